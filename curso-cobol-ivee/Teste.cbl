@@ -5,6 +5,8 @@
       * Tectonics: cobc
       *----------------------------------------------------------------*
       * VRS001 14.01.2017 - CAETANO - IMPLANTACAO
+      * VRS002 08.08.2026 - CAETANO - CHAMA APARA01 EM VEZ DO INSPECT
+      *                               LOCAL, PARA COMPROVAR A ROTINA
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -45,6 +47,7 @@
            03  VL-EXBR-2               PIC S9(07) COMP-5   VALUE ZEROS.
            03  WS-CNT1                 PIC S9(09) COMP-5   VALUE ZEROS.
            03  CONTA-CARACTERES        PIC  X(30)          VALUE SPACES.
+           03  CONTA-APARADO           PIC  X(100)         VALUE SPACES.
 
        77  CTE-FINAL-SS                PIC X(40)           VALUE
                         '*** S. S. TERMINA AQUI ***'.
@@ -85,10 +88,11 @@
 
            MOVE 'JOSE CAETANO BEUKER' TO CONTA-CARACTERES
 
-           MOVE 0 TO WS-CNT1
-           INSPECT CONTA-CARACTERES TALLYING WS-CNT1
-           FOR CHARACTERS BEFORE '  '
+           CALL 'APARA01' USING CONTA-CARACTERES LENGTH OF
+               CONTA-CARACTERES CONTA-APARADO WS-CNT1
+
            DISPLAY "WS-CNT1 : " WS-CNT1
+           DISPLAY "CONTA-APARADO : " CONTA-APARADO
            MOVE 01                     TO VL-EXBR-1
 
            DISPLAY CTE-PROG 'VL-EXBR-1: ' VL-EXBR-1
