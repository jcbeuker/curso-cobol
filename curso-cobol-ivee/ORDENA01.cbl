@@ -0,0 +1,97 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 08.08.2026
+      * Purpose: TR03 FLUX - rotina comum de ordenacao
+      * Description:
+      *    Sub-rotina chamada via CALL que recebe uma tabela de valores
+      *    numericos e a quantidade de itens preenchidos e devolve a
+      *    tabela ordenada em ordem ascendente, por troca (exchange
+      *    sort), para uso por PR11TA01/PR12TA01/PR14TA01/PR15TA01 e
+      *    outros programas que precisem ordenar poucos valores.
+      * Modification History:
+      *    09.08.2026 - ORDENA-ASCENDENTE passa a repetir as passadas
+      *     com PERFORM WITH TEST AFTER UNTIL NOT HOUVE-TROCA, em vez
+      *     de terminar cada passada chamando a si mesma via PERFORM,
+      *     já que o programa não é declarado RECURSIVE.
+      *----------------------------------------------------------------*
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     ORDENA01.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  NOME-PROGRAMA             PIC X(18) VALUE '*** ORDENA01 ***'.
+       77  VERSAO-PROGRAMA           PIC X(06) VALUE          'VRS001'.
+
+       01  GRP-AUXILIARES.
+           03  AUX01                   PIC S9(05) COMP-5   VALUE ZEROS.
+           03  QTD-PASSADAS            PIC S9(05) COMP-5   VALUE ZEROS.
+           03  IND-HOUVE-TROCA         PIC X(01)           VALUE 'N'.
+               88  HOUVE-TROCA                             VALUE 'S'.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       01  LK-QTD-ITENS                PIC S9(05) COMP-5.
+
+       01  LK-TABELA-ITENS.
+           03  LK-ITEM                 PIC S9(05) COMP-5
+                                        OCCURS 1 TO 50 TIMES
+                                        DEPENDING ON LK-QTD-ITENS
+                                        INDEXED BY LK-IDX.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LK-QTD-ITENS
+                                        LK-TABELA-ITENS.
+      *----------------------------------------------------------------*
+
+           PERFORM ORDENA-ASCENDENTE
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+           ORDENA-ASCENDENTE           SECTION.
+      *----------------------------------------------------------------*
+      *    Executa sucessivas passadas de troca entre itens vizinhos
+      *    da tabela recebida, repetindo enquanto alguma passada ainda
+      *    trocar algum par, ate a tabela ficar ordenada.
+      *----------------------------------------------------------------*
+           COMPUTE QTD-PASSADAS = LK-QTD-ITENS - 1
+
+           IF  QTD-PASSADAS            > 0
+               PERFORM WITH TEST AFTER UNTIL NOT HOUVE-TROCA
+                   MOVE 'N'            TO IND-HOUVE-TROCA
+                   SET LK-IDX          TO 1
+                   PERFORM QTD-PASSADAS TIMES
+                       IF  LK-ITEM(LK-IDX) > LK-ITEM(LK-IDX + 1)
+                           MOVE LK-ITEM(LK-IDX)   TO AUX01
+                           MOVE LK-ITEM(LK-IDX + 1)
+                                                TO LK-ITEM(LK-IDX)
+                           MOVE AUX01             TO LK-ITEM(LK-IDX + 1)
+                           MOVE 'S'               TO IND-HOUVE-TROCA
+                       END-IF
+                       SET LK-IDX      UP BY 1
+                   END-PERFORM
+               END-PERFORM
+           END-IF
+
+           .
+
+           EXIT.
+      *----------------------------------------------------------------*
