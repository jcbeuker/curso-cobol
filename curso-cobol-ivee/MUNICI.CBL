@@ -4,6 +4,47 @@
       * Purpose: Lê dados de municípios em txt e separa os da UF
       *    escolhida em outro arquivo.
       *----------------------------------------------------------------*
+      * VERSAO 16 - GRAVA-ARQUIVO-S passou a checar INVALID KEY na
+      *    WRITE de LS-MUN-ESCOLHIDA, como o restante do programa já
+      *    faz para I-O de arquivo indexado, em vez de ignorar o
+      *    retorno; GRAVA-ARQUIVO-CSV só é chamada quando a gravação
+      *    anterior deu certo.
+      * VERSAO 15 - FINALIZA passou a terminar com GOBACK em vez de
+      *    STOP RUN, para permitir a chamada deste programa por MENU01
+      *    sem encerrar o run unit do menu.
+      * VERSAO 14 - Os diálogos de console de SG-DESEJADA e
+      *    WS-RESP-CSV passaram a usar a rotina comum
+      *    PRM-SOLICITA-TEXTO (COPY PRMDADOS/PRMPROC), também usada
+      *    pelos programas PR11TA01 a PR16TA01.
+      * VERSAO 13 - Cartão SYSIN de LE-PARAMETRO passou a aceitar,
+      *    depois da linha de SG-DESEJADA, as linhas 2 a 7 com os
+      *    caminhos de OPE01 a OPE06, em vez de ficarem fixos em
+      *    INICIA; os valores fixos viraram apenas o padrão quando a
+      *    linha correspondente não é informada.
+      * VERSAO 12 - Mover a estampa de data/hora do rodapé para o
+      *    copybook compartilhado DTHDADOS/DTHPROC, também usado por
+      *    ARQUIVO, C3A07P01 e PR16TA01.
+      * VERSAO 11 - Permitir saída adicional em CSV (cabeçalho e linhas
+      *    separadas por vírgula) da lista filtrada, via ';CSV' no
+      *    parâmetro ou resposta 'S' no console.
+      * VERSAO 10 - Comparar a extração atual com um arquivo de
+      *    execução anterior (LISTA-MUNICIPIOS-ANTERIOR) e gravar
+      *    RELATORIO-MUDANCAS-MUN com municípios ADICIONADO/REMOVIDO/
+      *    RENOMEADO; arquivo anterior é opcional.
+      * VERSAO 09 - Reorganizar LISTA-MUNICIPIOS-UF-ESCOLHIDA como
+      *    indexado por CD-MUN-ESCOLHIDA, para acesso direto por
+      *    código do município; cabeçalho/contagens/data-hora passaram
+      *    para RESUMO-MUN-ESCOLHIDA, que não tem chave única.
+      * VERSAO 08 - Permitir SG-DESEJADA como lista separada por
+      *    vírgula (ex.: 'MG,SP,RJ'), gravando todas as UFs pedidas
+      *    no mesmo LISTA-MUNICIPIOS-UF-ESCOLHIDA, com SG-UF-ESCOLHIDA
+      *    como campo de quebra.
+      * VERSAO 07 - Validar SG-DESEJADA contra a tabela das 27 UFs
+      *    (ou 'BR'), rejeitando sigla inexistente em vez de gerar
+      *    municipiosUF.txt silenciosamente vazio.
+      * VERSAO 06 - Permitir que SG-DESEJADA venha via PARM
+      *    (COMMAND-LINE) ou cartão SYSIN, caindo para o ACCEPT do
+      *    console apenas quando nenhum dos dois estiver presente.
       * VERSAO 05 - Gravar data e hora da execução no arquivo de saída.
       * VERSAO 04 - Gravar os municípios de um estado escolhido ou do
       *    Brasil todo.
@@ -32,10 +73,38 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.
            SELECT LISTA-MUNICIPIOS-BRASIL ASSIGN TO OPE01
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MUNICIPIOS-BRASIL.
 
            SELECT LISTA-MUNICIPIOS-UF-ESCOLHIDA ASSIGN TO OPE02
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CD-MUN-ESCOLHIDA
+           FILE STATUS IS FS-MUN-ESCOLHIDA.
+
+           SELECT RESUMO-MUN-ESCOLHIDA ASSIGN TO OPE03
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RESUMO-MUN-ESCOLHIDA.
+
+           SELECT LISTA-MUNICIPIOS-ANTERIOR ASSIGN TO OPE04
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-MUN-ANTERIOR.
+
+           SELECT RELATORIO-MUDANCAS-MUN ASSIGN TO OPE05
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO-MUDANCAS.
+
+           SELECT CSV-MUN-ESCOLHIDA ASSIGN TO OPE06
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CSV-MUN.
+
+           SELECT CARTAO-PARM ASSIGN TO "SYSIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARTAO-PARM.
+
+           COPY AUDCTL.
+
+           COPY RUNCCTL.
       *
       *----------------------------------------------------------------*
        DATA                            DIVISION.
@@ -65,38 +134,158 @@
            03  NM-MUN-ESCOLHIDA        PIC  X(35)           VALUE ' '.
            03  FILLER                  PIC  X(01)           VALUE '/'.
            03  SG-UF-ESCOLHIDA         PIC  X(02)           VALUE ' '.
+
+       FD  RESUMO-MUN-ESCOLHIDA.
+       01  REG-RESUMO-MUN-ESCOLHIDA.
+           03  RES-NR-SEQL             PIC  9(07)           VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE '/'.
+           03  RES-CD-MUN              PIC  9(07)           VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE '/'.
+           03  RES-NM-MUN              PIC  X(35)           VALUE ' '.
+           03  FILLER                  PIC  X(01)           VALUE '/'.
+           03  RES-SG-UF               PIC  X(02)           VALUE ' '.
+
+       FD  LISTA-MUNICIPIOS-ANTERIOR.
+       01  LS-MUN-ANT.
+           03  CD-UF-ANT               PIC  9(02)           VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE ' '.
+           03  SG-UF-ANT               PIC  X(02)           VALUE ' '.
+           03  FILLER                  PIC  X(01)           VALUE ' '.
+           03  CD-MUN-DV-ANT           PIC  9(08)           VALUE ZEROS.
+           03  CD-MUN-ANT              PIC  9(07)           VALUE ZEROS.
+           03  CD-MUN-ANT-R REDEFINES CD-MUN-ANT.
+               05  CD-MUN-ANT-N        PIC 9(07).
+           03  NM-MUN-ANT              PIC  X(35)           VALUE ' '.
+
+       FD  RELATORIO-MUDANCAS-MUN.
+       01  REG-MUDANCA                 PIC X(80)             VALUE ' '.
+
+       FD  CSV-MUN-ESCOLHIDA.
+       01  REG-CSV-MUN                 PIC X(100)            VALUE ' '.
+
+       FD  CARTAO-PARM.
+       01  REG-PARM                    PIC X(80).
+
+       COPY AUDFD.
+
+       COPY RUNCFD.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  NOME-PROGRAMA               PIC X(18) VALUE   '** MUNICI **'.
-       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS005'.
+       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS016'.
+
+       COPY DTHDADOS.
+       COPY AUDDADOS.
+       COPY RUNCDADOS.
+       COPY PRMDADOS.
 
        01  VARIAVEIS-AUXILIARES.
-           03  DATA-ATUAL              PIC 9(06)            VALUE ZEROS.
-           03  DATA-ATUAL-RED.
-               05  DIA-ATUAL           PIC X(02)            VALUE ' '.
-               05  FILLER              PIC X(01)            VALUE '/'.
-               05  MES-ATUAL           PIC X(02)            VALUE ' '.
-               05  FILLER              PIC X(01)            VALUE '/'.
-               05  ANO-ATUAL           PIC X(04)            VALUE ' '.
-           03  HORA-ATUAL              PIC 9(08)            VALUE ZEROS.
-           03  HORA-ATUAL-RED.
-               05  HORA-ATUAL-R        PIC X(02)            VALUE ' '.
-               05  FILLER              PIC X(01)            VALUE ':'.
-               05  MIN-ATUAL-R         PIC X(02)            VALUE ' '.
-               05  FILLER              PIC X(01)            VALUE ':'.
-               05  SEG-ATUAL-R         PIC X(02)            VALUE ' '.
-               05  FILLER              PIC X(01)            VALUE ':'.
-               05  DEC-ATUAL-R         PIC X(02)            VALUE ' '.
            03  OPE01                   PIC X(59)            VALUE ' '.
+           03  FS-MUNICIPIOS-BRASIL    PIC X(02)            VALUE '00'.
+               88  FS-MUN-BRASIL-OK                         VALUE '00'.
            03  OPE02                   PIC X(56)            VALUE ' '.
-           03  IND-FIM-ARQUIVO         PIC X(01)            VALUE 'N'.
-               88  FIM-DO-ARQUIVO                           VALUE 'S'.
+           03  OPE03                   PIC X(56)            VALUE ' '.
+           03  FS-MUN-ESCOLHIDA        PIC X(02)            VALUE '00'.
+               88  FS-MUN-ESC-OK                            VALUE '00'.
+           03  FS-RESUMO-MUN-ESCOLHIDA PIC X(02)            VALUE '00'.
+               88  FS-RESUMO-OK                              VALUE '00'.
+           COPY EOFSW.
            03  CONTA-MUNIC-BRASIL      PIC S9(04) COMP-5    VALUE ZEROS.
            03  CONTA-MUNIC-UF          PIC S9(04) COMP-5    VALUE ZEROS.
            03  AUX-1                   PIC S9(09) COMP-5    VALUE ZEROS.
-           03  SG-DESEJADA             PIC  X(02)           VALUE ' '.
+           03  SG-DESEJADA             PIC  X(80)           VALUE ' '.
+           03  FS-CARTAO-PARM          PIC X(02)            VALUE '00'.
+               88  FS-PARM-OK                               VALUE '00'.
+           03  WS-PARM-CMDLINE         PIC X(80)       VALUE SPACES.
+           03  WS-PONTEIRO-UF          PIC S9(04) COMP-5    VALUE ZEROS.
+           03  WS-QTDE-UF-DESEJADA     PIC S9(04) COMP-5    VALUE ZEROS.
+           03  WS-TOKEN-UF             PIC X(02)       VALUE SPACES.
+           03  OPE04                   PIC X(59)            VALUE ' '.
+           03  OPE05                   PIC X(59)            VALUE ' '.
+           03  FS-MUN-ANTERIOR         PIC X(02)            VALUE '00'.
+               88  FS-MUN-ANT-OK                            VALUE '00'.
+           03  FS-RELATORIO-MUDANCAS   PIC X(02)            VALUE '00'.
+               88  FS-RELATORIO-OK                           VALUE '00'.
+           03  IND-FIM-ANTERIOR        PIC X(01)            VALUE 'N'.
+               88  FIM-DO-ANTERIOR                          VALUE 'S'.
+           03  AUX-2                   PIC S9(09) COMP-5    VALUE ZEROS.
+           03  CONTA-MUN-ATUAL         PIC S9(05) COMP-5    VALUE ZEROS.
+           03  CONTA-ADICIONADOS       PIC S9(05) COMP-5    VALUE ZEROS.
+           03  CONTA-REMOVIDOS         PIC S9(05) COMP-5    VALUE ZEROS.
+           03  CONTA-RENOMEADOS        PIC S9(05) COMP-5    VALUE ZEROS.
+           03  OPE06                   PIC X(59)            VALUE ' '.
+           03  FS-CSV-MUN              PIC X(02)            VALUE '00'.
+               88  FS-CSV-OK                                VALUE '00'.
+           03  WS-FORMATO-CSV          PIC X(01)            VALUE 'N'.
+               88  GERAR-CSV                                VALUE 'S'.
+           03  WS-RESP-CSV             PIC X(01)            VALUE 'N'.
+           03  WS-PARM-FORMATO         PIC X(80)       VALUE SPACES.
+
+       01  TAB-MUN-ATUAL-GRP.
+           03  TAB-MUN-ATUAL           OCCURS 6000 TIMES
+                                       INDEXED BY IX-MUN-ATUAL.
+               05  TM-CD-ATUAL         PIC 9(07).
+               05  TM-NM-ATUAL         PIC X(35).
+               05  TM-VISTO            PIC X(01) VALUE 'N'.
+
+       01  LINHA-MUDANCA.
+           03  LM-TIPO                 PIC X(10) VALUE ' '.
+           03  FILLER                  PIC X(01) VALUE ' '.
+           03  LM-CD-MUN               PIC 9(07) VALUE ZEROS.
+           03  FILLER                  PIC X(01) VALUE ' '.
+           03  LM-NM-MUN               PIC X(35) VALUE ' '.
+           03  FILLER                  PIC X(01) VALUE ' '.
+           03  LM-NM-MUN-ANT           PIC X(35) VALUE ' '.
+
+       77  WS-TOTAL-ED                 PIC ZZZZ9.
+
+      *    Lista das UFs pedidas num mesmo run (ex.: 'MG,SP,RJ'),
+      *    preenchida por DECOMPOE-UF-DESEJADA a partir de SG-DESEJADA.
+       01  TAB-UF-DESEJADA-GRP.
+           03  TAB-UF-DESEJADA         OCCURS 27 TIMES
+                                       INDEXED BY IX-UF-DESEJADA.
+               05  TB-SIGLA-UF-DESEJADA PIC X(02)     VALUE SPACES.
+           03  IND-VEIO-DE-BATCH       PIC X(01)            VALUE 'N'.
+               88  VEIO-DE-BATCH                            VALUE 'S'.
+           03  IND-UF-VALIDA           PIC X(01)            VALUE 'N'.
+               88  UF-VALIDA                                VALUE 'S'.
+           03  UF-IDX                  PIC S9(02) COMP-5    VALUE ZEROS.
+
+      *    Tabela com a sigla das 27 UFs válidas, usada para validar
+      *    SG-DESEJADA antes de PROCESSA ('BR' é tratado em separado).
+       01  TAB-UF-VALORES.
+           03  FILLER                  PIC X(54)       VALUE
+               'ACALAPAMBACEDFESGOMAMTMSMGPAPBPRPEPIRJRNRSRORRSCSPSETO'.
+
+       01  TAB-UF-BRASIL REDEFINES TAB-UF-VALORES.
+           03  TAB-UF                  OCCURS 27 TIMES
+                                       INDEXED BY TB-UF-IDX.
+               05  TB-SIGLA-UF         PIC X(02).
+
+      *    Região de cada UF de TAB-UF-BRASIL, na mesma ordem e mesmo
+      *    número de posições, usada para o resumo de município por
+      *    região (NO=Norte, NE=Nordeste, CO=Centro-Oeste, SE=Sudeste,
+      *    SU=Sul).
+       01  TAB-REGIAO-VALORES.
+           03  FILLER                  PIC X(54)       VALUE
+               'NONENONONENECOSECONECOCOSENONESUNENESENESUNONOSUSENENO'.
+
+       01  TAB-REGIAO-BRASIL REDEFINES TAB-REGIAO-VALORES.
+           03  TAB-REGIAO-UF           OCCURS 27 TIMES
+                                       INDEXED BY TR-UF-IDX.
+               05  TB-SIGLA-REGIAO     PIC X(02).
+
+      *    Contadores de município por região, atualizados em PROCESSA
+      *    e impressos em GRAVA-RODAPE.
+       01  CONTADORES-REGIAO.
+           03  CONTA-REGIAO-NORTE      PIC S9(05) COMP-5 VALUE ZEROS.
+           03  CONTA-REGIAO-NORDESTE   PIC S9(05) COMP-5 VALUE ZEROS.
+           03  CONTA-REGIAO-CENTRO-OESTE
+                                       PIC S9(05) COMP-5 VALUE ZEROS.
+           03  CONTA-REGIAO-SUDESTE    PIC S9(05) COMP-5 VALUE ZEROS.
+           03  CONTA-REGIAO-SUL        PIC S9(05) COMP-5 VALUE ZEROS.
 
       *----------------------------------------------------------------*
        PROCEDURE                       DIVISION.
@@ -115,16 +304,9 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'INICIA'
 
-           PERFORM UNTIL SG-DESEJADA   NOT EQUAL SPACES
-             DISPLAY "DIGITE 'BR' ou a sigla de uma UF: "
-                                       UPON CONSOLE
-             ACCEPT   SG-DESEJADA      FROM CONSOLE
-           END-PERFORM
+           PERFORM AUD-INICIA-AUDITORIA
 
-           MOVE FUNCTION UPPER-CASE(SG-DESEJADA)
-                                       TO SG-DESEJADA
-
-           INITIALIZE LS-MUN-BR
+           PERFORM RUNC-LE-CONTROLE
 
            MOVE
            "D:\Documentos\Cursos\COBOL\curso-cobol\listaMunicipios.txt"
@@ -132,10 +314,226 @@
            MOVE
            "D:\Documentos\Cursos\COBOL\curso-cobol\municipiosUF.txt"
                                        TO OPE02
+           MOVE
+           "D:\Documentos\Cursos\COBOL\curso-cobol\municipiosUF.resumo"
+                                       TO OPE03
+           MOVE
+           "D:\Documentos\Cursos\COBOL\curso-cobol\municUF.anterior"
+                                       TO OPE04
+           MOVE
+           "D:\Documentos\Cursos\COBOL\curso-cobol\municUF.mudancas"
+                                       TO OPE05
+           MOVE
+           "D:\Documentos\Cursos\COBOL\curso-cobol\municipiosUF.csv"
+                                       TO OPE06
+
+           PERFORM LE-PARAMETRO
+
+           IF  SG-DESEJADA             NOT EQUAL SPACES
+               MOVE 'S'                TO IND-VEIO-DE-BATCH
+           END-IF
+
+           PERFORM UNTIL SG-DESEJADA   NOT EQUAL SPACES
+             MOVE "DIGITE 'BR' ou a sigla de uma UF: "
+                                       TO PRM-MENSAGEM
+             PERFORM PRM-SOLICITA-TEXTO
+             MOVE PRM-RESPOSTA          TO SG-DESEJADA
+           END-PERFORM
+
+           MOVE FUNCTION UPPER-CASE(SG-DESEJADA)
+                                       TO SG-DESEJADA
+
+           PERFORM VALIDA-UF
+
+           PERFORM UNTIL UF-VALIDA
+             IF  VEIO-DE-BATCH
+                 DISPLAY 'SG-DESEJADA INVALIDA VIA PARM/SYSIN: '
+                                       SG-DESEJADA UPON CONSOLE
+                 MOVE 16              TO RETURN-CODE
+                 STOP RUN
+             END-IF
+             MOVE "UF INVALIDA. DIGITE 'BR' ou a sigla de UF: "
+                                       TO PRM-MENSAGEM
+             PERFORM PRM-SOLICITA-TEXTO
+             MOVE PRM-RESPOSTA          TO SG-DESEJADA
+             MOVE FUNCTION UPPER-CASE(SG-DESEJADA)
+                                       TO SG-DESEJADA
+             PERFORM VALIDA-UF
+           END-PERFORM
+
+           IF  NOT GERAR-CSV AND NOT VEIO-DE-BATCH
+               MOVE "GERAR TAMBEM SAIDA EM CSV (S/N)? "
+                                       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-TEXTO
+               MOVE PRM-RESPOSTA        TO WS-RESP-CSV
+               IF  FUNCTION UPPER-CASE(WS-RESP-CSV) = 'S'
+                   MOVE 'S'            TO WS-FORMATO-CSV
+               END-IF
+           END-IF
+
+           INITIALIZE LS-MUN-BR
 
            OPEN INPUT LISTA-MUNICIPIOS-BRASIL
 
+           IF  NOT FS-MUN-BRASIL-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR LISTA-MUNICIPIOS-BRASIL: '
+                                       FS-MUNICIPIOS-BRASIL UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            OPEN OUTPUT LISTA-MUNICIPIOS-UF-ESCOLHIDA
+           IF  NOT FS-MUN-ESC-OK
+               DISPLAY 'ERRO AO ABRIR LISTA-MUNICIPIOS-UF-ESCOLHIDA: '
+                                       FS-MUN-ESCOLHIDA UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RESUMO-MUN-ESCOLHIDA
+
+           IF  GERAR-CSV
+               OPEN OUTPUT CSV-MUN-ESCOLHIDA
+               IF  NOT FS-CSV-OK
+                   DISPLAY 'ERRO AO ABRIR CSV-MUN-ESCOLHIDA: '
+                                       FS-CSV-MUN UPON CONSOLE
+                   MOVE 16             TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           LE-PARAMETRO                SECTION.
+      *----------------------------------------------------------------*
+      *    Permite que SG-DESEJADA venha via PARM (COMMAND-LINE) ou
+      *    cartão SYSIN; sem nenhum dos dois, prevalece o ACCEPT do
+      *    console de INICIA.  Um ';CSV' ao final do parâmetro pede
+      *    a saída adicional em CSV (ex.: 'MG,SP;CSV'). Quando vem por
+      *    SYSIN, as linhas seguintes do mesmo cartão substituem, na
+      *    ordem, OPE01 a OPE06 (linha ausente ou em branco mantém o
+      *    caminho padrão).
+      *----------------------------------------------------------------*
+
+           ACCEPT WS-PARM-CMDLINE      FROM COMMAND-LINE
+
+           IF  WS-PARM-CMDLINE         NOT = SPACES
+               UNSTRING WS-PARM-CMDLINE DELIMITED BY ';'
+                   INTO SG-DESEJADA WS-PARM-FORMATO
+           ELSE
+               OPEN INPUT CARTAO-PARM
+               IF  FS-PARM-OK
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       UNSTRING REG-PARM  DELIMITED BY ';'
+                           INTO SG-DESEJADA WS-PARM-FORMATO
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE01
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE02
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE03
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE04
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE05
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE06
+                   END-IF
+
+                   CLOSE CARTAO-PARM
+               END-IF
+           END-IF
+
+           IF  FUNCTION UPPER-CASE(WS-PARM-FORMATO) = 'CSV'
+               MOVE 'S'                TO WS-FORMATO-CSV
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           VALIDA-UF                   SECTION.
+      *----------------------------------------------------------------*
+      *    Confere SG-DESEJADA contra a tabela das 27 UFs ou 'BR'.
+      *    Quando é uma lista (ex.: 'MG,SP,RJ'), decompõe em
+      *    TAB-UF-DESEJADA e valida cada sigla da lista.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO IND-UF-VALIDA
+
+           IF  SG-DESEJADA             = 'BR'
+               MOVE 'S'                TO IND-UF-VALIDA
+           ELSE
+               PERFORM DECOMPOE-UF-DESEJADA
+
+               IF  WS-QTDE-UF-DESEJADA > 0
+                   MOVE 'S'            TO IND-UF-VALIDA
+                   SET IX-UF-DESEJADA  TO 1
+                   PERFORM WS-QTDE-UF-DESEJADA TIMES
+                       SET TB-UF-IDX   TO 1
+                       SEARCH TAB-UF
+                           AT END
+                               MOVE 'N' TO IND-UF-VALIDA
+                           WHEN TB-SIGLA-UF(TB-UF-IDX)
+                               = TB-SIGLA-UF-DESEJADA(IX-UF-DESEJADA)
+                               CONTINUE
+                       END-SEARCH
+                       SET IX-UF-DESEJADA UP BY 1
+                   END-PERFORM
+               END-IF
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           DECOMPOE-UF-DESEJADA        SECTION.
+      *----------------------------------------------------------------*
+      *    Separa SG-DESEJADA (lista separada por vírgula) em
+      *    TAB-UF-DESEJADA, contando as siglas em WS-QTDE-UF-DESEJADA.
+      *----------------------------------------------------------------*
+
+           MOVE 1                      TO WS-PONTEIRO-UF
+           MOVE 0                      TO WS-QTDE-UF-DESEJADA
+
+           PERFORM UNTIL WS-PONTEIRO-UF > 80
+             MOVE SPACES                TO WS-TOKEN-UF
+             UNSTRING SG-DESEJADA DELIMITED BY ','
+                 INTO WS-TOKEN-UF
+                 WITH POINTER           WS-PONTEIRO-UF
+             IF  WS-TOKEN-UF            = SPACES
+                 MOVE 81                TO WS-PONTEIRO-UF
+             ELSE
+                 ADD 1                  TO WS-QTDE-UF-DESEJADA
+                 MOVE WS-TOKEN-UF        TO
+                     TB-SIGLA-UF-DESEJADA(WS-QTDE-UF-DESEJADA)
+             END-IF
+           END-PERFORM
 
            .
 
@@ -155,11 +553,32 @@
                    MOVE 'S' TO IND-FIM-ARQUIVO
                    PERFORM GRAVA-RODAPE
                NOT AT END
+               IF  NOT FS-MUN-BRASIL-OK
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO NA LEITURA DE LISTA-MUNICIPIOS-BRASIL, '
+                       'FILE STATUS: ' FS-MUNICIPIOS-BRASIL
+                                       UPON CONSOLE
+                   MOVE 16             TO RETURN-CODE
+                   STOP RUN
+               END-IF
                ADD 1                   TO AUX-1
                IF  AUX-1               > 1
-      *            Pesquisa os municípios de uma UF específica
+      *            Guarda todo município lido para o relatório de
+      *            mudanças, além do filtro de UF pedido pelo operador
+                   ADD 1               TO CONTA-MUN-ATUAL
+                   SET IX-MUN-ATUAL    TO CONTA-MUN-ATUAL
+                   MOVE CD-MUN-E-R     TO TM-CD-ATUAL(IX-MUN-ATUAL)
+                   MOVE NM-MUN-E       TO TM-NM-ATUAL(IX-MUN-ATUAL)
+                   MOVE 'N'            TO TM-VISTO(IX-MUN-ATUAL)
+                   PERFORM CONTA-MUNICIPIO-POR-REGIAO
+      *            Pesquisa os municípios das UFs da lista desejada
                    IF  SG-DESEJADA     NOT EQUAL 'BR'
-                       IF  SG-UF-E     = SG-DESEJADA
+                       SET IX-UF-DESEJADA TO 1
+                       SEARCH TAB-UF-DESEJADA
+                           AT END
+                               CONTINUE
+                           WHEN TB-SIGLA-UF-DESEJADA(IX-UF-DESEJADA)
+                               = SG-UF-E
                            ADD 1       TO CONTA-MUNIC-UF
                            IF  CONTA-MUNIC-UF
                                        = 1
@@ -174,7 +593,7 @@
                            MOVE SG-UF-E
                                        TO SG-UF-ESCOLHIDA
                            PERFORM GRAVA-ARQUIVO-S
-                       END-IF
+                       END-SEARCH
       *            Pesquisa os municípios do Brasil todo
                    ELSE
                        ADD 1           TO CONTA-MUNIC-BRASIL
@@ -203,12 +622,19 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'GRAVA-CABECALHO'
 
-           MOVE 0                      TO NR-SEQL-MUN-ESCOLHIDA
-           MOVE 0                      TO CD-MUN-ESCOLHIDA
-           MOVE "NM-MUNICIPIO"         TO NM-MUN-ESCOLHIDA
-           MOVE "UF"                   TO SG-UF-ESCOLHIDA
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE "NM-MUNICIPIO"         TO RES-NM-MUN
+           MOVE "UF"                   TO RES-SG-UF
 
-           PERFORM GRAVA-ARQUIVO-S
+           PERFORM GRAVA-RESUMO
+
+           IF  GERAR-CSV
+               MOVE
+               'NR_SEQL,CD_MUNICIPIO,NM_MUNICIPIO,SG_UF'
+                                       TO REG-CSV-MUN
+               WRITE REG-CSV-MUN
+           END-IF
 
            .
 
@@ -219,6 +645,83 @@
       *----------------------------------------------------------------*
 
            WRITE LS-MUN-ESCOLHIDA
+               INVALID KEY
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO GRAVAR LISTA-MUNICIPIOS-UF-ESCOLHIDA, '
+                       'CODIGO ' CD-MUN-ESCOLHIDA ', FS: '
+                                       FS-MUN-ESCOLHIDA UPON CONSOLE
+           END-WRITE
+
+           IF  FS-MUN-ESC-OK
+           AND GERAR-CSV
+               PERFORM GRAVA-ARQUIVO-CSV
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GRAVA-ARQUIVO-CSV           SECTION.
+      *----------------------------------------------------------------*
+      *    Grava a mesma linha de LISTA-MUNICIPIOS-UF-ESCOLHIDA em
+      *    formato CSV, com cabeçalho, para abertura em planilha.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                 TO REG-CSV-MUN
+           STRING
+             NR-SEQL-MUN-ESCOLHIDA DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             CD-MUN-ESCOLHIDA      DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             FUNCTION TRIM(NM-MUN-ESCOLHIDA) DELIMITED BY SIZE
+             ',' DELIMITED BY SIZE
+             SG-UF-ESCOLHIDA       DELIMITED BY SIZE
+               INTO REG-CSV-MUN
+
+           WRITE REG-CSV-MUN
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GRAVA-RESUMO                SECTION.
+      *----------------------------------------------------------------*
+
+           WRITE REG-RESUMO-MUN-ESCOLHIDA
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           CONTA-MUNICIPIO-POR-REGIAO  SECTION.
+      *----------------------------------------------------------------*
+      *    Classifica o município atual (SG-UF-E) numa das cinco
+      *    regiões do Brasil, via TAB-REGIAO-BRASIL, e soma no
+      *    contador da região correspondente.
+      *----------------------------------------------------------------*
+
+           SET TB-UF-IDX               TO 1
+           SEARCH TAB-UF
+               AT END
+                   CONTINUE
+               WHEN TB-SIGLA-UF(TB-UF-IDX) = SG-UF-E
+                   SET TR-UF-IDX       TO TB-UF-IDX
+                   EVALUATE TB-SIGLA-REGIAO(TR-UF-IDX)
+                       WHEN 'NO'
+                           ADD 1       TO CONTA-REGIAO-NORTE
+                       WHEN 'NE'
+                           ADD 1       TO CONTA-REGIAO-NORDESTE
+                       WHEN 'CO'
+                           ADD 1       TO CONTA-REGIAO-CENTRO-OESTE
+                       WHEN 'SE'
+                           ADD 1       TO CONTA-REGIAO-SUDESTE
+                       WHEN 'SU'
+                           ADD 1       TO CONTA-REGIAO-SUL
+                   END-EVALUATE
+           END-SEARCH
 
            .
 
@@ -230,57 +733,216 @@
            DISPLAY NOME-PROGRAMA 'GRAVA-RODAPE'
 
            IF  CONTA-MUNIC-BRASIL      > 0
-               MOVE 0                  TO NR-SEQL-MUN-ESCOLHIDA
-               MOVE 0                  TO CD-MUN-ESCOLHIDA
-               MOVE "QT-MUN-BR"        TO NM-MUN-ESCOLHIDA
-               MOVE "##"               TO SG-UF-ESCOLHIDA
-               PERFORM GRAVA-ARQUIVO-S
-               MOVE 0                  TO NR-SEQL-MUN-ESCOLHIDA
-               MOVE 0                  TO CD-MUN-ESCOLHIDA
-               MOVE CONTA-MUNIC-BRASIL TO NM-MUN-ESCOLHIDA
-               MOVE "##"               TO SG-UF-ESCOLHIDA
-               PERFORM GRAVA-ARQUIVO-S
+               MOVE 0                  TO RES-NR-SEQL
+               MOVE 0                  TO RES-CD-MUN
+               MOVE "QT-MUN-BR"        TO RES-NM-MUN
+               MOVE "##"               TO RES-SG-UF
+               PERFORM GRAVA-RESUMO
+               MOVE 0                  TO RES-NR-SEQL
+               MOVE 0                  TO RES-CD-MUN
+               MOVE CONTA-MUNIC-BRASIL TO RES-NM-MUN
+               MOVE "##"               TO RES-SG-UF
+               PERFORM GRAVA-RESUMO
            END-IF
 
            IF  CONTA-MUNIC-UF          > 0
-               MOVE 0                  TO NR-SEQL-MUN-ESCOLHIDA
-               MOVE 0                  TO CD-MUN-ESCOLHIDA
-               MOVE "QT-MUN-UF"        TO NM-MUN-ESCOLHIDA
-               MOVE "##"               TO SG-UF-ESCOLHIDA
-               PERFORM GRAVA-ARQUIVO-S
-               MOVE 0                  TO NR-SEQL-MUN-ESCOLHIDA
-               MOVE 0                  TO CD-MUN-ESCOLHIDA
-               MOVE CONTA-MUNIC-UF     TO NM-MUN-ESCOLHIDA
-               MOVE "##"               TO SG-UF-ESCOLHIDA
-               PERFORM GRAVA-ARQUIVO-S
+               MOVE 0                  TO RES-NR-SEQL
+               MOVE 0                  TO RES-CD-MUN
+               MOVE "QT-MUN-UF"        TO RES-NM-MUN
+               MOVE "##"               TO RES-SG-UF
+               PERFORM GRAVA-RESUMO
+               MOVE 0                  TO RES-NR-SEQL
+               MOVE 0                  TO RES-CD-MUN
+               MOVE CONTA-MUNIC-UF     TO RES-NM-MUN
+               MOVE "##"               TO RES-SG-UF
+               PERFORM GRAVA-RESUMO
            END-IF
 
-           ACCEPT DATA-ATUAL FROM DATE
-           ACCEPT HORA-ATUAL FROM TIME
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE "QT-MUN-NORTE"         TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE CONTA-REGIAO-NORTE     TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE "QT-MUN-NORDESTE"      TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE CONTA-REGIAO-NORDESTE  TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE "QT-MUN-CENTRO-OESTE"  TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE CONTA-REGIAO-CENTRO-OESTE
+                                       TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE "QT-MUN-SUDESTE"       TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE CONTA-REGIAO-SUDESTE   TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE "QT-MUN-SUL"           TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE CONTA-REGIAO-SUL       TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
+
+           PERFORM OBTER-DATA-HORA
+
+           MOVE 0                      TO RES-NR-SEQL
+           MOVE 0                      TO RES-CD-MUN
+           MOVE DTH-LINHA-DATA-HORA    TO RES-NM-MUN
+           MOVE "##"                   TO RES-SG-UF
+           PERFORM GRAVA-RESUMO
 
-           MOVE DATA-ATUAL(5:2)        TO DIA-ATUAL
-           MOVE DATA-ATUAL(3:2)        TO MES-ATUAL
-           STRING
-             '20' DATA-ATUAL(1:2)
-             DELIMITED BY SIZE INTO ANO-ATUAL
+           .
 
-           MOVE HORA-ATUAL(1:2)        TO HORA-ATUAL-R
-           MOVE HORA-ATUAL(3:2)        TO MIN-ATUAL-R
-           MOVE HORA-ATUAL(5:2)        TO SEG-ATUAL-R
-           MOVE HORA-ATUAL(7:2)        TO DEC-ATUAL-R
+           EXIT.
 
-           MOVE 0                      TO NR-SEQL-MUN-ESCOLHIDA
-           MOVE 0                      TO CD-MUN-ESCOLHIDA
-           STRING
-             'DATA-HORA: ' DATA-ATUAL-RED ';'HORA-ATUAL-RED
-             DELIMITED BY SIZE INTO NM-MUN-ESCOLHIDA
-           MOVE "##"                   TO SG-UF-ESCOLHIDA
-           PERFORM GRAVA-ARQUIVO-S
+      *----------------------------------------------------------------*
+           COMPARA-MUNICIPIOS          SECTION.
+      *----------------------------------------------------------------*
+      *    Compara a extração atual (TAB-MUN-ATUAL-GRP) contra um
+      *    arquivo LISTA-MUNICIPIOS-ANTERIOR opcional, de uma execução
+      *    anterior do MUNICI, e grava um relatório de município
+      *    ADICIONADO / REMOVIDO / RENOMEADO.  Quando não existe
+      *    arquivo anterior, a comparação é ignorada sem erro.
+      *----------------------------------------------------------------*
+           DISPLAY NOME-PROGRAMA 'COMPARA-MUNICIPIOS'
+
+           OPEN OUTPUT RELATORIO-MUDANCAS-MUN
+
+           OPEN INPUT LISTA-MUNICIPIOS-ANTERIOR
+
+           IF  FS-MUN-ANT-OK
+               MOVE 0                  TO AUX-2
+               PERFORM UNTIL FIM-DO-ANTERIOR
+                   READ LISTA-MUNICIPIOS-ANTERIOR
+                   AT END
+                       MOVE 'S'        TO IND-FIM-ANTERIOR
+                   NOT AT END
+                       ADD 1           TO AUX-2
+                       IF  AUX-2       > 1
+                           PERFORM VERIFICA-MUDANCA-MUNICIPIO
+                       END-IF
+               END-PERFORM
+               CLOSE LISTA-MUNICIPIOS-ANTERIOR
+           ELSE
+               DISPLAY 'SEM EXTRACAO ANTERIOR PARA COMPARAR'
+                                       UPON CONSOLE
+           END-IF
+
+           SET IX-MUN-ATUAL            TO 1
+           PERFORM CONTA-MUN-ATUAL TIMES
+               IF  TM-VISTO(IX-MUN-ATUAL) = 'N'
+                   ADD 1               TO CONTA-ADICIONADOS
+                   MOVE 'ADICIONADO'   TO LM-TIPO
+                   MOVE TM-CD-ATUAL(IX-MUN-ATUAL)
+                                       TO LM-CD-MUN
+                   MOVE TM-NM-ATUAL(IX-MUN-ATUAL)
+                                       TO LM-NM-MUN
+                   MOVE SPACES         TO LM-NM-MUN-ANT
+                   MOVE LINHA-MUDANCA  TO REG-MUDANCA
+                   WRITE REG-MUDANCA
+               END-IF
+               SET IX-MUN-ATUAL        UP BY 1
+           END-PERFORM
+
+           MOVE 'TOTAIS'               TO LM-TIPO
+           MOVE 0                      TO LM-CD-MUN
+           MOVE CONTA-ADICIONADOS      TO WS-TOTAL-ED
+           STRING 'ADICIONADOS=' WS-TOTAL-ED
+               DELIMITED BY SIZE INTO LM-NM-MUN
+           MOVE CONTA-REMOVIDOS        TO WS-TOTAL-ED
+           STRING 'REMOVIDOS=' WS-TOTAL-ED
+               DELIMITED BY SIZE INTO LM-NM-MUN-ANT
+           MOVE LINHA-MUDANCA          TO REG-MUDANCA
+           WRITE REG-MUDANCA
+
+           MOVE 'TOTAIS'               TO LM-TIPO
+           MOVE 0                      TO LM-CD-MUN
+           MOVE CONTA-RENOMEADOS       TO WS-TOTAL-ED
+           STRING 'RENOMEADOS=' WS-TOTAL-ED
+               DELIMITED BY SIZE INTO LM-NM-MUN
+           MOVE SPACES                 TO LM-NM-MUN-ANT
+           MOVE LINHA-MUDANCA          TO REG-MUDANCA
+           WRITE REG-MUDANCA
+
+           CLOSE RELATORIO-MUDANCAS-MUN
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           VERIFICA-MUDANCA-MUNICIPIO  SECTION.
+      *----------------------------------------------------------------*
+      *    Localiza o município do arquivo anterior na extração atual
+      *    (TAB-MUN-ATUAL-GRP).  Sem ocorrência, o município foi
+      *    REMOVIDO; com ocorrência e nome diferente, foi RENOMEADO.
+      *----------------------------------------------------------------*
+           SET IX-MUN-ATUAL            TO 1
+           SEARCH TAB-MUN-ATUAL
+               AT END
+                   ADD 1               TO CONTA-REMOVIDOS
+                   MOVE 'REMOVIDO'     TO LM-TIPO
+                   MOVE CD-MUN-ANT-N   TO LM-CD-MUN
+                   MOVE NM-MUN-ANT     TO LM-NM-MUN-ANT
+                   MOVE SPACES         TO LM-NM-MUN
+                   MOVE LINHA-MUDANCA  TO REG-MUDANCA
+                   WRITE REG-MUDANCA
+               WHEN TM-CD-ATUAL(IX-MUN-ATUAL) = CD-MUN-ANT-N
+                   MOVE 'S'            TO TM-VISTO(IX-MUN-ATUAL)
+                   IF  TM-NM-ATUAL(IX-MUN-ATUAL) NOT = NM-MUN-ANT
+                       ADD 1           TO CONTA-RENOMEADOS
+                       MOVE 'RENOMEADO' TO LM-TIPO
+                       MOVE CD-MUN-ANT-N TO LM-CD-MUN
+                       MOVE TM-NM-ATUAL(IX-MUN-ATUAL) TO LM-NM-MUN
+                       MOVE NM-MUN-ANT TO LM-NM-MUN-ANT
+                       MOVE LINHA-MUDANCA TO REG-MUDANCA
+                       WRITE REG-MUDANCA
+                   END-IF
+           END-SEARCH
 
            .
 
            EXIT.
 
+       COPY DTHPROC.
+
+       COPY AUDPROC.
+
+       COPY RUNCPROC.
+
+       COPY PRMPROC.
+
       *----------------------------------------------------------------*
            FINALIZA                    SECTION.
       *----------------------------------------------------------------*
@@ -290,7 +952,21 @@
 
            CLOSE LISTA-MUNICIPIOS-UF-ESCOLHIDA
 
-           STOP RUN
+           CLOSE RESUMO-MUN-ESCOLHIDA
+
+           IF  GERAR-CSV
+               CLOSE CSV-MUN-ESCOLHIDA
+           END-IF
+
+           PERFORM COMPARA-MUNICIPIOS
+
+           MOVE CONTA-MUNIC-BRASIL     TO AUD-QTDE-LIDOS
+           MOVE CONTA-MUNIC-UF         TO AUD-QTDE-GRAVADOS
+           PERFORM AUD-GRAVA-AUDITORIA
+
+           PERFORM RUNC-GRAVA-CONTROLE
+
+           GOBACK
 
            .
 
