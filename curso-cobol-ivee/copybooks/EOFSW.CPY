@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *    Chave fim-de-arquivo padrão para o laço de leitura principal
+      *    de um programa (MUNICI, C3A07P01). Incluir no grupo de
+      *    variáveis auxiliares de WORKING-STORAGE, em substituição à
+      *    declaração de IND-FIM-ARQUIVO antes repetida em cada
+      *    programa.
+      *----------------------------------------------------------------*
+           03  IND-FIM-ARQUIVO         PIC X(01)            VALUE 'N'.
+               88  FIM-DO-ARQUIVO                           VALUE 'S'.
+               88  NAO-FIM-DO-ARQUIVO                       VALUE 'N'.
