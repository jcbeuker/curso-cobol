@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    SELECT do arquivo de controle de execução compartilhado por
+      *    MUNICI e C3A07P01, com a data/hora da última execução bem
+      *    sucedida de cada programa. Incluir dentro de FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT REGISTRO-CONTROLE   ASSIGN TO OPE-RUNCTL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RUNCTL.
