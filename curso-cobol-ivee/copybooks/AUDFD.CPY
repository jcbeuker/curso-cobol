@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      *    FD do arquivo de trilha de auditoria compartilhado por
+      *    ARQUIVO, C3A07P01, MUNICI e PR16TA01. Inclua dentro de
+      *    FILE SECTION. Uma linha por execução, gravada em
+      *    AUD-GRAVA-AUDITORIA (copybook AUDPROC).
+      *----------------------------------------------------------------*
+       FD  REGISTRO-AUDITORIA.
+       01  REG-AUDITORIA.
+           03  AUD-PROGRAMA            PIC X(18)            VALUE ' '.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  AUD-VERSAO              PIC X(06)            VALUE ' '.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  AUD-INICIO              PIC X(30)            VALUE ' '.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  AUD-FIM                 PIC X(30)            VALUE ' '.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  AUD-LIDOS               PIC 9(09)            VALUE ZEROS.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  AUD-GRAVADOS            PIC 9(09)            VALUE ZEROS.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  AUD-RETURN-CODE         PIC 9(03)            VALUE ZEROS.
