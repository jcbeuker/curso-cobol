@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 09.08.2026
+      * Purpose: Campos do diálogo de console compartilhado pelos
+      *    programas de exercício (PR11TA01, PR12TA01, PR14TA01,
+      *    PR15TA01, PR16TA01, MUNICI) em PRM-SOLICITA-VALOR e
+      *    PRM-SOLICITA-TEXTO. O chamador monta PRM-MENSAGEM com o
+      *    texto do prompt antes de fazer o PERFORM e lê a resposta em
+      *    PRM-VALOR (numérico) ou PRM-RESPOSTA (alfanumérico).
+      *----------------------------------------------------------------*
+       01  GRP-PROMPT-CONSOLE.
+           03  PRM-MENSAGEM          PIC X(60)           VALUE SPACES.
+           03  PRM-VALOR             PIC S9(05) COMP-5   VALUE ZEROS.
+           03  PRM-RESPOSTA          PIC X(80)           VALUE SPACES.
