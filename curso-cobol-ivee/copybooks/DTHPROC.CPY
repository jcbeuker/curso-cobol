@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------*
+      *    OBTER-DATA-HORA - monta DTH-DATA-ATUAL-RED, DTH-HORA-ATUAL-
+      *    RED e DTH-LINHA-DATA-HORA ('DATA-HORA: dd/mm/aaaa;
+      *    hh:mm:ss:dc') a partir da data/hora do sistema, para uso
+      *    comum pelos rodapés dos programas de extração.  Requer que
+      *    o programa que o inclui tenha feito COPY DTHDADOS antes, em
+      *    WORKING-STORAGE.
+      *----------------------------------------------------------------*
+           OBTER-DATA-HORA             SECTION.
+      *----------------------------------------------------------------*
+
+           ACCEPT DTH-DATA-ATUAL       FROM DATE
+           ACCEPT DTH-HORA-ATUAL       FROM TIME
+
+           MOVE DTH-DATA-ATUAL(5:2)    TO DTH-DIA-ATUAL
+           MOVE DTH-DATA-ATUAL(3:2)    TO DTH-MES-ATUAL
+           STRING
+             '20' DTH-DATA-ATUAL(1:2)
+             DELIMITED BY SIZE INTO DTH-ANO-ATUAL
+
+           MOVE DTH-HORA-ATUAL(1:2)    TO DTH-HORA-ATUAL-R
+           MOVE DTH-HORA-ATUAL(3:2)    TO DTH-MIN-ATUAL-R
+           MOVE DTH-HORA-ATUAL(5:2)    TO DTH-SEG-ATUAL-R
+           MOVE DTH-HORA-ATUAL(7:2)    TO DTH-DEC-ATUAL-R
+
+           STRING
+             'DATA-HORA: ' DTH-DATA-ATUAL-RED ';' DTH-HORA-ATUAL-RED
+             DELIMITED BY SIZE INTO DTH-LINHA-DATA-HORA
+
+           .
+
+           EXIT.
