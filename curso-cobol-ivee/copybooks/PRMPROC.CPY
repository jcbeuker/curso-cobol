@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------*
+      *    PRM-SOLICITA-VALOR - exibe PRM-MENSAGEM em CONSOLE e lê a
+      *    resposta numérica em PRM-VALOR. Requer que o programa que o
+      *    inclui tenha feito COPY PRMDADOS antes, em WORKING-STORAGE,
+      *    e tenha movido o texto do prompt para PRM-MENSAGEM antes do
+      *    PERFORM.
+      *----------------------------------------------------------------*
+           PRM-SOLICITA-VALOR          SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY PRM-MENSAGEM        UPON CONSOLE
+           ACCEPT   PRM-VALOR          FROM CONSOLE
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    PRM-SOLICITA-TEXTO - exibe PRM-MENSAGEM em CONSOLE e lê a
+      *    resposta alfanumérica em PRM-RESPOSTA. Mesmos requisitos de
+      *    PRM-SOLICITA-VALOR.
+      *----------------------------------------------------------------*
+           PRM-SOLICITA-TEXTO          SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY PRM-MENSAGEM        UPON CONSOLE
+           ACCEPT   PRM-RESPOSTA       FROM CONSOLE
+
+           .
+
+           EXIT.
