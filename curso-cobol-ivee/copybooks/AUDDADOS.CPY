@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 09.08.2026
+      * Purpose: Campos da trilha de auditoria compartilhada pelos
+      *    programas de extração (ARQUIVO, C3A07P01, MUNICI, PR16TA01)
+      *    em AUD-GRAVA-AUDITORIA. O programa que inclui este copybook
+      *    deve também ter feito COPY DTHDADOS, usado por
+      *    AUD-GRAVA-AUDITORIA para estampar início/fim da execução.
+      *----------------------------------------------------------------*
+       01  GRP-AUDITORIA.
+           03  OPE-AUDITORIA           PIC X(54)            VALUE
+               'D:\Documentos\Cursos\COBOL\curso-cobol\AUDIT.LOG'.
+           03  FS-AUDITORIA            PIC X(02)            VALUE '00'.
+               88  FS-AUD-OK                                VALUE '00'.
+               88  FS-AUD-NAO-EXISTE                         VALUE '35'.
+           03  AUD-INICIO-EXECUCAO     PIC X(30)        VALUE SPACES.
+           03  AUD-QTDE-LIDOS          PIC 9(09)            VALUE ZEROS.
+           03  AUD-QTDE-GRAVADOS       PIC 9(09)            VALUE ZEROS.
