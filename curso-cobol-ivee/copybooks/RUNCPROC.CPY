@@ -0,0 +1,120 @@
+      *----------------------------------------------------------------*
+      *    RUNC-LE-CONTROLE - carrega TAB-CONTROLE-EXECUCAO com o
+      *    conteúdo atual do arquivo de controle compartilhado, se ele
+      *    já existir, e informa ao operador quando foi a última
+      *    execução bem sucedida deste programa. Chamar uma vez em
+      *    INICIA, depois de COPY DTHDADOS/RUNCDADOS terem sido feitos
+      *    em WORKING-STORAGE e este copybook incluído na PROCEDURE
+      *    DIVISION.
+      *----------------------------------------------------------------*
+           RUNC-LE-CONTROLE            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO RC-QTDE-ENTRADAS
+           MOVE ZEROS                  TO RC-POSICAO-ACHADA
+           MOVE 'N'                    TO IND-FIM-RUNCTL
+
+           OPEN INPUT REGISTRO-CONTROLE
+
+           IF  NOT FS-RUNC-NAO-EXISTE
+               IF  NOT FS-RUNC-OK
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO ABRIR REGISTRO-CONTROLE, FILE STATUS: '
+                       FS-RUNCTL       UPON CONSOLE
+               ELSE
+                   PERFORM UNTIL FIM-DO-RUNCTL
+                       READ REGISTRO-CONTROLE
+                       AT END
+                           MOVE 'S'    TO IND-FIM-RUNCTL
+                       NOT AT END
+                           IF  RC-QTDE-ENTRADAS < 20
+                               ADD 1   TO RC-QTDE-ENTRADAS
+                               SET RC-IDX TO RC-QTDE-ENTRADAS
+                               MOVE RC-PROGRAMA
+                                       TO RC-TAB-PROGRAMA(RC-IDX)
+                               MOVE RC-ULTIMA-EXECUCAO
+                                       TO RC-TAB-EXECUCAO(RC-IDX)
+                               MOVE RC-RETURN-CODE
+                                       TO RC-TAB-RETURN-CODE(RC-IDX)
+                           END-IF
+                   END-PERFORM
+                   CLOSE REGISTRO-CONTROLE
+
+                   PERFORM VARYING RC-IDX FROM 1 BY 1
+                       UNTIL RC-IDX > RC-QTDE-ENTRADAS
+                       IF  RC-TAB-PROGRAMA(RC-IDX) = NOME-PROGRAMA
+                           SET RC-POSICAO-ACHADA TO RC-IDX
+                       END-IF
+                   END-PERFORM
+
+                   IF  RC-POSICAO-ACHADA > 0
+                       DISPLAY NOME-PROGRAMA
+                           ' ULTIMA EXECUCAO BEM SUCEDIDA: '
+                           RC-TAB-EXECUCAO(RC-POSICAO-ACHADA)
+                                       UPON CONSOLE
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    RUNC-GRAVA-CONTROLE - atualiza (ou acrescenta) a linha deste
+      *    programa em TAB-CONTROLE-EXECUCAO com a execução atual e
+      *    regrava o arquivo de controle por inteiro. Chamar uma vez em
+      *    FINALIZA, só quando a execução terminar com sucesso
+      *    (RETURN-CODE = 0), antes do STOP RUN.
+      *----------------------------------------------------------------*
+           RUNC-GRAVA-CONTROLE         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS                  TO RC-POSICAO-ACHADA
+
+           PERFORM VARYING RC-IDX FROM 1 BY 1
+               UNTIL RC-IDX > RC-QTDE-ENTRADAS
+               IF  RC-TAB-PROGRAMA(RC-IDX) = NOME-PROGRAMA
+                   SET RC-POSICAO-ACHADA TO RC-IDX
+               END-IF
+           END-PERFORM
+
+           IF  RC-POSICAO-ACHADA = 0
+               IF  RC-QTDE-ENTRADAS < 20
+                   ADD 1                TO RC-QTDE-ENTRADAS
+                   SET RC-POSICAO-ACHADA TO RC-QTDE-ENTRADAS
+               END-IF
+           END-IF
+
+           IF  RC-POSICAO-ACHADA > 0
+               MOVE NOME-PROGRAMA
+                               TO RC-TAB-PROGRAMA(RC-POSICAO-ACHADA)
+               MOVE DTH-LINHA-DATA-HORA
+                               TO RC-TAB-EXECUCAO(RC-POSICAO-ACHADA)
+               MOVE RETURN-CODE
+                               TO RC-TAB-RETURN-CODE(RC-POSICAO-ACHADA)
+           END-IF
+
+           OPEN OUTPUT REGISTRO-CONTROLE
+
+           IF  NOT FS-RUNC-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO GRAVAR REGISTRO-CONTROLE, FILE STATUS: '
+                   FS-RUNCTL           UPON CONSOLE
+           ELSE
+               PERFORM VARYING RC-IDX FROM 1 BY 1
+                   UNTIL RC-IDX > RC-QTDE-ENTRADAS
+                   MOVE RC-TAB-PROGRAMA(RC-IDX)
+                                       TO RC-PROGRAMA
+                   MOVE RC-TAB-EXECUCAO(RC-IDX)
+                                       TO RC-ULTIMA-EXECUCAO
+                   MOVE RC-TAB-RETURN-CODE(RC-IDX)
+                                       TO RC-RETURN-CODE
+                   WRITE REG-CONTROLE-EXECUCAO
+               END-PERFORM
+               CLOSE REGISTRO-CONTROLE
+           END-IF
+
+           .
+
+           EXIT.
