@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *    SELECT do arquivo de trilha de auditoria compartilhado por
+      *    ARQUIVO, C3A07P01, MUNICI e PR16TA01. Inclua dentro de
+      *    FILE-CONTROL.
+      *----------------------------------------------------------------*
+           SELECT REGISTRO-AUDITORIA  ASSIGN TO OPE-AUDITORIA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITORIA.
