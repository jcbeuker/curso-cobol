@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      *    FD do arquivo de controle de execução compartilhado por
+      *    MUNICI e C3A07P01. Uma linha por programa, regravada por
+      *    inteiro a cada execução bem sucedida (copybook RUNCPROC).
+      *    Incluir dentro de FILE SECTION.
+      *----------------------------------------------------------------*
+       FD  REGISTRO-CONTROLE.
+       01  REG-CONTROLE-EXECUCAO.
+           03  RC-PROGRAMA             PIC X(18)            VALUE ' '.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  RC-ULTIMA-EXECUCAO      PIC X(30)            VALUE ' '.
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  RC-RETURN-CODE          PIC 9(03)            VALUE ZEROS.
