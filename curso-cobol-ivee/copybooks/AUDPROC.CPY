@@ -0,0 +1,60 @@
+      *----------------------------------------------------------------*
+      *    AUD-INICIA-AUDITORIA - guarda o carimbo de data/hora do
+      *    início da execução em AUD-INICIO-EXECUCAO, para gravação
+      *    posterior por AUD-GRAVA-AUDITORIA. Chamar uma vez em INICIA,
+      *    depois de COPY DTHDADOS/AUDDADOS terem sido feitos em
+      *    WORKING-STORAGE e este copybook incluído na PROCEDURE
+      *    DIVISION.
+      *----------------------------------------------------------------*
+           AUD-INICIA-AUDITORIA        SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM OBTER-DATA-HORA
+           MOVE DTH-LINHA-DATA-HORA    TO AUD-INICIO-EXECUCAO
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    AUD-GRAVA-AUDITORIA - acrescenta uma linha ao arquivo de
+      *    auditoria compartilhado com o nome/versão do programa,
+      *    início/fim de execução, as contagens informadas pelo
+      *    chamador em AUD-QTDE-LIDOS/AUD-QTDE-GRAVADOS e o
+      *    RETURN-CODE da execução. Chamar uma vez em FINALIZA, antes
+      *    do STOP RUN.
+      *----------------------------------------------------------------*
+           AUD-GRAVA-AUDITORIA         SECTION.
+      *----------------------------------------------------------------*
+
+           PERFORM OBTER-DATA-HORA
+
+           OPEN EXTEND REGISTRO-AUDITORIA
+
+           IF  FS-AUD-NAO-EXISTE
+               OPEN OUTPUT REGISTRO-AUDITORIA
+           END-IF
+
+           IF  NOT FS-AUD-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR REGISTRO-AUDITORIA, FILE STATUS: '
+                   FS-AUDITORIA        UPON CONSOLE
+           ELSE
+               MOVE NOME-PROGRAMA      TO AUD-PROGRAMA
+               MOVE VERSAO-PROGRAMA    TO AUD-VERSAO
+               MOVE AUD-INICIO-EXECUCAO
+                                       TO AUD-INICIO
+               MOVE DTH-LINHA-DATA-HORA
+                                       TO AUD-FIM
+               MOVE AUD-QTDE-LIDOS     TO AUD-LIDOS
+               MOVE AUD-QTDE-GRAVADOS  TO AUD-GRAVADOS
+               MOVE RETURN-CODE        TO AUD-RETURN-CODE
+
+               WRITE REG-AUDITORIA
+
+               CLOSE REGISTRO-AUDITORIA
+           END-IF
+
+           .
+
+           EXIT.
