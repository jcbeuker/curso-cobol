@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 09.08.2026
+      * Purpose: Campos do controle de execução compartilhado por
+      *    MUNICI e C3A07P01, usado por RUNC-LE-CONTROLE/
+      *    RUNC-GRAVA-CONTROLE (copybook RUNCPROC) para registrar a
+      *    data/hora da última execução bem sucedida de cada um.
+      *    O programa que inclui este copybook deve também ter feito
+      *    COPY DTHDADOS, usado para estampar a execução atual.
+      *----------------------------------------------------------------*
+       01  OPE-RUNCTL                  PIC X(54)            VALUE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\RUNCTL.DAT'.
+       01  FS-RUNCTL                   PIC X(02)            VALUE '00'.
+           88  FS-RUNC-OK                                   VALUE '00'.
+           88  FS-RUNC-NAO-EXISTE                            VALUE '35'.
+
+       01  IND-FIM-RUNCTL              PIC X(01)            VALUE 'N'.
+           88  FIM-DO-RUNCTL                                VALUE 'S'.
+
+       01  TAB-CONTROLE-EXECUCAO.
+           03  RC-ENTRADA               OCCURS 20 TIMES
+                                        INDEXED BY RC-IDX.
+               05  RC-TAB-PROGRAMA      PIC X(18).
+               05  RC-TAB-EXECUCAO      PIC X(30).
+               05  RC-TAB-RETURN-CODE   PIC 9(03).
+
+       01  RC-QTDE-ENTRADAS            PIC S9(04) COMP-5    VALUE ZEROS.
+       01  RC-POSICAO-ACHADA           PIC S9(04) COMP-5    VALUE ZEROS.
