@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 08.08.2026
+      * Purpose: Campos de data/hora de execução compartilhados pelos
+      *    programas de extração (ARQUIVO, C3A07P01, MUNICI, PR16TA01),
+      *    para estampar relatórios e arquivos de saída de modo
+      *    uniforme (DD/MM/AAAA HH:MM:SS:DC).
+      *----------------------------------------------------------------*
+       01  GRP-DATA-HORA-EXECUCAO.
+           03  DTH-DATA-ATUAL          PIC 9(06)            VALUE ZEROS.
+           03  DTH-DATA-ATUAL-RED.
+               05  DTH-DIA-ATUAL       PIC X(02)            VALUE ' '.
+               05  FILLER              PIC X(01)            VALUE '/'.
+               05  DTH-MES-ATUAL       PIC X(02)            VALUE ' '.
+               05  FILLER              PIC X(01)            VALUE '/'.
+               05  DTH-ANO-ATUAL       PIC X(04)            VALUE ' '.
+           03  DTH-HORA-ATUAL          PIC 9(08)            VALUE ZEROS.
+           03  DTH-HORA-ATUAL-RED.
+               05  DTH-HORA-ATUAL-R    PIC X(02)            VALUE ' '.
+               05  FILLER              PIC X(01)            VALUE ':'.
+               05  DTH-MIN-ATUAL-R     PIC X(02)            VALUE ' '.
+               05  FILLER              PIC X(01)            VALUE ':'.
+               05  DTH-SEG-ATUAL-R     PIC X(02)            VALUE ' '.
+               05  FILLER              PIC X(01)            VALUE ':'.
+               05  DTH-DEC-ATUAL-R     PIC X(02)            VALUE ' '.
+           03  DTH-LINHA-DATA-HORA     PIC X(30)            VALUE ' '.
