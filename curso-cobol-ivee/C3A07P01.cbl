@@ -21,8 +21,71 @@
       *
       *    Calcular o adiantamento e gravar no registro de saída, bem
       *    como os demais campos.
-      *    Adiantamento = Salario-Bruto * 0,40.
+      *    Adiantamento = Salario-Bruto * taxa-da-categoria.
       *    Salário-Bruto = Valor-Hora * Horas-Mes.
+      *----------------------------------------------------------------*
+      * VRS002 08.08.2026 - CAETANO - Taxa de adiantamento passou a
+      *    ser obtida de TAB-TAXA-ADIANTAMENTO pela categoria do
+      *    funcionário (E1-CATEGORIA), em vez do percentual fixo de
+      *    0,40 embutido no COMPUTE.
+      * VRS003 08.08.2026 - CAETANO - Incluído FILE STATUS em
+      *    E1-C3A07P01/S1-C3A07P01 e desvio dos registros de horas
+      *    com VALOR-HORA/HORAS-MES em branco, zerado ou não numérico
+      *    para REJEITOS-C3A07P01.
+      * VRS004 08.08.2026 - CAETANO - Incluída detecção de MATRICULA
+      *    duplicada (desvio para REJEITOS-C3A07P01) e conferência dos
+      *    totais de controle (quantidade/soma de ADIANTAMENTO) contra
+      *    o cartão CARTAO-CONTROLE, quando informado.
+      * VRS005 08.08.2026 - CAETANO - Incluído o arquivo indexado
+      *    ACUM-ADIANTAMENTOS, que acumula por MATRICULA o total de
+      *    ADIANTAMENTO pago no ano entre as execuções do programa.
+      * VRS006 08.08.2026 - CAETANO - Incluído E1-CD-MUNICIPIO no
+      *    registro de entrada; o nome do município é pesquisado na
+      *    LISTA-MUNICIPIOS-BRASIL (mesmo layout do MUNICI) e gravado
+      *    no arquivo de saída junto com o código.
+      * VRS007 08.08.2026 - CAETANO - Incluído checkpoint de reinício:
+      *    CHECKPOINT-C3A07P01 grava a quantidade de registros já lidos
+      *    de E1-C3A07P01; numa reexecução após interrupção, esses
+      *    registros são pulados e S1/REJEITOS reabrem em EXTEND.
+      * VRS008 08.08.2026 - CAETANO - Incluído RELATORIO-ADIANTAMENTOS,
+      *    listagem com um detalhe por funcionário e subtotais de
+      *    ADIANTAMENTO por categoria, além do total geral.
+      * VRS009 08.08.2026 - CAETANO - E1-VALOR-HORA agora é validado
+      *    contra a faixa WS-VALOR-HORA-MINIMO/MAXIMO antes do cálculo
+      *    do adiantamento; fora da faixa o registro vai para REJEITOS.
+      * VRS010 08.08.2026 - CAETANO - SALARIO-BRUTO passou a separar
+      *    horas normais de horas extras acima de WS-HORAS-LIMITE-
+      *    MENSAL, pagando o excedente por WS-MULTIPLICADOR-HORA-EXTRA.
+      * VRS011 08.08.2026 - CAETANO - RELATORIO-ADIANTAMENTOS passou a
+      *    gravar uma linha de data/hora da execução ao final, usando
+      *    o copybook DTHDADOS/DTHPROC compartilhado com ARQUIVO,
+      *    MUNICI e PR16TA01.
+      * VRS012 09.08.2026 - CAETANO - Incluído cartão SYSIN em
+      *    1010-LE-PARAMETRO, permitindo que OPE01 a OPE08 venham por
+      *    PARM/SYSIN (na ordem E1/S1/REJEITOS/CONTROLE/ACUMULADO/
+      *    MUNICIPIOS/CHECKPOINT/RELATORIO), em vez de ficarem fixos
+      *    em 1000-INICIA.
+      * VRS013 09.08.2026 - CAETANO - 3000-FINALIZA passou a terminar
+      *    com GOBACK em vez de STOP RUN, permitindo que este programa
+      *    seja chamado por MENU01 sem encerrar o run unit do menu.
+      * VRS014 09.08.2026 - CAETANO - 2090-GRAVA-CHECKPOINT passou a
+      *    ser chamado depois do processamento completo do registro
+      *    (gravação ou rejeição), em vez de logo após a leitura, e
+      *    apenas a cada WS-CKP-INTERVALO registros, em vez de abrir e
+      *    fechar CHECKPOINT-C3A07P01 a cada registro lido. OPEN e
+      *    WRITE de CHECKPOINT-C3A07P01 passaram a checar FS-CKP-OK.
+      * VRS015 09.08.2026 - CAETANO - RUNC-GRAVA-CONTROLE só é chamado
+      *    em 3000-FINALIZA quando RETURN-CODE ainda está zerado; uma
+      *    divergência de totais de controle (RETURN-CODE = 4) não
+      *    grava mais a execução em RUNCTL.DAT como bem sucedida.
+      * VRS016 09.08.2026 - CAETANO - 2065-VERIFICA-CADASTRO-FUNCIONARIO
+      *    passou a rejeitar, em 2000-PROCESSA, toda E1-C3A07P01 cuja
+      *    E1-MATRICULA não exista em CADASTRO-FUNCIONARIOS (quando o
+      *    cartão está presente), complementando no sentido contrário a
+      *    reconciliação já feita por 3055-RECONCILIA-CADASTRO.
+      *    E1-FUNCIONARIO passou a ser aparado via CALL 'APARA01',
+      *    rejeitando o registro quando o nome vier em branco ou só com
+      *    espaços.
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -43,9 +106,57 @@
        INPUT-OUTPUT                    SECTION.
       *----------------------------------------------------------------*
        FILE-CONTROL.
-           SELECT E1-C3A07P01          ASSIGN TO OPE01.
+           SELECT E1-C3A07P01          ASSIGN TO OPE01
+           FILE STATUS IS FS-E1-C3A07P01.
+
+           SELECT S1-C3A07P01          ASSIGN TO OPE02
+           FILE STATUS IS FS-S1-C3A07P01.
+
+           SELECT REJEITOS-C3A07P01    ASSIGN TO OPE03
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-REJEITOS-C3A07P01.
+
+           SELECT CARTAO-CONTROLE      ASSIGN TO OPE04
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARTAO-CONTROLE.
+
+           SELECT ACUM-ADIANTAMENTOS   ASSIGN TO OPE05
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ACU-MATRICULA
+           FILE STATUS IS FS-ACUM-ADIANTAMENTOS.
+
+           SELECT LISTA-MUNICIPIOS-BRASIL ASSIGN TO OPE06
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-LISTA-MUNICIPIOS.
+
+           SELECT CHECKPOINT-C3A07P01 ASSIGN TO OPE07
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT RELATORIO-ADIANTAMENTOS ASSIGN TO OPE08
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO.
+
+           SELECT CADASTRO-FUNCIONARIOS ASSIGN TO OPE09
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CADASTRO-FUNCIONARIOS.
+
+           SELECT RELATORIO-RECONCILIACAO ASSIGN TO OPE10
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RECONCILIACAO.
 
-           SELECT S1-C3A07P01          ASSIGN TO OPE02.
+           SELECT EXPORT-CONTABIL      ASSIGN TO OPE11
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXPORT-CONTABIL.
+
+           SELECT CARTAO-PARM          ASSIGN TO "SYSIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARTAO-PARM.
+
+           COPY AUDCTL.
+
+           COPY RUNCCTL.
       *----------------------------------------------------------------*
        DATA                            DIVISION.
       *----------------------------------------------------------------*
@@ -54,36 +165,304 @@
        FILE                            SECTION.
       *----------------------------------------------------------------*
        FD  E1-C3A07P01.
-       01  REG-ENTADA                  PIC X(34)            VALUE   ' '.
+       01  REG-ENTADA                  PIC X(42)            VALUE   ' '.
 
        FD  S1-C3A07P01.
-       01  REG-SAIDA                   PIC X(23)              VALUE ' '.
+       01  REG-SAIDA                   PIC X(65)              VALUE ' '.
+
+       FD  REJEITOS-C3A07P01.
+       01  REG-REJEITO.
+           03  REJ-MATRICULA           PIC X(04).
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  REJ-MOTIVO              PIC X(30).
+
+       FD  CARTAO-CONTROLE.
+       01  REG-CONTROLE.
+           03  CTL-QTDE-REGISTROS      PIC 9(06).
+           03  FILLER                  PIC X(01)            VALUE ' '.
+           03  CTL-TOTAL-ADIANTAMENTO  PIC 9(09)V99.
+
+       FD  ACUM-ADIANTAMENTOS.
+       01  REG-ACUMULADO.
+           03  ACU-MATRICULA           PIC X(04).
+           03  ACU-TOTAL-ANO           PIC 9(09)V99.
+
+       FD  LISTA-MUNICIPIOS-BRASIL.
+       01  LS-MUN-BR.
+           03  CD-UF-E                 PIC  9(02)           VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE ' '.
+           03  SG-UF-E                 PIC  X(02)           VALUE ' '.
+           03  FILLER                  PIC  X(01)           VALUE ' '.
+           03  CD-MUN-DV-E             PIC  9(08)           VALUE ZEROS.
+           03  CD-MUN-E                PIC  9(07)           VALUE ZEROS.
+           03  CD-MUN-E-R REDEFINES CD-MUN-E.
+               05  CD-MUN-N            PIC 9(07).
+           03  NM-MUN-E                PIC  X(35)           VALUE ' '.
+
+       FD  CHECKPOINT-C3A07P01.
+       01  REG-CHECKPOINT.
+           03  CKP-ULTIMO-REGISTRO     PIC 9(09)            VALUE ZEROS.
+
+       FD  RELATORIO-ADIANTAMENTOS.
+       01  REG-RELATORIO                PIC X(80)           VALUE ' '.
+
+       FD  CADASTRO-FUNCIONARIOS.
+       01  REG-CADASTRO.
+           03  CAD-MATRICULA           PIC X(04).
+           03  FILLER                  PIC X(01).
+           03  CAD-FUNCIONARIO         PIC X(20).
+
+       FD  RELATORIO-RECONCILIACAO.
+       01  REG-RECONCILIACAO            PIC X(80)           VALUE ' '.
+
+       FD  EXPORT-CONTABIL.
+       01  REG-EXPORT-CONTABIL          PIC X(80)           VALUE ' '.
+
+       FD  CARTAO-PARM.
+       01  REG-PARM                     PIC X(54).
+
+       COPY AUDFD.
+
+       COPY RUNCFD.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  NOME-PROGRAMA               PIC X(18) VALUE '** C3A07P01 **'.
-       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS001'.
+       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS016'.
+
+       COPY DTHDADOS.
+       COPY AUDDADOS.
+       COPY RUNCDADOS.
+
+      *    Tabela de taxas de adiantamento por categoria do acordo
+      *    sindical. Categoria não cadastrada usa a taxa padrão
+      *    (WS-TAXA-PADRAO) de 30%/40%/50% combinada em convenção.
+       01  TAB-TAXA-VALORES.
+           03  FILLER                  PIC X(05) VALUE 'A0400'.
+           03  FILLER                  PIC X(05) VALUE 'B0300'.
+           03  FILLER                  PIC X(05) VALUE 'C0500'.
+
+       01  TAB-TAXA-ADIANTAMENTO REDEFINES TAB-TAXA-VALORES.
+           03  TAB-TAXA                OCCURS 3 TIMES
+                                       INDEXED BY TX-IDX.
+               05  TX-CATEGORIA        PIC X(01).
+               05  TX-PERCENTUAL       PIC 9V999.
+
+       01  WS-TAXA-ADIANTAMENTO        PIC 9V999  VALUE 0,400.
+
+      *    Faixa de VALOR-HORA aceita, baseada no salário mínimo/hora
+      *    vigente e no maior valor/hora aprovado pela folha. Registro
+      *    com VALOR-HORA fora da faixa é rejeitado antes do cálculo.
+       01  WS-VALOR-HORA-MINIMO        PIC 9(03)V99  VALUE 005,50.
+       01  WS-VALOR-HORA-MAXIMO        PIC 9(03)V99  VALUE 150,00.
+
+      *    Acima de WS-HORAS-LIMITE-MENSAL as horas excedentes são
+      *    pagas com o multiplicador de hora extra, antes de compor
+      *    SALARIO-BRUTO.
+       01  WS-HORAS-LIMITE-MENSAL      PIC 9(05)     VALUE 00220.
+       01  WS-MULTIPLICADOR-HORA-EXTRA PIC 9V99      VALUE 1,50.
+       01  WS-HORAS-NORMAIS            PIC 9(05)     VALUE ZEROS.
+       01  WS-HORAS-EXTRAS             PIC 9(05)     VALUE ZEROS.
+
+      *    Intervalo de regravação do checkpoint: a cada WS-CKP-
+      *    INTERVALO registros processados, em vez de a cada registro,
+      *    para não abrir/fechar CHECKPOINT-C3A07P01 o tempo todo.
+       01  WS-CKP-INTERVALO            PIC 9(05)     VALUE 00050.
+       01  WS-CKP-QUOC                 PIC 9(09)     VALUE ZEROS.
+       01  WS-CKP-RESTO                PIC 9(05)     VALUE ZEROS.
+
+      *    Tabela de controle de MATRICULA já processada no arquivo,
+      *    usada para desviar registros com MATRICULA duplicada.
+       01  TAB-MATRICULAS-VISTAS.
+           03  TM-MATRICULA            PIC X(04)
+                                       OCCURS 9999 TIMES
+                                       INDEXED BY TM-IDX.
+
+      *    Tabela com os municípios do Brasil, carregada em memória a
+      *    partir de LISTA-MUNICIPIOS-BRASIL para enriquecer a saída
+      *    com o nome do município do funcionário.
+       01  TAB-MUNICIPIOS.
+           03  TM-MUNICIPIO            OCCURS 6000 TIMES
+                                       INDEXED BY MU-IDX.
+               05  TM-CD-MUNICIPIO     PIC 9(07).
+               05  TM-NM-MUNICIPIO     PIC X(35).
+
+       01  CONTA-MUNICIPIOS            PIC S9(05) COMP-5    VALUE ZEROS.
+
+      *    Cadastro de funcionários (matrícula/nome), carregado em
+      *    memória a partir de CADASTRO-FUNCIONARIOS para a
+      *    reconciliação contra E1-C3A07P01 feita em
+      *    2065-VERIFICA-CADASTRO-FUNCIONARIO/3055-RECONCILIA-CADASTRO.
+       01  TAB-FUNCIONARIOS.
+           03  TF-FUNCIONARIO          OCCURS 9999 TIMES
+                                       INDEXED BY TF-IDX.
+               05  TF-MATRICULA        PIC X(04).
+               05  TF-NOME             PIC X(20).
+               05  TF-TEVE-HORAS       PIC X(01)    VALUE 'N'.
+                   88  TF-COM-HORAS                 VALUE 'S'.
+
+       01  CONTA-FUNCIONARIOS          PIC S9(05) COMP-5    VALUE ZEROS.
+       01  CONTA-RECONCILIACAO         PIC S9(05) COMP-5    VALUE ZEROS.
+
+       01  LINHA-CAB-REL.
+           03  FILLER                  PIC X(80)            VALUE
+           'RELATORIO DE ADIANTAMENTOS POR CATEGORIA'.
+
+       01  LINHA-SUBCAB-REL.
+           03  FILLER                  PIC X(10)      VALUE 'MATRICULA'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(20)    VALUE 'FUNCIONARIO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(03)        VALUE 'CAT'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(15) VALUE 'ADIANTAMENTO'.
+
+       01  LINHA-DET-REL.
+           03  LD-MATRICULA            PIC ZZZ9.
+           03  FILLER                  PIC X(07)        VALUE SPACES.
+           03  LD-FUNCIONARIO          PIC X(20).
+           03  FILLER                  PIC X(04)        VALUE SPACES.
+           03  LD-CATEGORIA            PIC X(01).
+           03  FILLER                  PIC X(06)        VALUE SPACES.
+           03  LD-ADIANTAMENTO         PIC ZZZ.ZZZ,ZZ.
+
+       01  LINHA-SUBTOT-REL.
+           03  FILLER                  PIC X(22)
+                                   VALUE 'SUBTOTAL CATEGORIA '.
+           03  LST-CATEGORIA           PIC X(01).
+           03  FILLER                  PIC X(03)        VALUE ': '.
+           03  LST-SUBTOTAL            PIC ZZZ.ZZZ.ZZZ,ZZ.
+
+       01  LINHA-RODAPE-REL.
+           03  FILLER                  PIC X(15)            VALUE
+                                                   'TOTAL GERAL: '.
+           03  LR-TOTAL-GERAL          PIC ZZZ.ZZZ.ZZZ,ZZ.
+
+       01  LINHA-CAB-RECON.
+           03  FILLER                  PIC X(80)            VALUE
+           'RECONCILIACAO CADASTRO DE FUNCIONARIOS x E1-C3A07P01'.
+
+       01  LINHA-SUBCAB-RECON.
+           03  FILLER                  PIC X(10)      VALUE 'MATRICULA'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(20)    VALUE 'FUNCIONARIO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(30)
+                               VALUE 'SITUACAO'.
+
+       01  LINHA-DET-RECON.
+           03  LDR-MATRICULA           PIC X(04).
+           03  FILLER                  PIC X(06)        VALUE SPACES.
+           03  LDR-FUNCIONARIO         PIC X(20).
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  LDR-SITUACAO            PIC X(30).
+
+       01  LINHA-RODAPE-RECON.
+           03  FILLER                  PIC X(30)            VALUE
+                           'TOTAL SEM HORAS LANCADAS: '.
+           03  LRR-TOTAL-RECON         PIC ZZZ9.
+
+       01  SUBTOTAIS-CATEGORIA.
+           03  WS-SUBTOTAL-A           PIC S9(09)V99        VALUE  +0.
+           03  WS-SUBTOTAL-B           PIC S9(09)V99        VALUE  +0.
+           03  WS-SUBTOTAL-C           PIC S9(09)V99        VALUE  +0.
+           03  WS-SUBTOTAL-OUTROS      PIC S9(09)V99        VALUE  +0.
 
        01  ARQUIVO-ENTRADA.
            03  E1-MATRICULA            PIC  9(04)           VALUE ZEROS.
            03  E1-VALOR-HORA           PIC  9(03)V99        VALUE ZEROS.
            03  E1-HORAS-MES            PIC  9(05)           VALUE ZEROS.
            03  E1-FUNCIONARIO          PIC  X(20)           VALUE   ' '.
+           03  E1-CATEGORIA            PIC  X(01)           VALUE   ' '.
+           03  E1-CD-MUNICIPIO         PIC  9(07)           VALUE ZEROS.
 
        01  ARQUIVO-SAIDA.
            03  S1-MATRICULA            PIC  9(04)           VALUE ZEROS.
            03  S1-VALOR-HORA           PIC  9(03)V99        VALUE ZEROS.
            03  S1-HORAS-MES            PIC  9(05)           VALUE ZEROS.
            03  S1-ADIANTAMENTO         PIC  9(07)V99        VALUE ZEROS.
+           03  S1-CD-MUNICIPIO         PIC  9(07)           VALUE ZEROS.
+           03  S1-NM-MUNICIPIO         PIC  X(35)           VALUE   ' '.
 
        01  VAR-AUX.
            03  OPE01                   PIC X(54)              VALUE ' '.
            03  OPE02                   PIC X(54)              VALUE ' '.
+           03  OPE03                   PIC X(54)              VALUE ' '.
            03  AUX-1                   PIC S9(09)             VALUE  +0.
            03  SALARIO-BRUTO           PIC S9(09)V99          VALUE  +0.
-           03  IND-FIM-ARQUIVO         PIC X(01)              VALUE 'N'.
-               88  FIM-DO-ARQUIVO                             VALUE 'S'.
+           COPY EOFSW.
+           03  FS-E1-C3A07P01          PIC X(02)          VALUE '00'.
+               88  FS-E1-OK                               VALUE '00'.
+           03  FS-S1-C3A07P01          PIC X(02)          VALUE '00'.
+               88  FS-S1-OK                               VALUE '00'.
+           03  FS-REJEITOS-C3A07P01    PIC X(02)          VALUE '00'.
+               88  FS-REJ-OK                              VALUE '00'.
+           03  CONTA-REJEITOS          PIC S9(09)             VALUE  +0.
+           03  OPE04                   PIC X(54)              VALUE ' '.
+           03  FS-CARTAO-CONTROLE      PIC X(02)          VALUE '00'.
+               88  FS-CTL-OK                              VALUE '00'.
+           03  IND-CARTAO-CONTROLE     PIC X(01)              VALUE 'N'.
+               88  HA-CARTAO-CONTROLE                         VALUE 'S'.
+           03  IND-MATRICULA-DUPLICADA PIC X(01)              VALUE 'N'.
+               88  MATRICULA-DUPLICADA                        VALUE 'S'.
+           03  IND-HA-CADASTRO         PIC X(01)              VALUE 'N'.
+               88  HA-CADASTRO                                VALUE 'S'.
+           03  IND-CADASTRO-ENCONTRADO PIC X(01)              VALUE 'S'.
+               88  CADASTRO-ENCONTRADO                        VALUE 'S'.
+           03  WS-FUNCIONARIO-APARADO  PIC X(100)         VALUE SPACES.
+           03  WS-TAMANHO-FUNCIONARIO  PIC S9(05) COMP-5  VALUE ZEROS.
+           03  CONTA-MATRICULAS-VISTAS PIC S9(04) COMP-5    VALUE ZEROS.
+           03  CONTA-ITENS-PROCESSADOS PIC S9(09)             VALUE  +0.
+           03  SOMA-ADIANTAMENTOS      PIC S9(09)V99          VALUE  +0.
+           03  WS-QTDE-ESPERADA        PIC 9(06)              VALUE 0.
+           03  WS-TOTAL-ESPERADO       PIC 9(09)V99           VALUE 0.
+           03  OPE05                   PIC X(54)              VALUE ' '.
+           03  FS-ACUM-ADIANTAMENTOS   PIC X(02)          VALUE '00'.
+               88  FS-ACUM-OK                             VALUE '00'.
+               88  FS-ACUM-NAO-ENCONTRADO                 VALUE '23'.
+               88  FS-ACUM-NAO-EXISTE                     VALUE '35'.
+           03  OPE06                   PIC X(54)              VALUE ' '.
+           03  FS-LISTA-MUNICIPIOS     PIC X(02)          VALUE '00'.
+               88  FS-MUN-OK                              VALUE '00'.
+           03  IND-FIM-MUNICIPIOS      PIC X(01)              VALUE 'N'.
+               88  FIM-DOS-MUNICIPIOS                         VALUE 'S'.
+           03  OPE07                   PIC X(54)              VALUE ' '.
+           03  FS-CHECKPOINT           PIC X(02)          VALUE '00'.
+               88  FS-CKP-OK                              VALUE '00'.
+           03  IND-EM-RETOMADA         PIC X(01)              VALUE 'N'.
+               88  EM-RETOMADA                                VALUE 'S'.
+           03  WS-REGISTROS-A-PULAR    PIC 9(09)              VALUE 0.
+           03  OPE08                   PIC X(54)              VALUE ' '.
+           03  FS-RELATORIO            PIC X(02)          VALUE '00'.
+               88  FS-REL-OK                              VALUE '00'.
+           03  FS-CARTAO-PARM          PIC X(02)          VALUE '00'.
+               88  FS-PARM-OK                             VALUE '00'.
+           03  WS-PARM-CMDLINE         PIC X(54)          VALUE SPACES.
+           03  OPE09                   PIC X(54)              VALUE ' '.
+           03  FS-CADASTRO-FUNCIONARIOS
+                                       PIC X(02)          VALUE '00'.
+               88  FS-CAD-OK                                 VALUE '00'.
+           03  IND-FIM-CADASTRO        PIC X(01)              VALUE 'N'.
+               88  FIM-DO-CADASTRO                            VALUE 'S'.
+           03  OPE10                   PIC X(54)              VALUE ' '.
+           03  FS-RECONCILIACAO        PIC X(02)          VALUE '00'.
+               88  FS-RECON-OK                               VALUE '00'.
+           03  OPE11                   PIC X(54)              VALUE ' '.
+           03  FS-EXPORT-CONTABIL      PIC X(02)          VALUE '00'.
+               88  FS-EXPORT-OK                              VALUE '00'.
+
+      *    Campos auxiliares para converter um valor decimal de duas
+      *    casas (vírgula, conforme DECIMAL-POINT IS COMMA) para texto
+      *    com ponto decimal em EXPORT-CONTABIL, formato aceito pela
+      *    maioria dos pacotes de contabilidade.
+       01  WS-EXPORT-VALOR             PIC S9(09)V99      VALUE ZEROS.
+       01  WS-EXPORT-CENTAVOS          PIC 9(11)          VALUE ZEROS.
+       01  WS-EXPORT-INTEIRO-ED        PIC Z(8)9.
+       01  WS-EXPORT-DECIMAL           PIC 99             VALUE ZEROS.
+       01  WS-EXPORT-VALOR-TEXTO       PIC X(14)          VALUE SPACES.
+       01  WS-EXPORT-VALOR-HORA-TXT    PIC X(14)          VALUE SPACES.
+       01  WS-EXPORT-ADIANTAMENTO-TXT  PIC X(14)          VALUE SPACES.
 
       *
       *----------------------------------------------------------------*
@@ -109,20 +488,379 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA '1000-INICIA'
 
+           PERFORM AUD-INICIA-AUDITORIA
+
+           PERFORM RUNC-LE-CONTROLE
+
            MOVE 'D:\Documentos\Cursos\COBOL\curso-cobol\E1-C3A07P01.txt'
                                        TO OPE01
 
            MOVE 'D:\Documentos\Cursos\COBOL\curso-cobol\S1-C3A07P01.txt'
                                        TO OPE02
 
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\REJ-C3A07P01.txt'
+                                       TO OPE03
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\CTL-C3A07P01.txt'
+                                       TO OPE04
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\ACU-C3A07P01.dat'
+                                       TO OPE05
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\listaMunicipios.txt'
+                                       TO OPE06
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\CKP-C3A07P01.txt'
+                                       TO OPE07
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\REL-C3A07P01.txt'
+                                       TO OPE08
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\CAD-C3A07P01.txt'
+                                       TO OPE09
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\RECON-C3A07P01.txt'
+                                       TO OPE10
+
+           MOVE
+           'D:\Documentos\Cursos\COBOL\curso-cobol\EXP-C3A07P01.txt'
+                                       TO OPE11
+
+           PERFORM 1010-LE-PARAMETRO
+
            OPEN INPUT E1-C3A07P01
 
-           OPEN OUTPUT S1-C3A07P01
+           IF  NOT FS-E1-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR E1-C3A07P01, FILE STATUS: '
+                   FS-E1-C3A07P01      UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM 1040-LE-CHECKPOINT
+
+           IF  EM-RETOMADA
+               OPEN EXTEND S1-C3A07P01
+           ELSE
+               OPEN OUTPUT S1-C3A07P01
+           END-IF
+
+           IF  NOT FS-S1-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR S1-C3A07P01, FILE STATUS: '
+                   FS-S1-C3A07P01      UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF  EM-RETOMADA
+               OPEN EXTEND REJEITOS-C3A07P01
+           ELSE
+               OPEN OUTPUT REJEITOS-C3A07P01
+           END-IF
+
+           IF  NOT FS-REJ-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR REJEITOS-C3A07P01, FILE STATUS: '
+                   FS-REJEITOS-C3A07P01
+                                       UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF  EM-RETOMADA
+               OPEN EXTEND RELATORIO-ADIANTAMENTOS
+           ELSE
+               OPEN OUTPUT RELATORIO-ADIANTAMENTOS
+           END-IF
+
+           IF  NOT FS-REL-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR RELATORIO-ADIANTAMENTOS, STATUS: '
+                   FS-RELATORIO        UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF  NOT EM-RETOMADA
+               MOVE LINHA-CAB-REL      TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               MOVE LINHA-SUBCAB-REL   TO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-IF
+
+           IF  EM-RETOMADA
+               OPEN EXTEND EXPORT-CONTABIL
+           ELSE
+               OPEN OUTPUT EXPORT-CONTABIL
+           END-IF
+
+           IF  NOT FS-EXPORT-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR EXPORT-CONTABIL, FILE STATUS: '
+                   FS-EXPORT-CONTABIL  UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF  NOT EM-RETOMADA
+               MOVE 'MATRICULA,VALOR_HORA,HORAS_MES,ADIANTAMENTO'
+                                       TO REG-EXPORT-CONTABIL
+               WRITE REG-EXPORT-CONTABIL
+           END-IF
+
+           PERFORM 1050-LE-CARTAO-CONTROLE
+
+           PERFORM 1060-ABRE-ACUM-ADIANTAMENTOS
+
+           PERFORM 1070-CARREGA-MUNICIPIOS
+
+           PERFORM 1080-CARREGA-CADASTRO
 
            .
        1000-SAI.
            EXIT.
 
+      *----------------------------------------------------------------*
+       1010-LE-PARAMETRO           SECTION.
+      *----------------------------------------------------------------*
+      *    Permite que o caminho de E1-C3A07P01 (OPE01) venha via PARM
+      *    (COMMAND-LINE) ou via cartão SYSIN; sem nenhum dos dois,
+      *    prevalecem os caminhos padrão movidos acima. Quando vem por
+      *    SYSIN, as linhas seguintes do mesmo cartão substituem, na
+      *    ordem, OPE02 a OPE11 (linha ausente ou em branco mantém o
+      *    caminho padrão).
+      *----------------------------------------------------------------*
+           ACCEPT WS-PARM-CMDLINE      FROM COMMAND-LINE
+
+           IF  WS-PARM-CMDLINE         NOT = SPACES
+               MOVE WS-PARM-CMDLINE    TO OPE01
+           ELSE
+               OPEN INPUT CARTAO-PARM
+               IF  FS-PARM-OK
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE01
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE02
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE03
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE04
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE05
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE06
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE07
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE08
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE09
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE10
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE11
+                   END-IF
+
+                   CLOSE CARTAO-PARM
+               END-IF
+           END-IF
+
+           .
+       1010-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1040-LE-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+      *    Se existir checkpoint de execução anterior interrompida,
+      *    os registros já lidos de E1-C3A07P01 são pulados e S1/
+      *    REJEITOS são reabertos em EXTEND em vez de serem recriados.
+
+           OPEN INPUT CHECKPOINT-C3A07P01
+
+           IF  FS-CKP-OK
+               READ CHECKPOINT-C3A07P01 INTO REG-CHECKPOINT
+               IF  FS-CKP-OK AND CKP-ULTIMO-REGISTRO > 0
+                   MOVE CKP-ULTIMO-REGISTRO
+                                       TO WS-REGISTROS-A-PULAR
+                   MOVE 'S'            TO IND-EM-RETOMADA
+               END-IF
+               CLOSE CHECKPOINT-C3A07P01
+           END-IF
+
+           .
+       1040-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1050-LE-CARTAO-CONTROLE     SECTION.
+      *----------------------------------------------------------------*
+      *    Cartão de controle opcional com a quantidade de registros e
+      *    a soma de ADIANTAMENTO esperadas para a conferência feita
+      *    em 3000-FINALIZA. Se o cartão não existir, a conferência
+      *    é simplesmente omitida.
+
+           OPEN INPUT CARTAO-CONTROLE
+
+           IF  FS-CTL-OK
+               READ CARTAO-CONTROLE INTO REG-CONTROLE
+               IF  FS-CTL-OK
+                   MOVE CTL-QTDE-REGISTROS
+                                       TO WS-QTDE-ESPERADA
+                   MOVE CTL-TOTAL-ADIANTAMENTO
+                                       TO WS-TOTAL-ESPERADO
+                   MOVE 'S'            TO IND-CARTAO-CONTROLE
+               END-IF
+               CLOSE CARTAO-CONTROLE
+           END-IF
+
+           .
+       1050-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1060-ABRE-ACUM-ADIANTAMENTOS SECTION.
+      *----------------------------------------------------------------*
+      *    ACUM-ADIANTAMENTOS é indexado por MATRICULA e mantém o
+      *    total de ADIANTAMENTO pago no ano entre execuções. Na
+      *    primeira execução o arquivo ainda não existe (FS = '35'),
+      *    caso em que é criado vazio antes de ser reaberto em I-O.
+
+           OPEN I-O ACUM-ADIANTAMENTOS
+
+           IF  FS-ACUM-NAO-EXISTE
+               OPEN OUTPUT ACUM-ADIANTAMENTOS
+               CLOSE ACUM-ADIANTAMENTOS
+               OPEN I-O ACUM-ADIANTAMENTOS
+           END-IF
+
+           IF  NOT FS-ACUM-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR ACUM-ADIANTAMENTOS, FILE STATUS: '
+                   FS-ACUM-ADIANTAMENTOS
+                                       UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           .
+       1060-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1070-CARREGA-MUNICIPIOS     SECTION.
+      *----------------------------------------------------------------*
+      *    Carrega LISTA-MUNICIPIOS-BRASIL (mesmo arquivo usado pelo
+      *    MUNICI) em TAB-MUNICIPIOS para a busca por código feita em
+      *    2080-BUSCA-MUNICIPIO. O primeiro registro é o cabeçalho do
+      *    arquivo e é ignorado, como no MUNICI.
+
+           OPEN INPUT LISTA-MUNICIPIOS-BRASIL
+
+           IF  NOT FS-MUN-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR LISTA-MUNICIPIOS-BRASIL, STATUS: '
+                   FS-LISTA-MUNICIPIOS
+                                       UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FIM-DOS-MUNICIPIOS
+               READ LISTA-MUNICIPIOS-BRASIL
+               AT END
+                   MOVE 'S'            TO IND-FIM-MUNICIPIOS
+               NOT AT END
+                   IF  CD-MUN-N        NOT = 0
+                       ADD 1           TO CONTA-MUNICIPIOS
+                       MOVE CD-MUN-N
+                           TO TM-CD-MUNICIPIO(CONTA-MUNICIPIOS)
+                       MOVE NM-MUN-E
+                           TO TM-NM-MUNICIPIO(CONTA-MUNICIPIOS)
+                   END-IF
+           END-PERFORM
+
+           CLOSE LISTA-MUNICIPIOS-BRASIL
+
+           .
+       1070-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       1080-CARREGA-CADASTRO       SECTION.
+      *----------------------------------------------------------------*
+      *    Carrega CADASTRO-FUNCIONARIOS (matrícula/nome) em
+      *    TAB-FUNCIONARIOS para a reconciliação contra E1-C3A07P01
+      *    feita em 2065-VERIFICA-CADASTRO-FUNCIONARIO e
+      *    3055-RECONCILIA-CADASTRO. Se o cartão ainda não existir
+      *    (FS = '35'), a reconciliação simplesmente não encontra
+      *    nenhum funcionário cadastrado.
+
+           OPEN INPUT CADASTRO-FUNCIONARIOS
+
+           IF  FS-CAD-OK
+               SET HA-CADASTRO         TO TRUE
+               PERFORM UNTIL FIM-DO-CADASTRO
+                   READ CADASTRO-FUNCIONARIOS
+                   AT END
+                       MOVE 'S'        TO IND-FIM-CADASTRO
+                   NOT AT END
+                       ADD 1           TO CONTA-FUNCIONARIOS
+                       MOVE CAD-MATRICULA
+                           TO TF-MATRICULA(CONTA-FUNCIONARIOS)
+                       MOVE CAD-FUNCIONARIO
+                           TO TF-NOME(CONTA-FUNCIONARIOS)
+               END-PERFORM
+
+               CLOSE CADASTRO-FUNCIONARIOS
+           END-IF
+
+           .
+       1080-SAI.
+           EXIT.
+
       *----------------------------------------------------------------*
        2000-PROCESSA               SECTION.
       *----------------------------------------------------------------*
@@ -134,22 +872,366 @@
                    MOVE 'S'            TO IND-FIM-ARQUIVO
                    PERFORM 2300-GRAVA-RODAPE
                NOT AT END
+                   IF  NOT FS-E1-OK
+                       DISPLAY NOME-PROGRAMA
+                           ' ERRO NA LEITURA DE E1-C3A07P01, '
+                           'FILE STATUS: ' FS-E1-C3A07P01
+                                           UPON CONSOLE
+                       MOVE 16          TO RETURN-CODE
+                       STOP RUN
+                   END-IF
                    ADD 1               TO AUX-1
+                   IF  AUX-1           <= WS-REGISTROS-A-PULAR
+                       CONTINUE
+                   ELSE
                    IF  AUX-1           = 1
                        PERFORM 2100-GRAVA-CABECALHO
                    END-IF
-                   MOVE E1-MATRICULA   TO S1-MATRICULA
-                   MOVE E1-VALOR-HORA  TO S1-VALOR-HORA
-                   MOVE E1-HORAS-MES   TO S1-HORAS-MES
-                   COMPUTE SALARIO-BRUTO =  E1-VALOR-HORA * E1-HORAS-MES
-                   COMPUTE S1-ADIANTAMENTO = SALARIO-BRUTO * 0,4
-                   PERFORM 2200-GRAVA-ARQUIVO-SAIDA
+                   PERFORM 2060-VERIFICA-MATRICULA-DUPLICADA
+                   PERFORM 2065-VERIFICA-CADASTRO-FUNCIONARIO
+                   IF  MATRICULA-DUPLICADA
+                       MOVE 'MATRICULA DUPLICADA'
+                                       TO REJ-MOTIVO
+                       PERFORM 2400-GRAVA-REJEITO
+                   ELSE
+                   IF  NOT CADASTRO-ENCONTRADO
+                       MOVE 'MATRICULA SEM CADASTRO'
+                                       TO REJ-MOTIVO
+                       PERFORM 2400-GRAVA-REJEITO
+                   ELSE
+                   CALL 'APARA01' USING E1-FUNCIONARIO
+                       LENGTH OF E1-FUNCIONARIO
+                       WS-FUNCIONARIO-APARADO
+                       WS-TAMANHO-FUNCIONARIO
+                   IF  WS-TAMANHO-FUNCIONARIO = 0
+                       MOVE 'FUNCIONARIO EM BRANCO'
+                                       TO REJ-MOTIVO
+                       PERFORM 2400-GRAVA-REJEITO
+                   ELSE
+                       IF  E1-VALOR-HORA   NOT NUMERIC
+                           OR E1-VALOR-HORA = 0
+                           MOVE 'VALOR-HORA INVALIDO OU ZERADO'
+                                       TO REJ-MOTIVO
+                           PERFORM 2400-GRAVA-REJEITO
+                       ELSE
+                       IF  E1-VALOR-HORA   < WS-VALOR-HORA-MINIMO
+                           OR E1-VALOR-HORA > WS-VALOR-HORA-MAXIMO
+                           MOVE 'VALOR-HORA FORA DA FAIXA PERMITIDA'
+                                       TO REJ-MOTIVO
+                           PERFORM 2400-GRAVA-REJEITO
+                       ELSE
+                           IF  E1-HORAS-MES NOT NUMERIC
+                               OR E1-HORAS-MES = 0
+                               MOVE 'HORAS-MES INVALIDO OU ZERADO'
+                                   TO REJ-MOTIVO
+                               PERFORM 2400-GRAVA-REJEITO
+                           ELSE
+                               MOVE E1-MATRICULA  TO S1-MATRICULA
+                               MOVE E1-VALOR-HORA TO S1-VALOR-HORA
+                               MOVE E1-HORAS-MES  TO S1-HORAS-MES
+                               PERFORM 2050-BUSCA-TAXA-ADIANTAMENTO
+                               IF  E1-HORAS-MES > WS-HORAS-LIMITE-MENSAL
+                                   MOVE WS-HORAS-LIMITE-MENSAL
+                                                   TO WS-HORAS-NORMAIS
+                                   COMPUTE WS-HORAS-EXTRAS
+                                       = E1-HORAS-MES
+                                       - WS-HORAS-LIMITE-MENSAL
+                               ELSE
+                                   MOVE E1-HORAS-MES TO WS-HORAS-NORMAIS
+                                   MOVE 0            TO WS-HORAS-EXTRAS
+                               END-IF
+                               COMPUTE SALARIO-BRUTO
+                                   = (E1-VALOR-HORA * WS-HORAS-NORMAIS)
+                                   + (E1-VALOR-HORA * WS-HORAS-EXTRAS
+                                      * WS-MULTIPLICADOR-HORA-EXTRA)
+                               COMPUTE S1-ADIANTAMENTO
+                                  = SALARIO-BRUTO * WS-TAXA-ADIANTAMENTO
+                               ADD 1   TO CONTA-ITENS-PROCESSADOS
+                               ADD S1-ADIANTAMENTO
+                                       TO SOMA-ADIANTAMENTOS
+                               PERFORM 2070-ATUALIZA-ACUM-ANO
+                               PERFORM 2080-BUSCA-MUNICIPIO
+                               PERFORM 2085-IMPRIME-RELATORIO
+                               PERFORM 2200-GRAVA-ARQUIVO-SAIDA
+                               PERFORM 2096-GRAVA-EXPORT-CONTABIL
+                           END-IF
+                       END-IF
+                       END-IF
+                   END-IF
+                   END-IF
+                   END-IF
+                   DIVIDE AUX-1            BY WS-CKP-INTERVALO
+                       GIVING WS-CKP-QUOC
+                       REMAINDER WS-CKP-RESTO
+                   IF  WS-CKP-RESTO       = 0
+                       PERFORM 2090-GRAVA-CHECKPOINT
+                   END-IF
+                   END-IF
            END-PERFORM
 
            .
        2000-SAI.
            EXIT.
 
+      *----------------------------------------------------------------*
+       2050-BUSCA-TAXA-ADIANTAMENTO    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 0,400                  TO WS-TAXA-ADIANTAMENTO
+
+           SET TX-IDX                  TO 1
+           SEARCH TAB-TAXA
+               AT END
+                   MOVE 0,400          TO WS-TAXA-ADIANTAMENTO
+               WHEN TX-CATEGORIA(TX-IDX) = E1-CATEGORIA
+                   MOVE TX-PERCENTUAL(TX-IDX)
+                                       TO WS-TAXA-ADIANTAMENTO
+           END-SEARCH
+
+           .
+       2050-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2060-VERIFICA-MATRICULA-DUPLICADA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'N'                    TO IND-MATRICULA-DUPLICADA
+
+           SET TM-IDX                  TO 1
+           SEARCH TM-MATRICULA
+               AT END
+                   CONTINUE
+               WHEN TM-MATRICULA(TM-IDX) = E1-MATRICULA
+                   MOVE 'S'            TO IND-MATRICULA-DUPLICADA
+           END-SEARCH
+
+           IF  NOT MATRICULA-DUPLICADA
+               ADD 1                   TO CONTA-MATRICULAS-VISTAS
+               SET TM-IDX              TO CONTA-MATRICULAS-VISTAS
+               MOVE E1-MATRICULA       TO TM-MATRICULA(TM-IDX)
+           END-IF
+
+           .
+       2060-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2065-VERIFICA-CADASTRO-FUNCIONARIO SECTION.
+      *----------------------------------------------------------------*
+      *    Marca em TAB-FUNCIONARIOS a matrícula de TAB-FUNCIONARIOS
+      *    correspondente a E1-MATRICULA como tendo horas lançadas
+      *    neste processamento, e informa ao chamador, via
+      *    IND-CADASTRO-ENCONTRADO, se a matrícula de E1-C3A07P01 tem
+      *    cadastro. A reconciliação final, em 3055-RECONCILIA-
+      *    CADASTRO, lista o sentido inverso: as matrículas cadastradas
+      *    que não tiveram esta marca feita. Se CADASTRO-FUNCIONARIOS
+      *    não existir (cartão opcional), IND-CADASTRO-ENCONTRADO fica
+      *    'S' sempre, pois não há contra o que conferir.
+
+           MOVE 'S'                    TO IND-CADASTRO-ENCONTRADO
+
+           IF  HA-CADASTRO
+               MOVE 'N'                TO IND-CADASTRO-ENCONTRADO
+               SET TF-IDX              TO 1
+               SEARCH TF-FUNCIONARIO
+                   AT END
+                       CONTINUE
+                   WHEN TF-MATRICULA(TF-IDX) = E1-MATRICULA
+                       MOVE 'S'        TO TF-TEVE-HORAS(TF-IDX)
+                       MOVE 'S'        TO IND-CADASTRO-ENCONTRADO
+               END-SEARCH
+           END-IF
+
+           .
+       2065-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2070-ATUALIZA-ACUM-ANO      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE E1-MATRICULA           TO ACU-MATRICULA
+
+           READ ACUM-ADIANTAMENTOS
+               KEY IS ACU-MATRICULA
+
+           IF  FS-ACUM-OK
+               ADD S1-ADIANTAMENTO     TO ACU-TOTAL-ANO
+               REWRITE REG-ACUMULADO
+           ELSE
+               IF  FS-ACUM-NAO-ENCONTRADO
+                   MOVE E1-MATRICULA   TO ACU-MATRICULA
+                   MOVE S1-ADIANTAMENTO
+                                       TO ACU-TOTAL-ANO
+                   WRITE REG-ACUMULADO
+               ELSE
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO EM ACUM-ADIANTAMENTOS, FILE STATUS: '
+                       FS-ACUM-ADIANTAMENTOS
+                                       UPON CONSOLE
+                   MOVE 16             TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           .
+       2070-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2080-BUSCA-MUNICIPIO        SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE E1-CD-MUNICIPIO        TO S1-CD-MUNICIPIO
+           MOVE 'MUNICIPIO NAO CADASTRADO'
+                                       TO S1-NM-MUNICIPIO
+
+           SET MU-IDX                  TO 1
+           SEARCH TM-MUNICIPIO
+               AT END
+                   CONTINUE
+               WHEN TM-CD-MUNICIPIO(MU-IDX) = E1-CD-MUNICIPIO
+                   MOVE TM-NM-MUNICIPIO(MU-IDX)
+                                       TO S1-NM-MUNICIPIO
+           END-SEARCH
+
+           .
+       2080-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2085-IMPRIME-RELATORIO      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE E1-MATRICULA           TO LD-MATRICULA
+           MOVE E1-FUNCIONARIO         TO LD-FUNCIONARIO
+           MOVE E1-CATEGORIA           TO LD-CATEGORIA
+           MOVE S1-ADIANTAMENTO        TO LD-ADIANTAMENTO
+
+           MOVE LINHA-DET-REL          TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           EVALUATE E1-CATEGORIA
+               WHEN 'A'
+                   ADD S1-ADIANTAMENTO TO WS-SUBTOTAL-A
+               WHEN 'B'
+                   ADD S1-ADIANTAMENTO TO WS-SUBTOTAL-B
+               WHEN 'C'
+                   ADD S1-ADIANTAMENTO TO WS-SUBTOTAL-C
+               WHEN OTHER
+                   ADD S1-ADIANTAMENTO TO WS-SUBTOTAL-OUTROS
+           END-EVALUATE
+
+           .
+       2085-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2090-GRAVA-CHECKPOINT       SECTION.
+      *----------------------------------------------------------------*
+      *    Regrava o checkpoint a cada WS-CKP-INTERVALO registros já
+      *    totalmente processados (gravados ou rejeitados) de
+      *    E1-C3A07P01, permitindo que uma reexecução após interrupção
+      *    retome a partir do próximo registro não processado.
+
+           OPEN OUTPUT CHECKPOINT-C3A07P01
+
+           IF  NOT FS-CKP-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR CHECKPOINT-C3A07P01, FS: '
+                   FS-CHECKPOINT       UPON CONSOLE
+           ELSE
+               MOVE AUX-1              TO CKP-ULTIMO-REGISTRO
+
+               WRITE REG-CHECKPOINT
+
+               IF  NOT FS-CKP-OK
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO GRAVAR CHECKPOINT-C3A07P01, FS: '
+                       FS-CHECKPOINT   UPON CONSOLE
+               END-IF
+
+               CLOSE CHECKPOINT-C3A07P01
+           END-IF
+
+           .
+       2090-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2095-FORMATA-VALOR-CONTABIL SECTION.
+      *----------------------------------------------------------------*
+      *    Converte WS-EXPORT-VALOR (vírgula decimal, conforme
+      *    DECIMAL-POINT IS COMMA) em WS-EXPORT-VALOR-TEXTO, com ponto
+      *    decimal e sem zeros à esquerda, formato aceito pela maioria
+      *    dos pacotes de contabilidade.
+
+           COMPUTE WS-EXPORT-CENTAVOS = WS-EXPORT-VALOR * 100
+
+           DIVIDE WS-EXPORT-CENTAVOS BY 100
+               GIVING WS-EXPORT-INTEIRO-ED
+               REMAINDER WS-EXPORT-DECIMAL
+
+           MOVE SPACES                 TO WS-EXPORT-VALOR-TEXTO
+           STRING FUNCTION TRIM(WS-EXPORT-INTEIRO-ED) DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WS-EXPORT-DECIMAL    DELIMITED BY SIZE
+                  INTO WS-EXPORT-VALOR-TEXTO
+
+           .
+       2095-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2096-GRAVA-EXPORT-CONTABIL  SECTION.
+      *----------------------------------------------------------------*
+      *    Grava em EXPORT-CONTABIL a mesma venda gravada em
+      *    S1-C3A07P01, em formato CSV com ponto decimal, para
+      *    importação direta por pacotes de contabilidade que não
+      *    aceitam vírgula decimal.
+
+           MOVE S1-VALOR-HORA          TO WS-EXPORT-VALOR
+           PERFORM 2095-FORMATA-VALOR-CONTABIL
+           MOVE WS-EXPORT-VALOR-TEXTO  TO WS-EXPORT-VALOR-HORA-TXT
+
+           MOVE S1-ADIANTAMENTO        TO WS-EXPORT-VALOR
+           PERFORM 2095-FORMATA-VALOR-CONTABIL
+           MOVE WS-EXPORT-VALOR-TEXTO  TO WS-EXPORT-ADIANTAMENTO-TXT
+
+           MOVE SPACES                 TO REG-EXPORT-CONTABIL
+           STRING
+               S1-MATRICULA                    DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXPORT-VALOR-HORA-TXT)
+                                                DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               S1-HORAS-MES                     DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXPORT-ADIANTAMENTO-TXT)
+                                                DELIMITED BY SIZE
+               INTO REG-EXPORT-CONTABIL
+
+           WRITE REG-EXPORT-CONTABIL
+
+           .
+       2096-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       2400-GRAVA-REJEITO               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE E1-MATRICULA           TO REJ-MATRICULA
+
+           ADD 1                       TO CONTA-REJEITOS
+
+           WRITE REG-REJEITO
+
+           .
+       2400-SAI.
+           EXIT.
+
       *----------------------------------------------------------------*
        2100-GRAVA-CABECALHO            SECTION.
       *----------------------------------------------------------------*
@@ -158,6 +1240,8 @@
            MOVE 0                      TO S1-VALOR-HORA
            MOVE 0                      TO S1-HORAS-MES
            MOVE 0                      TO S1-ADIANTAMENTO
+           MOVE 0                      TO S1-CD-MUNICIPIO
+           MOVE 'MUNICIPIO'            TO S1-NM-MUNICIPIO
 
            PERFORM 2200-GRAVA-ARQUIVO-SAIDA
 
@@ -183,6 +1267,8 @@
            MOVE 999,99                 TO S1-VALOR-HORA
            MOVE 99999                  TO S1-HORAS-MES
            MOVE 9999999,99             TO S1-ADIANTAMENTO
+           MOVE 9999999                TO S1-CD-MUNICIPIO
+           MOVE 'FIM'                  TO S1-NM-MUNICIPIO
 
            PERFORM 2200-GRAVA-ARQUIVO-SAIDA
 
@@ -195,13 +1281,170 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA '3000-FINALIZA'
 
+           DISPLAY NOME-PROGRAMA ' TOTAL DE REJEITOS: ' CONTA-REJEITOS
+                                       UPON CONSOLE
+
+           PERFORM 3050-CONFERE-TOTAIS-CONTROLE
+
+           PERFORM 3055-RECONCILIA-CADASTRO
+
+           PERFORM 3060-FECHA-RELATORIO
+
            CLOSE E1-C3A07P01
 
            CLOSE S1-C3A07P01
 
-           STOP RUN
+           CLOSE REJEITOS-C3A07P01
+
+           CLOSE ACUM-ADIANTAMENTOS
+
+           CLOSE EXPORT-CONTABIL
+
+           OPEN OUTPUT CHECKPOINT-C3A07P01
+           MOVE 0                      TO CKP-ULTIMO-REGISTRO
+           WRITE REG-CHECKPOINT
+           CLOSE CHECKPOINT-C3A07P01
+
+           MOVE CONTA-ITENS-PROCESSADOS TO AUD-QTDE-LIDOS
+           MOVE CONTA-REJEITOS          TO AUD-QTDE-GRAVADOS
+           PERFORM AUD-GRAVA-AUDITORIA
+
+           IF  RETURN-CODE             = 0
+               PERFORM RUNC-GRAVA-CONTROLE
+           END-IF
+
+           GOBACK
            .
        3000-SAI.
            EXIT.
 
       *----------------------------------------------------------------*
+       3050-CONFERE-TOTAIS-CONTROLE SECTION.
+      *----------------------------------------------------------------*
+      *    Confere a quantidade e a soma de ADIANTAMENTO efetivamente
+      *    gravadas contra o cartão de controle, quando informado.
+      *    Divergência não invalida a saída já gravada, mas sinaliza
+      *    a condição via RETURN-CODE para o job de JCL.
+
+           IF  HA-CARTAO-CONTROLE
+               IF  CONTA-ITENS-PROCESSADOS NOT = WS-QTDE-ESPERADA
+                   OR SOMA-ADIANTAMENTOS   NOT = WS-TOTAL-ESPERADO
+                   DISPLAY NOME-PROGRAMA
+                       ' DIVERGENCIA NOS TOTAIS DE CONTROLE'
+                                       UPON CONSOLE
+                   DISPLAY '   QTDE PROCESSADA/ESPERADA: '
+                       CONTA-ITENS-PROCESSADOS ' / ' WS-QTDE-ESPERADA
+                                       UPON CONSOLE
+                   DISPLAY '   SOMA PROCESSADA/ESPERADA: '
+                       SOMA-ADIANTAMENTOS ' / ' WS-TOTAL-ESPERADO
+                                       UPON CONSOLE
+                   MOVE 4              TO RETURN-CODE
+               ELSE
+                   DISPLAY NOME-PROGRAMA
+                       ' TOTAIS DE CONTROLE CONFERIDOS COM SUCESSO'
+                                       UPON CONSOLE
+               END-IF
+           END-IF
+
+           .
+       3050-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3055-RECONCILIA-CADASTRO    SECTION.
+      *----------------------------------------------------------------*
+      *    Lista em RELATORIO-RECONCILIACAO as matrículas cadastradas
+      *    em CADASTRO-FUNCIONARIOS que não tiveram nenhuma hora
+      *    lançada em E1-C3A07P01 nesta execução (TF-COM-HORAS não
+      *    marcado em 2065-VERIFICA-CADASTRO-FUNCIONARIO). Não afeta
+      *    o processamento da folha, é só conferência.
+
+           OPEN OUTPUT RELATORIO-RECONCILIACAO
+
+           IF  NOT FS-RECON-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR RELATORIO-RECONCILIACAO, STATUS: '
+                   FS-RECONCILIACAO   UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE LINHA-CAB-RECON        TO REG-RECONCILIACAO
+           WRITE REG-RECONCILIACAO
+
+           MOVE LINHA-SUBCAB-RECON     TO REG-RECONCILIACAO
+           WRITE REG-RECONCILIACAO
+
+           SET TF-IDX                  TO 1
+           PERFORM VARYING TF-IDX FROM 1 BY 1
+               UNTIL TF-IDX > CONTA-FUNCIONARIOS
+               IF  NOT TF-COM-HORAS(TF-IDX)
+                   ADD 1               TO CONTA-RECONCILIACAO
+                   MOVE TF-MATRICULA(TF-IDX)   TO LDR-MATRICULA
+                   MOVE TF-NOME(TF-IDX)        TO LDR-FUNCIONARIO
+                   MOVE 'SEM HORAS LANCADAS NESTA EXECUCAO'
+                                               TO LDR-SITUACAO
+                   MOVE LINHA-DET-RECON        TO REG-RECONCILIACAO
+                   WRITE REG-RECONCILIACAO
+               END-IF
+           END-PERFORM
+
+           MOVE CONTA-RECONCILIACAO   TO LRR-TOTAL-RECON
+           MOVE LINHA-RODAPE-RECON    TO REG-RECONCILIACAO
+           WRITE REG-RECONCILIACAO
+
+           CLOSE RELATORIO-RECONCILIACAO
+
+           .
+       3055-SAI.
+           EXIT.
+
+      *----------------------------------------------------------------*
+       3060-FECHA-RELATORIO        SECTION.
+      *----------------------------------------------------------------*
+      *    Grava os subtotais de ADIANTAMENTO por categoria e o total
+      *    geral ao final do RELATORIO-ADIANTAMENTOS.
+
+           MOVE 'A'                    TO LST-CATEGORIA
+           MOVE WS-SUBTOTAL-A          TO LST-SUBTOTAL
+           MOVE LINHA-SUBTOT-REL       TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE 'B'                    TO LST-CATEGORIA
+           MOVE WS-SUBTOTAL-B          TO LST-SUBTOTAL
+           MOVE LINHA-SUBTOT-REL       TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE 'C'                    TO LST-CATEGORIA
+           MOVE WS-SUBTOTAL-C          TO LST-SUBTOTAL
+           MOVE LINHA-SUBTOT-REL       TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           MOVE '-'                    TO LST-CATEGORIA
+           MOVE WS-SUBTOTAL-OUTROS     TO LST-SUBTOTAL
+           MOVE LINHA-SUBTOT-REL       TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           COMPUTE LR-TOTAL-GERAL
+               = WS-SUBTOTAL-A + WS-SUBTOTAL-B
+               + WS-SUBTOTAL-C + WS-SUBTOTAL-OUTROS
+           MOVE LINHA-RODAPE-REL       TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           PERFORM OBTER-DATA-HORA
+           MOVE DTH-LINHA-DATA-HORA    TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           CLOSE RELATORIO-ADIANTAMENTOS
+
+           .
+       3060-SAI.
+           EXIT.
+
+       COPY DTHPROC.
+
+       COPY AUDPROC.
+
+       COPY RUNCPROC.
+
+      *----------------------------------------------------------------*
