@@ -14,6 +14,16 @@
       *    - receber os dados inseridos na console
       *    - apresentar conte�do das vari�veis na console do computador
       *     em ordem ascendente
+      *
+      * Modification History:
+      *    08.08.2026 - troca o PERFORM UNTIL de troca pela chamada ao
+      *     subprograma comum ORDENA01, que devolve OPE01/OPE02/OPE03
+      *     ja ordenados em TAB-ITENS-ORD
+      *    08.08.2026 - generaliza de tres variaveis fixas para uma
+      *     lista de tamanho variavel, informado pelo operador, em
+      *     TAB-ITENS-ORD (OCCURS DEPENDING ON QTD-ITENS-ORD)
+      *    09.08.2026 - passa a solicitar QTD-ITENS-ORD/ITEM-ORD atraves
+      *     da rotina comum PRM-SOLICITA-VALOR (COPY PRMDADOS/PRMPROC)
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -40,11 +50,16 @@
        77  NOME-PROGRAMA               PIC X(18) VALUE '** PR15TA01 **'.
        77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS001'.
 
-       01  GRP-AUXILIARES.
-           03  OPE01                   PIC S9(05) COMP-5   VALUE ZEROS.
-           03  OPE02                   PIC S9(05) COMP-5   VALUE ZEROS.
-           03  OPE03                   PIC S9(05) COMP-5   VALUE ZEROS.
-           03  AUX01                   PIC S9(05) COMP-5   VALUE ZEROS.
+       77  QTD-ITENS-ORD             PIC S9(05) COMP-5   VALUE ZEROS.
+
+       01  TAB-ITENS-ORD.
+           03  ITEM-ORD                PIC S9(05) COMP-5
+                                        OCCURS 1 TO 50 TIMES
+                                        DEPENDING ON QTD-ITENS-ORD
+                                        INDEXED BY IDX-ITEM-ORD
+                                        VALUE ZEROS.
+
+           COPY PRMDADOS.
 
       *----------------------------------------------------------------*
        PROCEDURE                       DIVISION.
@@ -63,24 +78,22 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'INICIA'
 
-           PERFORM UNTIL OPE01         NOT EQUAL 0
-             DISPLAY "DIGITE UM VALOR DIFERENTE DE ZERO PARA OPE01: "
-                                       UPON CONSOLE
-             ACCEPT   OPE01            FROM CONSOLE
-           END-PERFORM
-
-
-           PERFORM UNTIL OPE02         NOT EQUAL 0
-             DISPLAY "DIGITE UM VALOR DIFERENTE DE ZERO PARA OPE02: "
-                                       UPON CONSOLE
-             ACCEPT   OPE02            FROM CONSOLE
+           PERFORM UNTIL QTD-ITENS-ORD >= 1 AND QTD-ITENS-ORD <= 50
+             MOVE "QUANTOS VALORES DESEJA ORDENAR (1 A 50): "
+                                       TO PRM-MENSAGEM
+             PERFORM PRM-SOLICITA-VALOR
+             MOVE PRM-VALOR            TO QTD-ITENS-ORD
            END-PERFORM
 
-
-           PERFORM UNTIL OPE03         NOT EQUAL 0
-             DISPLAY "DIGITE UM VALOR DIFERENTE DE ZERO PARA OPE03: "
-                                       UPON CONSOLE
-             ACCEPT   OPE03            FROM CONSOLE
+           SET IDX-ITEM-ORD            TO 1
+           PERFORM QTD-ITENS-ORD TIMES
+             PERFORM UNTIL ITEM-ORD(IDX-ITEM-ORD) NOT EQUAL 0
+               MOVE "DIGITE UM VALOR DIFERENTE DE ZERO: "
+                                       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR          TO ITEM-ORD(IDX-ITEM-ORD)
+             END-PERFORM
+             SET IDX-ITEM-ORD          UP BY 1
            END-PERFORM
 
            .
@@ -91,28 +104,7 @@
            PROCESSA                    SECTION.
       *----------------------------------------------------------------*
 
-
-           PERFORM CALCULA UNTIL OPE03 >= OPE02 AND OPE02 >= OPE01
-
-           .
-
-           EXIT.
-
-      *----------------------------------------------------------------*
-           CALCULA                     SECTION.
-      *----------------------------------------------------------------*
-
-           IF  OPE01                   > OPE02
-               MOVE OPE01              TO AUX01
-               MOVE OPE02              TO OPE01
-               MOVE AUX01              TO OPE02
-           END-IF
-
-           IF  OPE02                   > OPE03
-               MOVE OPE02              TO AUX01
-               MOVE OPE03              TO OPE02
-               MOVE AUX01              TO OPE03
-           END-IF
+           CALL 'ORDENA01' USING QTD-ITENS-ORD, TAB-ITENS-ORD
 
            .
 
@@ -122,9 +114,11 @@
            FINALIZA                    SECTION.
       *----------------------------------------------------------------*
 
-           DISPLAY "OPE01: " OPE01
-           DISPLAY "OPE02: " OPE02
-           DISPLAY "OPE03: " OPE03
+           SET IDX-ITEM-ORD            TO 1
+           PERFORM QTD-ITENS-ORD TIMES
+             DISPLAY "ITEM: " ITEM-ORD(IDX-ITEM-ORD)
+             SET IDX-ITEM-ORD          UP BY 1
+           END-PERFORM
 
            DISPLAY NOME-PROGRAMA 'FINALIZA'
 
@@ -133,4 +127,6 @@
            .
 
            EXIT.
+
+           COPY PRMPROC.
       *----------------------------------------------------------------*
