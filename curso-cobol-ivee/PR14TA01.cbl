@@ -16,6 +16,13 @@
       *    - receber os dados inseridos na console
       *    - apresentar conte�do das vari�veis na console do computador
       *     em ordem ascendente
+      *
+      * Modification History:
+      *    08.08.2026 - troca o laco de troca por PERFORM recursivo
+      *     pela chamada ao subprograma comum ORDENA01, que devolve
+      *     OPE01/OPE02/OPE03 ja ordenados em TAB-ITENS-ORD
+      *    09.08.2026 - passa a solicitar OPE01/OPE02/OPE03 atraves da
+      *     rotina comum PRM-SOLICITA-VALOR (COPY PRMDADOS/PRMPROC)
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -46,7 +53,14 @@
            03  OPE01                   PIC S9(05) COMP-5   VALUE ZEROS.
            03  OPE02                   PIC S9(05) COMP-5   VALUE ZEROS.
            03  OPE03                   PIC S9(05) COMP-5   VALUE ZEROS.
-           03  AUX01                   PIC S9(05) COMP-5   VALUE ZEROS.
+
+       77  QTD-ITENS-ORD             PIC S9(05) COMP-5   VALUE 3.
+
+       01  TAB-ITENS-ORD.
+           03  ITEM-ORD                PIC S9(05) COMP-5 OCCURS 3 TIMES
+                                        VALUE ZEROS.
+
+           COPY PRMDADOS.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -65,14 +79,17 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'INICIA'
 
-           DISPLAY "VALOR DE OPE01" UPON CONSOLE.
-           ACCEPT   OPE01           FROM CONSOLE.
+           MOVE "VALOR DE OPE01"       TO PRM-MENSAGEM.
+           PERFORM PRM-SOLICITA-VALOR.
+           MOVE PRM-VALOR              TO OPE01.
 
-           DISPLAY "VALOR DE OPE02" UPON CONSOLE.
-           ACCEPT   OPE02           FROM CONSOLE.
+           MOVE "VALOR DE OPE02"       TO PRM-MENSAGEM.
+           PERFORM PRM-SOLICITA-VALOR.
+           MOVE PRM-VALOR              TO OPE02.
 
-           DISPLAY "VALOR DE OPE03" UPON CONSOLE.
-           ACCEPT   OPE03           FROM CONSOLE.
+           MOVE "VALOR DE OPE03"       TO PRM-MENSAGEM.
+           PERFORM PRM-SOLICITA-VALOR.
+           MOVE PRM-VALOR              TO OPE03.
 
            IF  OPE01 = 0
                DISPLAY "OPE01 INV�LIDO, INSERIR VALORES NOVAMENTE"
@@ -99,23 +116,15 @@
       *----------------------------------------------------------------*
            PROCESSA                    SECTION.
       *----------------------------------------------------------------*
-           MOVE 0 TO AUX01
+           MOVE OPE01                  TO ITEM-ORD(1)
+           MOVE OPE02                  TO ITEM-ORD(2)
+           MOVE OPE03                  TO ITEM-ORD(3)
 
-           IF  OPE01 > OPE02
-               MOVE OPE01 TO AUX01
-               MOVE OPE02 TO OPE01
-               MOVE AUX01 TO OPE02
-           END-IF
+           CALL 'ORDENA01' USING QTD-ITENS-ORD, TAB-ITENS-ORD
 
-           IF  OPE02 > OPE03
-               MOVE OPE02 TO AUX01
-               MOVE OPE03 TO OPE02
-               MOVE AUX01 TO OPE03
-           END-IF
-
-           IF  AUX01 NOT EQUAL 0
-               PERFORM PROCESSA
-           END-IF
+           MOVE ITEM-ORD(1)            TO OPE01
+           MOVE ITEM-ORD(2)            TO OPE02
+           MOVE ITEM-ORD(3)            TO OPE03
 
            .
 
@@ -135,4 +144,6 @@
            .
 
            EXIT.
+
+           COPY PRMPROC.
       *----------------------------------------------------------------*
