@@ -0,0 +1,110 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 09.08.2026
+      * Purpose: Tela única do operador para o fechamento do dia,
+      *    chamando por CALL os programas ARQUIVO, MUNICI, C3A07P01 e
+      *    PR16TA01, em vez de exigir que o operador saiba qual load
+      *    module rodar em cada etapa.
+      * Modification History:
+      *    09.08.2026 - CANCEL adicionado logo após cada CALL, para que
+      *     os indicadores de fim de arquivo e contadores de cada
+      *     programa chamado voltem ao estado inicial (VALUE clause) se
+      *     o operador escolher a mesma opção mais de uma vez na mesma
+      *     sessão, em vez de ficarem com o valor da execução anterior.
+      *----------------------------------------------------------------*
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     MENU01.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  NOME-PROGRAMA               PIC X(18) VALUE       'MENU01'.
+       77  VERSAO-PROGRAMA             PIC X(06) VALUE       'VRS001'.
+
+       01  WS-OPCAO                    PIC X(01)        VALUE SPACE.
+           88  OPCAO-GOODS                              VALUE '1'.
+           88  OPCAO-MUNICIPIOS                         VALUE '2'.
+           88  OPCAO-ADIANTAMENTOS                      VALUE '3'.
+           88  OPCAO-VENDAS                             VALUE '4'.
+           88  OPCAO-SAIR                               VALUE '0'.
+           88  OPCAO-VALIDA     VALUES '0' '1' '2' '3' '4'.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION.
+      *----------------------------------------------------------------*
+
+           DISPLAY NOME-PROGRAMA 'INICIA'
+
+           PERFORM EXIBE-MENU UNTIL OPCAO-SAIR
+
+           DISPLAY NOME-PROGRAMA 'FINALIZA'
+
+           STOP RUN
+
+           .
+
+      *----------------------------------------------------------------*
+           EXIBE-MENU                  SECTION.
+      *----------------------------------------------------------------*
+      *    Mostra as opções de fechamento do dia e despacha o programa
+      *    escolhido; repete até o operador escolher sair (opção 0).
+      *----------------------------------------------------------------*
+           MOVE SPACE                  TO WS-OPCAO
+
+           PERFORM UNTIL OPCAO-VALIDA
+               DISPLAY ' '                    UPON CONSOLE
+               DISPLAY '===== FECHAMENTO DO DIA ====='
+                                              UPON CONSOLE
+               DISPLAY '1 - LISTAGEM DE MERCADORIAS (ARQUIVO)'
+                                              UPON CONSOLE
+               DISPLAY '2 - ATUALIZACAO DE MUNICIPIOS (MUNICI)'
+                                              UPON CONSOLE
+               DISPLAY '3 - ADIANTAMENTO DA FOLHA (C3A07P01)'
+                                              UPON CONSOLE
+               DISPLAY '4 - ENTRADA DE VENDAS (PR16TA01)'
+                                              UPON CONSOLE
+               DISPLAY '0 - SAIR'             UPON CONSOLE
+               DISPLAY 'OPCAO: '              UPON CONSOLE
+               ACCEPT   WS-OPCAO              FROM CONSOLE
+               IF  NOT OPCAO-VALIDA
+                   DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE'
+                                              UPON CONSOLE
+               END-IF
+           END-PERFORM
+
+           EVALUATE TRUE
+               WHEN OPCAO-GOODS
+                   CALL 'ARQUIVO'
+                   CANCEL 'ARQUIVO'
+               WHEN OPCAO-MUNICIPIOS
+                   CALL 'MUNICI'
+                   CANCEL 'MUNICI'
+               WHEN OPCAO-ADIANTAMENTOS
+                   CALL 'C3A07P01'
+                   CANCEL 'C3A07P01'
+               WHEN OPCAO-VENDAS
+                   CALL 'PR16TA01'
+                   CANCEL 'PR16TA01'
+               WHEN OPCAO-SAIR
+                   CONTINUE
+           END-EVALUATE
+
+           .
+
+           EXIT.
