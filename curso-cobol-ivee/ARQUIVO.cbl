@@ -2,6 +2,46 @@
       * Author: JOSE CAETANO BEUKER
       * Date: 29.01.2019
       * Purpose: EXEMPLO - USO DE ASSIGN COM VARIÁVEL LENDO ARQUIVO
+      *----------------------------------------------------------------*
+      * VERSAO 12 - CONTA-ITENS-LISTADOS só é incrementado em
+      *    MANUTENCAO-PRECOS depois que o REWRITE do novo preço é
+      *    confirmado por FS-OK, em vez de antes da checagem; uma
+      *    falha de REWRITE não entra mais em TOTAL DE PRECOS
+      *    ALTERADOS.
+      * VERSAO 11 - FINALIZA passou a terminar com GOBACK em vez de
+      *    STOP RUN, para permitir a chamada deste programa por MENU01
+      *    sem encerrar o run unit do menu.
+      * VERSAO 10 - GOODS-RECORD ganhou GOODS-STOCK, a quantidade em
+      *    estoque de cada item, exibida agora também em RELATORIO-
+      *    GOODS. O layout é compartilhado com CATALOGO-GOODS em
+      *    PR16TA01, que usa GOODS-STOCK para reconciliar o estoque
+      *    contra as vendas gravadas.
+      * VERSAO 09 - Acrescentado o modo de execução MANUTENCAO (5a
+      *    linha do cartão SYSIN), que permite alterar via console o
+      *    GOODS-PRICE de um item já cadastrado em ARQUIVO-ENTRADA por
+      *    acesso direto (READ/REWRITE pela chave GOODS-CODE), sem
+      *    passar pela carga/listagem do modo padrão.
+      * VERSAO 08 - Cartão SYSIN de LE-PARAMETRO passou a aceitar, na
+      *    2a/3a/4a linha, os caminhos de ARQUIVO-EXCECOES,
+      *    RELATORIO-GOODS e CARGA-GOODS, em vez de ficarem fixos
+      *    em OPE-EXC/OPE-REL/OPE-CARGA.
+      * VERSAO 07 - Gravar uma linha de data/hora da execução ao final
+      *    de RELATORIO-GOODS, usando o copybook DTHDADOS/DTHPROC
+      *    compartilhado com MUNICI, C3A07P01 e PR16TA01.
+      * VERSAO 06 - Permitir que o caminho de ARQUIVO-ENTRADA seja
+      *    informado via PARM (COMMAND-LINE) ou cartão SYSIN, em vez
+      *    de ficar fixo no programa.
+      * VERSAO 05 - Verificar GOODS-CODE duplicado em CARGA-GOODS
+      *    antes de confiar no catálogo, gravando os duplicados em
+      *    ARQUIVO-EXCECOES.
+      * VERSAO 04 - Gerar RELATORIO-GOODS com cabeçalho, contagem de
+      *    itens e soma de GOODS-PRICE, em vez de apenas exibir na
+      *    console cada item lido.
+      * VERSAO 03 - Gravar em ARQUIVO-EXCECOES os itens com
+      *    GOODS-CODE ou GOODS-PRICE inválidos, em vez de exibi-los
+      *    no console sem crítica.
+      * VERSAO 02 - ARQUIVO-ENTRADA reorganizado como indexado por
+      *    GOODS-CODE, permitindo acesso direto ao item.
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -23,7 +63,28 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.
            SELECT ARQUIVO-ENTRADA ASSIGN TO OPE01
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS GOODS-CODE
+           FILE STATUS IS FS-ARQUIVO-ENTRADA.
+
+           SELECT ARQUIVO-EXCECOES ASSIGN TO OPE-EXC
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ARQUIVO-EXCECOES.
+
+           SELECT RELATORIO-GOODS ASSIGN TO OPE-REL
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO-GOODS.
+
+           SELECT CARGA-GOODS ASSIGN TO OPE-CARGA
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARGA-GOODS.
+
+           SELECT CARTAO-PARM ASSIGN TO "SYSIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARTAO-PARM.
+
+           COPY AUDCTL.
       *
       *----------------------------------------------------------------*
        DATA                            DIVISION.
@@ -40,17 +101,113 @@
                05  GOODS-NAME          PIC X(30).
                05  FILLER              PIC X.
                05  GOODS-PRICE         PIC 9(4).
+               05  FILLER              PIC X.
+               05  GOODS-STOCK         PIC 9(5).
+
+       FD  ARQUIVO-EXCECOES.
+       01  REG-EXCECAO.
+           03  EXC-GOODS-CODE          PIC X(04).
+           03  FILLER                  PIC X(01)           VALUE ' '.
+           03  EXC-GOODS-NAME          PIC X(30).
+           03  FILLER                  PIC X(01)           VALUE ' '.
+           03  EXC-MOTIVO              PIC X(30).
+
+       FD  RELATORIO-GOODS.
+       01  REG-RELATORIO               PIC X(80).
+
+       FD  CARGA-GOODS.
+       01  REG-CARGA.
+           03  CARGA-GOODS-CODE        PIC X(4).
+           03  FILLER                  PIC X.
+           03  CARGA-GOODS-NAME        PIC X(30).
+           03  FILLER                  PIC X.
+           03  CARGA-GOODS-PRICE       PIC 9(4).
+
+       FD  CARTAO-PARM.
+       01  REG-PARM                    PIC X(51).
+
+       COPY AUDFD.
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  NOME-PROGRAMA               PIC X(18) VALUE        'ARQUIVO'.
-       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS001'.
+       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS012'.
+
+       COPY DTHDADOS.
+       COPY AUDDADOS.
 
        01  VARIAVEIS-AUXILIARES.
            03  OPE01                   PIC X(51)
            VALUE "D:\Documentos\Cursos\COBOL\curso-cobol\DATAFILE.TXT".
+           03  OPE-EXC                 PIC X(51)
+           VALUE "D:\Documentos\Cursos\COBOL\curso-cobol\EXCECOES.TXT".
+           03  OPE-REL                 PIC X(51)
+           VALUE "D:\Documentos\Cursos\COBOL\curso-cobol\RELGOODS.TXT".
+           03  OPE-CARGA               PIC X(51)
+           VALUE "D:\Documentos\Cursos\COBOL\curso-cobol\CARGA.TXT".
            03 AUX-1                    PIC S9(4) COMP-5 VALUE ZEROS.
+           03 FS-ARQUIVO-ENTRADA       PIC X(02)        VALUE '00'.
+               88  FS-OK                               VALUE '00'.
+               88  FS-FIM-ARQUIVO                      VALUE '10'.
+           03 FS-ARQUIVO-EXCECOES      PIC X(02)        VALUE '00'.
+               88  FS-EXC-OK                            VALUE '00'.
+           03 FS-RELATORIO-GOODS       PIC X(02)        VALUE '00'.
+               88  FS-REL-OK                            VALUE '00'.
+           03 FS-CARGA-GOODS           PIC X(02)        VALUE '00'.
+               88  FS-CARGA-OK                          VALUE '00'.
+           03  CONTA-EXCECOES          PIC S9(4) COMP-5 VALUE ZEROS.
+           03  CONTA-ITENS-LISTADOS    PIC S9(4) COMP-5 VALUE ZEROS.
+           03  SOMA-PRECOS             PIC S9(09)       VALUE ZEROS.
+           03  IND-FIM-CARGA           PIC X(01)        VALUE 'N'.
+               88  FIM-DA-CARGA                         VALUE 'S'.
+           03  CONTA-CODIGOS-VISTOS    PIC S9(04) COMP-5 VALUE ZEROS.
+           03 FS-CARTAO-PARM           PIC X(02)        VALUE '00'.
+               88  FS-PARM-OK                           VALUE '00'.
+           03  WS-PARM-CMDLINE         PIC X(51)        VALUE SPACES.
+           03  WS-MODO-EXECUCAO        PIC X(01)        VALUE 'L'.
+               88  MODO-LISTAGEM                        VALUE 'L'.
+               88  MODO-MANUTENCAO                      VALUE 'M'.
+           03  IND-FIM-MANUTENCAO      PIC X(01)        VALUE 'N'.
+               88  FIM-DA-MANUTENCAO                    VALUE 'S'.
+           03  WS-CODIGO-MANUTENCAO    PIC X(04)        VALUE SPACES.
+           03  WS-PRECO-MANUTENCAO     PIC 9(4)         VALUE ZEROS.
+
+       01  TAB-CODIGOS-VISTOS.
+           03  TC-CODIGO               PIC X(4) OCCURS 500 TIMES
+                                       INDEXED BY TC-IDX.
+
+       01  LINHA-CABECALHO.
+           03  FILLER                  PIC X(80)        VALUE
+           'RELATORIO DE ITENS DO CATALOGO DE MERCADORIAS'.
+
+       01  LINHA-SUBCABECALHO.
+           03  FILLER                  PIC X(06)        VALUE 'CODIGO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(30)        VALUE
+                                                   'DESCRICAO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(10)        VALUE 'PRECO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(08)        VALUE 'ESTOQUE'.
+
+       01  LINHA-DETALHE.
+           03  LD-CODIGO               PIC X(06).
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  LD-NOME                 PIC X(30).
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  LD-PRECO                PIC ZZZ.ZZZ,ZZ.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  LD-ESTOQUE              PIC ZZZZZ9.
+
+       01  LINHA-RODAPE.
+           03  FILLER                  PIC X(19)        VALUE
+                                                   'TOTAL DE ITENS: '.
+           03  LR-QTDE                 PIC ZZZ9.
+           03  FILLER                  PIC X(04)        VALUE SPACES.
+           03  FILLER                  PIC X(16)        VALUE
+                                                   'SOMA DOS PRECOS: '.
+           03  LR-SOMA                 PIC ZZZ.ZZZ.ZZZ,ZZ.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -58,7 +215,13 @@
 
            PERFORM INICIA
 
-           PERFORM PROCESSA
+           EVALUATE TRUE
+               WHEN MODO-MANUTENCAO
+                   PERFORM MANUTENCAO-PRECOS
+               WHEN OTHER
+                   PERFORM VERIFICA-DUPLICADOS
+                   PERFORM PROCESSA
+           END-EVALUATE
 
            PERFORM FINALIZA
 
@@ -69,7 +232,206 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'INICIA'
 
-           OPEN INPUT ARQUIVO-ENTRADA
+           PERFORM AUD-INICIA-AUDITORIA
+
+           PERFORM LE-PARAMETRO
+
+           IF  MODO-MANUTENCAO
+               OPEN I-O ARQUIVO-ENTRADA
+           ELSE
+               OPEN INPUT ARQUIVO-ENTRADA
+           END-IF
+
+           IF  NOT FS-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR ARQUIVO-ENTRADA, FILE STATUS: '
+                   FS-ARQUIVO-ENTRADA  UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF  MODO-LISTAGEM
+               OPEN OUTPUT ARQUIVO-EXCECOES
+
+               IF  NOT FS-EXC-OK
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO ABRIR ARQUIVO-EXCECOES, FILE STATUS: '
+                       FS-ARQUIVO-EXCECOES UPON CONSOLE
+                   MOVE 16             TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               OPEN OUTPUT RELATORIO-GOODS
+
+               IF  NOT FS-REL-OK
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO ABRIR RELATORIO-GOODS, FILE STATUS: '
+                       FS-RELATORIO-GOODS UPON CONSOLE
+                   MOVE 16             TO RETURN-CODE
+                   STOP RUN
+               END-IF
+
+               MOVE LINHA-CABECALHO    TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               MOVE LINHA-SUBCABECALHO TO REG-RELATORIO
+               WRITE REG-RELATORIO
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           LE-PARAMETRO                SECTION.
+      *----------------------------------------------------------------*
+      *    Permite que o caminho de ARQUIVO-ENTRADA venha via PARM
+      *    (COMMAND-LINE) ou via cartão SYSIN; se nenhum dos dois
+      *    estiver presente, prevalece o caminho padrão informado em
+      *    OPE01. Quando vem por SYSIN, as linhas seguintes do mesmo
+      *    cartão substituem, na ordem, OPE-EXC, OPE-REL, OPE-CARGA e
+      *    o modo de execução ('L' = listagem, padrão; 'M' =
+      *    manutenção de preços); linha ausente ou em branco mantém o
+      *    valor padrão.
+      *----------------------------------------------------------------*
+
+           ACCEPT WS-PARM-CMDLINE      FROM COMMAND-LINE
+
+           IF  WS-PARM-CMDLINE         NOT = SPACES
+               MOVE WS-PARM-CMDLINE    TO OPE01
+           ELSE
+               OPEN INPUT CARTAO-PARM
+               IF  FS-PARM-OK
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE01
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE-EXC
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE-REL
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE-CARGA
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM(1:1) TO WS-MODO-EXECUCAO
+                   END-IF
+
+                   CLOSE CARTAO-PARM
+               END-IF
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           VERIFICA-DUPLICADOS         SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY NOME-PROGRAMA 'VERIFICA-DUPLICADOS'
+
+           OPEN INPUT CARGA-GOODS
+
+           IF  NOT FS-CARGA-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR CARGA-GOODS, FILE STATUS: '
+                   FS-CARGA-GOODS      UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL FIM-DA-CARGA
+               READ CARGA-GOODS
+               AT END
+                   MOVE 'S'            TO IND-FIM-CARGA
+               NOT AT END
+                   SET TC-IDX          TO 1
+                   SEARCH TC-CODIGO
+                       AT END
+                           ADD 1       TO CONTA-CODIGOS-VISTOS
+                           SET TC-IDX  TO CONTA-CODIGOS-VISTOS
+                           MOVE CARGA-GOODS-CODE TO TC-CODIGO(TC-IDX)
+                       WHEN TC-CODIGO(TC-IDX) = CARGA-GOODS-CODE
+                           MOVE CARGA-GOODS-CODE TO EXC-GOODS-CODE
+                           MOVE CARGA-GOODS-NAME TO EXC-GOODS-NAME
+                           MOVE 'GOODS-CODE DUPLICADO NA CARGA'
+                                       TO EXC-MOTIVO
+                           ADD 1       TO CONTA-EXCECOES
+                           WRITE REG-EXCECAO
+                           DISPLAY NOME-PROGRAMA
+                               ' CODIGO DUPLICADO NA CARGA: '
+                               CARGA-GOODS-CODE UPON CONSOLE
+                   END-SEARCH
+           END-PERFORM
+
+           CLOSE CARGA-GOODS
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           MANUTENCAO-PRECOS           SECTION.
+      *----------------------------------------------------------------*
+      *    Modo de execução alternativo: permite ao operador alterar o
+      *    GOODS-PRICE de um item já cadastrado, acessando
+      *    ARQUIVO-ENTRADA diretamente pela chave GOODS-CODE (READ +
+      *    REWRITE), sem passar pela carga/listagem do modo padrão.
+      *    Encerra quando o operador digita GOODS-CODE em branco.
+      *----------------------------------------------------------------*
+           DISPLAY NOME-PROGRAMA 'MANUTENCAO-PRECOS'
+
+           PERFORM UNTIL FIM-DA-MANUTENCAO
+               DISPLAY 'CODIGO DO ITEM (BRANCO PARA ENCERRAR): '
+                                       UPON CONSOLE
+               ACCEPT   WS-CODIGO-MANUTENCAO
+                                       FROM CONSOLE
+
+               IF  WS-CODIGO-MANUTENCAO = SPACES
+                   MOVE 'S'            TO IND-FIM-MANUTENCAO
+               ELSE
+                   MOVE WS-CODIGO-MANUTENCAO TO GOODS-CODE
+                   READ ARQUIVO-ENTRADA
+                       INVALID KEY
+                           DISPLAY NOME-PROGRAMA
+                               ' GOODS-CODE NAO CADASTRADO: '
+                               WS-CODIGO-MANUTENCAO UPON CONSOLE
+                       NOT INVALID KEY
+                           DISPLAY NOME-PROGRAMA ' ITEM: ' GOODS-NAME
+                               ' PRECO ATUAL: ' GOODS-PRICE
+                                       UPON CONSOLE
+                           DISPLAY 'NOVO PRECO (0000 PARA MANTER): '
+                                       UPON CONSOLE
+                           ACCEPT   WS-PRECO-MANUTENCAO
+                                       FROM CONSOLE
+                           IF  WS-PRECO-MANUTENCAO NOT = ZEROS
+                               MOVE WS-PRECO-MANUTENCAO TO GOODS-PRICE
+                               REWRITE DATA-RECORD
+                               IF  NOT FS-OK
+                                   DISPLAY NOME-PROGRAMA
+                                       ' ERRO AO REGRAVAR ITEM, '
+                                       'FILE STATUS: '
+                                       FS-ARQUIVO-ENTRADA UPON CONSOLE
+                               ELSE
+                                   ADD 1   TO CONTA-ITENS-LISTADOS
+                                   DISPLAY NOME-PROGRAMA
+                                       ' PRECO ATUALIZADO: '
+                                       WS-CODIGO-MANUTENCAO UPON CONSOLE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-IF
+           END-PERFORM
 
            .
 
@@ -81,26 +443,113 @@
            DISPLAY NOME-PROGRAMA 'PROCESSA'
 
            PERFORM UNTIL AUX-1 = 1
-               READ ARQUIVO-ENTRADA
-               AT END MOVE 1 TO AUX-1
+               READ ARQUIVO-ENTRADA NEXT RECORD
+               AT END
+                   MOVE 1               TO AUX-1
                NOT AT END
-               DISPLAY "GOODS-CODE: " GOODS-CODE UPON CONSOLE
-               DISPLAY "GOODS-NAME: " GOODS-NAME UPON CONSOLE
-               DISPLAY "GOODS-PRICE: " GOODS-PRICE UPON CONSOLE
-               DISPLAY "###### " UPON CONSOLE
+                   IF  NOT FS-OK
+                       DISPLAY NOME-PROGRAMA
+                           ' ERRO NA LEITURA DE ARQUIVO-ENTRADA, '
+                           'FILE STATUS: ' FS-ARQUIVO-ENTRADA
+                                           UPON CONSOLE
+                       MOVE 16          TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   IF  GOODS-CODE NOT NUMERIC
+                       OR GOODS-CODE = '0000'
+                       MOVE 'GOODS-CODE INVALIDO'
+                                       TO EXC-MOTIVO
+                       PERFORM GRAVA-EXCECAO
+                   ELSE
+                       IF  GOODS-PRICE NOT NUMERIC
+                           OR GOODS-PRICE = 0
+                           MOVE 'GOODS-PRICE INVALIDO OU ZERO'
+                                       TO EXC-MOTIVO
+                           PERFORM GRAVA-EXCECAO
+                       ELSE
+                           PERFORM IMPRIME-DETALHE
+                       END-IF
+                   END-IF
            END-PERFORM
            .
 
            EXIT.
 
+      *----------------------------------------------------------------*
+           IMPRIME-DETALHE             SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO CONTA-ITENS-LISTADOS
+           ADD GOODS-PRICE             TO SOMA-PRECOS
+
+           MOVE GOODS-CODE             TO LD-CODIGO
+           MOVE GOODS-NAME             TO LD-NOME
+           MOVE GOODS-PRICE            TO LD-PRECO
+           MOVE GOODS-STOCK            TO LD-ESTOQUE
+
+           MOVE LINHA-DETALHE          TO REG-RELATORIO
+           WRITE REG-RELATORIO
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GRAVA-EXCECAO               SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1                       TO CONTA-EXCECOES
+
+           MOVE GOODS-CODE             TO EXC-GOODS-CODE
+           MOVE GOODS-NAME             TO EXC-GOODS-NAME
+
+           WRITE REG-EXCECAO
+
+           DISPLAY NOME-PROGRAMA ' REGISTRO REJEITADO: '
+               EXC-GOODS-CODE ' - ' EXC-MOTIVO UPON CONSOLE
+
+           .
+
+           EXIT.
+
+       COPY DTHPROC.
+
+       COPY AUDPROC.
+
       *----------------------------------------------------------------*
            FINALIZA                    SECTION.
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'FINALIZA'
 
+           IF  MODO-LISTAGEM
+               DISPLAY NOME-PROGRAMA ' TOTAL DE EXCECOES: '
+                                       CONTA-EXCECOES UPON CONSOLE
+
+               MOVE CONTA-ITENS-LISTADOS TO LR-QTDE
+               MOVE SOMA-PRECOS          TO LR-SOMA
+
+               MOVE LINHA-RODAPE       TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               PERFORM OBTER-DATA-HORA
+               MOVE DTH-LINHA-DATA-HORA TO REG-RELATORIO
+               WRITE REG-RELATORIO
+
+               CLOSE ARQUIVO-EXCECOES
+
+               CLOSE RELATORIO-GOODS
+           ELSE
+               DISPLAY NOME-PROGRAMA ' TOTAL DE PRECOS ALTERADOS: '
+                                       CONTA-ITENS-LISTADOS UPON CONSOLE
+           END-IF
+
            CLOSE ARQUIVO-ENTRADA
 
-           STOP RUN
+           MOVE CONTA-ITENS-LISTADOS   TO AUD-QTDE-LIDOS
+           MOVE CONTA-EXCECOES         TO AUD-QTDE-GRAVADOS
+           PERFORM AUD-GRAVA-AUDITORIA
+
+           GOBACK
 
            .
 
