@@ -13,6 +13,81 @@
       *    - incluir no mínimo 10 registros
       *    - o código deverá ser único
       *    - inventar seus próprios registros
+      *----------------------------------------------------------------*
+      * VERSAO 02 - Exibir no console a estampa de data/hora da
+      *    execução ao final, usando o copybook DTHDADOS/DTHPROC
+      *    compartilhado com ARQUIVO, C3A07P01 e MUNICI.
+      * VERSAO 03 - Rejeitar CODIGO-ITEM-S já gravado no arquivo de
+      *    saída, verificando contra uma tabela em memória dos
+      *    códigos já vistos antes de gravar.
+      * VERSAO 04 - Permitir carga das vendas em lote, a partir do
+      *    arquivo CARGA-VENDAS informado via PARM/SYSIN, em vez de
+      *    exigir digitação pelo console a cada execução.
+      * VERSAO 05 - Validar CODIGO-ITEM-E contra o catálogo de
+      *    mercadorias (CATALOGO-GOODS), recusando vendas cujo item
+      *    não existe lá.
+      * VERSAO 06 - Acumular PRECO-UNITARIO-S * QTD-VENDA-S em
+      *    TOTALIZA-VENDAS e gravar o total real no rodapé, em vez de
+      *    deixar o campo declarado e nunca usado.
+      * VERSAO 07 - Gravar RELATORIO-VENDEDORES, um resumo por
+      *    vendedor com QTD-VENDA-S e valor de venda subtotalizados,
+      *    lido de volta de ARQUIVO-SAIDA já gravado.
+      * VERSAO 08 - ARQUIVO-SAIDA reorganizado como indexado por
+      *    CODIGO-ITEM-S, permitindo localizar e corrigir ou anular
+      *    uma venda já gravada nesta execução por acesso direto, em
+      *    vez de editar o arquivo de saída manualmente.
+      * VERSAO 09 - Cartão SYSIN de LE-PARAMETRO passou a aceitar,
+      *    depois da linha de CARGA-VENDAS, as linhas 2 a 4 com os
+      *    caminhos de ARQUIVO-SAIDA, CATALOGO-GOODS e RELATORIO-
+      *    VENDEDORES, em vez de ficarem fixos em INICIA.
+      * VERSAO 10 - IND-TIPO-TRANSACAO marca cada REGISTRO-SAIDA-
+      *    DETALHE como venda (V) ou anulada (A). CORRIGE-VENDAS passou
+      *    a REWRITE com a venda marcada como anulada em vez de DELETE,
+      *    preservando o registro para auditoria; GERA-RELATORIO-
+      *    VENDEDORES ignora as vendas anuladas no resumo.
+      * VERSAO 11 - Passou a gravar EXPORT-CONTABIL, cópia de cada
+      *    venda com PRECO-UNITARIO em formato de ponto decimal, para
+      *    uso por pacotes de contabilidade que não entendem vírgula
+      *    decimal.
+      * VERSAO 12 - CATALOGO-GOODS ganhou CAT-GOODS-STOCK (mesmo
+      *    layout de GOODS-STOCK em ARQUIVO). GERA-RELATORIO-ESTOQUE
+      *    confere, ao final da execução, o estoque cadastrado contra
+      *    a quantidade vendida por item e grava RELATORIO-ESTOQUE,
+      *    alertando ruptura quando o saldo fica negativo.
+      * VERSAO 13 - Os diálogos de console de LE-ENTRADA-VENDA e
+      *    CORRIGE-VENDAS passaram a usar a rotina comum
+      *    PRM-SOLICITA-VALOR/PRM-SOLICITA-TEXTO (COPY PRMDADOS/
+      *    PRMPROC) para os campos inteiros e alfanuméricos; os campos
+      *    com casas decimais continuam lidos por ACCEPT direto.
+      * VERSAO 14 - FINALIZA passou a terminar com GOBACK em vez de
+      *    STOP RUN, para permitir a chamada deste programa por MENU01
+      *    sem encerrar o run unit do menu.
+      * VERSAO 15 - Removido o deslocamento artificial que PROCESSA
+      *    somava a CODIGO-ITEM-E depois de VALIDA-CODIGO-CATALOGO,
+      *    remanescente de antes da validação de catálogo e da
+      *    detecção de duplicados; ele sobrescrevia o código real
+      *    digitado e quebrava a releitura por chave em
+      *    GRAVA-DETALHE-ESTOQUE. EXPORT-CONTABIL passou a ser
+      *    regravado do zero em GERA-RELATORIO-VENDEDORES, junto com a
+      *    releitura de ARQUIVO-SAIDA, em vez de gravado venda a venda,
+      *    para refletir as anulações feitas por CORRIGE-VENDAS.
+      *    CORRIGE-VENDAS passou a checar FILE STATUS depois de
+      *    REWRITE e a usar INVALID KEY/NOT INVALID KEY no READ de
+      *    ARQUIVO-SAIDA, como VALIDA-CODIGO-CATALOGO e GRAVA-DETALHE-
+      *    ESTOQUE. AUD-QTDE-LIDOS passou a vir de CONTA-TENTATIVAS-
+      *    VENDA, que conta toda venda tentada (inclusive as recusadas
+      *    ou duplicadas), em vez de repetir CONTA-REGISTROS também
+      *    usado por AUD-QTDE-GRAVADOS.
+      * VERSAO 16 - PROCESSA passou a controlar a gravação do
+      *    cabeçalho por IND-CABECALHO-GRAVADO, em vez de testar
+      *    CONTA-REGISTROS = 0, já que este só é incrementado em venda
+      *    aceita e podia ficar zerado por vários registros recusados,
+      *    regravando o cabeçalho (e o CODIGO-ITEM-S = 0000) em
+      *    ARQUIVO-SAIDA mais de uma vez. GRAVA-ARQUIVO-S passou a
+      *    checar INVALID KEY na WRITE de REGISTRO-SAIDA-DETALHE.
+      *    VENDEDOR-E passou a ser aparado via CALL 'APARA01',
+      *    rejeitando a venda quando o nome do vendedor vier em branco
+      *    ou só com espaços.
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -34,7 +109,38 @@
       *----------------------------------------------------------------*
        FILE-CONTROL.
            SELECT ARQUIVO-SAIDA ASSIGN TO OPE01
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CODIGO-ITEM-S
+           FILE STATUS IS FS-ARQUIVO-SAIDA.
+
+           SELECT CARGA-VENDAS ASSIGN TO OPE02
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARGA-VENDAS.
+
+           SELECT CARTAO-PARM ASSIGN TO "SYSIN"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CARTAO-PARM.
+
+           SELECT CATALOGO-GOODS ASSIGN TO OPE03
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CAT-GOODS-CODE
+           FILE STATUS IS FS-CATALOGO-GOODS.
+
+           SELECT RELATORIO-VENDEDORES ASSIGN TO OPE04
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO-VENDEDORES.
+
+           SELECT RELATORIO-ESTOQUE    ASSIGN TO OPE06
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-RELATORIO-ESTOQUE.
+
+           SELECT EXPORT-CONTABIL      ASSIGN TO OPE05
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-EXPORT-CONTABIL.
+
+           COPY AUDCTL.
       *
       *----------------------------------------------------------------*
        DATA                            DIVISION.
@@ -52,12 +158,54 @@
            03  QTD-VENDA-S             PIC  9(05)           VALUE ZEROS.
            03  FILLER                  PIC  X(01)           VALUE  ' '.
            03  VENDEDOR-S              PIC  X(40)           VALUE   ' '.
+           03  FILLER                  PIC  X(01)           VALUE  ' '.
+           03  IND-TIPO-TRANSACAO      PIC  X(01)           VALUE  'V'.
+               88  TRANSACAO-VENDA                          VALUE  'V'.
+               88  TRANSACAO-ANULADA                        VALUE  'A'.
+
+       FD  CARGA-VENDAS.
+       01  REG-CARGA-VENDA.
+           03  CV-CODIGO-ITEM          PIC  9(04)           VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE  ' '.
+           03  CV-PRECO-UNITARIO       PIC  9(03)V99        VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE  ' '.
+           03  CV-QTD-VENDA            PIC  9(05)           VALUE ZEROS.
+           03  FILLER                  PIC  X(01)           VALUE  ' '.
+           03  CV-VENDEDOR             PIC  X(40)           VALUE   ' '.
+
+       FD  CARTAO-PARM.
+       01  REG-PARM                    PIC X(59).
+
+       FD  CATALOGO-GOODS.
+       01  REG-CATALOGO-GOODS.
+           03  CAT-GOODS-CODE          PIC X(4).
+           03  FILLER                  PIC X.
+           03  CAT-GOODS-NAME          PIC X(30).
+           03  FILLER                  PIC X.
+           03  CAT-GOODS-PRICE         PIC 9(4).
+           03  FILLER                  PIC X.
+           03  CAT-GOODS-STOCK         PIC 9(5).
+
+       FD  RELATORIO-VENDEDORES.
+       01  REG-REL-VENDEDOR            PIC X(80).
+
+       FD  RELATORIO-ESTOQUE.
+       01  REG-REL-ESTOQUE             PIC X(80).
+
+       FD  EXPORT-CONTABIL.
+       01  REG-EXPORT-CONTABIL         PIC X(80).
+
+       COPY AUDFD.
 
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
        77  NOME-PROGRAMA               PIC X(18) VALUE '** PR16TA01 **'.
-       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS001'.
+       77  VERSAO-PROGRAMA             PIC X(06) VALUE         'VRS016'.
+
+       COPY DTHDADOS.
+       COPY AUDDADOS.
+       COPY PRMDADOS.
 
        01  REG-ENT.
            03  CODIGO-ITEM-E           PIC  9(04)           VALUE ZEROS.
@@ -67,9 +215,133 @@
 
 
        01  VARIAVEIS-AUXILIARES.
+           03  OPE01                   PIC X(59)            VALUE ' '.
+           03  OPE02                   PIC X(59)            VALUE ' '.
            03  CONTA-REGISTROS         PIC S9(09) COMP-5    VALUE ZEROS.
-           03  TOTALIZA-VENDAS         PIC S9(09) COMP-5    VALUE ZEROS.
+           03  CONTA-TENTATIVAS-VENDA  PIC S9(09) COMP-5    VALUE ZEROS.
+           03  IND-CABECALHO-GRAVADO   PIC X(01)            VALUE 'N'.
+               88  CABECALHO-GRAVADO                        VALUE 'S'.
+           03  TOTALIZA-VENDAS         PIC S9(09)V99        VALUE ZEROS.
+           03  WS-VALOR-VENDA          PIC S9(09)V99        VALUE ZEROS.
+           03  WS-TOTALIZA-ED          PIC Z(7)9,99.
+           03  CONTA-CODIGOS-VISTOS    PIC S9(04) COMP-5    VALUE ZEROS.
+           03  IND-CODIGO-DUPLICADO    PIC X(01)            VALUE 'N'.
+               88  CODIGO-DUPLICADO                         VALUE 'S'.
+           03  FS-CARGA-VENDAS         PIC X(02)            VALUE '00'.
+               88  FS-CARGA-OK                              VALUE '00'.
+           03  FS-CARTAO-PARM          PIC X(02)            VALUE '00'.
+               88  FS-PARM-OK                               VALUE '00'.
+           03  WS-PARM-CMDLINE         PIC X(59)           VALUE SPACES.
+           03  IND-VEIO-DE-BATCH       PIC X(01)            VALUE 'N'.
+               88  VEIO-DE-BATCH                            VALUE 'S'.
+           03  OPE03                   PIC X(59)            VALUE ' '.
+           03  FS-CATALOGO-GOODS       PIC X(02)            VALUE '00'.
+               88  FS-CAT-OK                                VALUE '00'.
+           03  IND-CODIGO-VALIDO       PIC X(01)            VALUE 'N'.
+               88  CODIGO-VALIDO                            VALUE 'S'.
+           03  IND-VENDEDOR-VALIDO     PIC X(01)            VALUE 'N'.
+               88  VENDEDOR-VALIDO                          VALUE 'S'.
+           03  WS-VENDEDOR-APARADO     PIC X(100)       VALUE SPACES.
+           03  WS-TAMANHO-VENDEDOR     PIC S9(05) COMP-5 VALUE ZEROS.
+           03  OPE04                   PIC X(59)            VALUE ' '.
+           03  FS-RELATORIO-VENDEDORES PIC X(02)            VALUE '00'.
+               88  FS-REL-VEND-OK                           VALUE '00'.
+               88  FS-FIM-SAIDA                              VALUE '10'.
+           03  IND-FIM-SAIDA           PIC X(01)            VALUE 'N'.
+               88  FIM-DA-SAIDA                              VALUE 'S'.
+           03  CONTA-VENDEDORES        PIC S9(04) COMP-5    VALUE ZEROS.
+           03  FS-ARQUIVO-SAIDA        PIC X(02)            VALUE '00'.
+               88  FS-OK                                    VALUE '00'.
+               88  FS-NAO-ENCONTRADO                        VALUE '23'.
+           03  WS-CODIGO-CORRIGIR      PIC 9(04)            VALUE ZEROS.
+           03  WS-OPCAO-CORRECAO       PIC X(01)            VALUE ' '.
+           03  OPE06                   PIC X(59)            VALUE ' '.
+           03  FS-RELATORIO-ESTOQUE    PIC X(02)            VALUE '00'.
+               88  FS-REL-EST-OK                            VALUE '00'.
+           03  CONTA-ITENS-ESTOQUE     PIC S9(04) COMP-5    VALUE ZEROS.
+           03  WS-SALDO-ESTOQUE        PIC S9(06)           VALUE ZEROS.
+           03  OPE05                   PIC X(59)            VALUE ' '.
+           03  FS-EXPORT-CONTABIL      PIC X(02)            VALUE '00'.
+               88  FS-EXPORT-OK                             VALUE '00'.
+
+      *    Campos auxiliares para converter um valor decimal de duas
+      *    casas (vírgula, conforme DECIMAL-POINT IS COMMA) para texto
+      *    com ponto decimal em EXPORT-CONTABIL, formato aceito pela
+      *    maioria dos pacotes de contabilidade.
+       01  WS-EXPORT-VALOR             PIC S9(09)V99   VALUE ZEROS.
+       01  WS-EXPORT-CENTAVOS          PIC 9(11)       VALUE ZEROS.
+       01  WS-EXPORT-INTEIRO-ED        PIC Z(8)9.
+       01  WS-EXPORT-DECIMAL           PIC 99          VALUE ZEROS.
+       01  WS-EXPORT-VALOR-TEXTO       PIC X(14)       VALUE SPACES.
+
+       01  TAB-CODIGOS-ITEM-VISTOS.
+           03  TC-CODIGO-ITEM          PIC 9(04) OCCURS 500 TIMES
+                                       INDEXED BY TC-ITEM-IDX.
+
+       01  TAB-VENDEDORES.
+           03  TV-VENDEDOR             OCCURS 100 TIMES
+                                       INDEXED BY TV-IDX.
+               05  TV-NOME             PIC X(40)    VALUE SPACES.
+               05  TV-QTD              PIC S9(07) COMP-5  VALUE ZEROS.
+               05  TV-VALOR            PIC S9(09)V99      VALUE ZEROS.
+
+       01  LINHA-CABEC-VENDEDORES.
+           03  FILLER                  PIC X(38)        VALUE
+           'RESUMO DE VENDAS POR VENDEDOR'.
+
+       01  LINHA-SUBCABEC-VENDEDORES.
+           03  FILLER                  PIC X(40)        VALUE
+                                                   'VENDEDOR'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(08)        VALUE 'QTDE'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(15)        VALUE
+                                                   'VALOR TOTAL'.
+
+       01  LINHA-DET-VENDEDOR.
+           03  LDV-NOME                PIC X(40).
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  LDV-QTD                 PIC ZZZZZZ9.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  LDV-VALOR               PIC Z(7)9,99.
+
+       01  TAB-ESTOQUE-ITENS.
+           03  TE-ITEM                 OCCURS 500 TIMES
+                                       INDEXED BY TE-IDX.
+               05  TE-CODIGO-ITEM      PIC 9(04)    VALUE ZEROS.
+               05  TE-QTD-VENDIDA      PIC S9(07) COMP-5  VALUE ZEROS.
+
+       01  LINHA-CABEC-ESTOQUE.
+           03  FILLER                  PIC X(40)        VALUE
+           'RECONCILIACAO DE ESTOQUE'.
+
+       01  LINHA-SUBCABEC-ESTOQUE.
+           03  FILLER                  PIC X(06)        VALUE 'CODIGO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(30)        VALUE
+                                                   'DESCRICAO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(08)        VALUE 'ESTOQUE'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(08)        VALUE 'VENDIDO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(08)        VALUE 'SALDO'.
+           03  FILLER                  PIC X(02)        VALUE SPACES.
+           03  FILLER                  PIC X(14)        VALUE
+                                                   'SITUACAO'.
 
+       01  LINHA-DET-ESTOQUE.
+           03  LDE-CODIGO               PIC X(06).
+           03  FILLER                   PIC X(02)       VALUE SPACES.
+           03  LDE-NOME                 PIC X(30).
+           03  FILLER                   PIC X(02)       VALUE SPACES.
+           03  LDE-ESTOQUE              PIC ZZZZZ9.
+           03  FILLER                   PIC X(02)       VALUE SPACES.
+           03  LDE-VENDIDO              PIC ZZZZZ9.
+           03  FILLER                   PIC X(02)       VALUE SPACES.
+           03  LDE-SALDO                PIC -(5)9.
+           03  FILLER                   PIC X(02)       VALUE SPACES.
+           03  LDE-SITUACAO             PIC X(14).
 
       *----------------------------------------------------------------*
        PROCEDURE                       DIVISION.
@@ -88,14 +360,120 @@
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'INICIA'
 
+           PERFORM AUD-INICIA-AUDITORIA
+
            INITIALIZE REG-ENT
                       VARIAVEIS-AUXILIARES
 
            MOVE "D:\Documentos\Cursos\COBOL\curso-cobol\S1-PR16TA01.txt"
                                        TO OPE01
 
+           MOVE "D:\Documentos\Cursos\COBOL\curso-cobol\DATAFILE.TXT"
+                                       TO OPE03
+
+           MOVE "D:\Documentos\Cursos\COBOL\curso-cobol\RELVEND.TXT"
+                                       TO OPE04
+
+           MOVE "D:\Documentos\Cursos\COBOL\curso-cobol\RELESTQ.TXT"
+                                       TO OPE06
+
+           MOVE
+           "D:\Documentos\Cursos\COBOL\curso-cobol\EXP-PR16TA01.TXT"
+                                       TO OPE05
+
+           PERFORM LE-PARAMETRO
+
            OPEN OUTPUT ARQUIVO-SAIDA
+           CLOSE ARQUIVO-SAIDA
+           OPEN I-O ARQUIVO-SAIDA
+
+           IF  NOT FS-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR ARQUIVO-SAIDA, FILE STATUS: '
+                   FS-ARQUIVO-SAIDA    UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
 
+           OPEN INPUT CATALOGO-GOODS
+
+           IF  NOT FS-CAT-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR CATALOGO-GOODS, FILE STATUS: '
+                   FS-CATALOGO-GOODS   UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           IF  VEIO-DE-BATCH
+               OPEN INPUT CARGA-VENDAS
+               IF  NOT FS-CARGA-OK
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO ABRIR CARGA-VENDAS, FILE STATUS: '
+                       FS-CARGA-VENDAS UPON CONSOLE
+                   MOVE 16             TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           LE-PARAMETRO                SECTION.
+      *----------------------------------------------------------------*
+      *    Permite que os dados de venda venham de um arquivo de carga
+      *    em lote (OPE02), informado via PARM (COMMAND-LINE) ou
+      *    cartão SYSIN, em vez de exigir digitação pelo console. Na
+      *    ausência de PARM/SYSIN, prevalece a entrada pelo console.
+      *    Quando vem por SYSIN, as linhas seguintes do mesmo cartão
+      *    substituem, na ordem, OPE01, OPE03, OPE04, OPE05 e OPE06
+      *    (linha ausente ou em branco mantém o caminho padrão).
+      *----------------------------------------------------------------*
+
+           ACCEPT WS-PARM-CMDLINE      FROM COMMAND-LINE
+
+           IF  WS-PARM-CMDLINE         NOT = SPACES
+               MOVE WS-PARM-CMDLINE    TO OPE02
+               MOVE 'S'                TO IND-VEIO-DE-BATCH
+           ELSE
+               OPEN INPUT CARTAO-PARM
+               IF  FS-PARM-OK
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE02
+                       MOVE 'S'        TO IND-VEIO-DE-BATCH
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE01
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE03
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE04
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE05
+                   END-IF
+
+                   READ CARTAO-PARM
+                   IF  FS-PARM-OK AND REG-PARM NOT = SPACES
+                       MOVE REG-PARM   TO OPE06
+                   END-IF
+
+                   CLOSE CARTAO-PARM
+               END-IF
+           END-IF
 
            .
 
@@ -107,39 +485,181 @@
            DISPLAY NOME-PROGRAMA 'PROCESSA'
 
            PERFORM UNTIL CODIGO-ITEM-E = 9999
-               IF  CONTA-REGISTROS = 0
-                 PERFORM GRAVA-CABECALHO
+               IF  NOT CABECALHO-GRAVADO
+                   PERFORM GRAVA-CABECALHO
+                   SET CABECALHO-GRAVADO TO TRUE
                END-IF
-               DISPLAY 'DIGITE o código do item 9999 para finalizar: '
-                                       UPON CONSOLE
-               ACCEPT CODIGO-ITEM-E    FROM CONSOLE
+
+               PERFORM LE-ENTRADA-VENDA
+
                IF  CODIGO-ITEM-E       NOT EQUAL 9999
-                   COMPUTE
-                   CODIGO-ITEM-E = CODIGO-ITEM-E + CONTA-REGISTROS + 109
+                   ADD 1               TO CONTA-TENTATIVAS-VENDA
+
+                   PERFORM VALIDA-CODIGO-CATALOGO
+
+                   IF  NOT CODIGO-VALIDO
+                       DISPLAY 'CODIGO-ITEM INEXISTENTE NO CATALOGO: '
+                                       CODIGO-ITEM-E UPON CONSOLE
+                   ELSE
+                       PERFORM VERIFICA-CODIGO-DUPLICADO
+
+                       IF  CODIGO-DUPLICADO
+                           DISPLAY 'CODIGO-ITEM JA GRAVADO, IGNORADO: '
+                                       CODIGO-ITEM-E UPON CONSOLE
+                       ELSE
+                           PERFORM VALIDA-VENDEDOR
+
+                           IF  NOT VENDEDOR-VALIDO
+                               DISPLAY 'VENDEDOR EM BRANCO, IGNORADO: '
+                                       CODIGO-ITEM-E UPON CONSOLE
+                           ELSE
+                               ADD 1   TO CONTA-REGISTROS
+
+                               MOVE CODIGO-ITEM-E  TO CODIGO-ITEM-S
+                               MOVE PRECO-UNITARIO-E
+                                       TO PRECO-UNITARIO-S
+                               MOVE QTD-VENDA-E    TO QTD-VENDA-S
+                               MOVE VENDEDOR-E     TO VENDEDOR-S
+                               SET TRANSACAO-VENDA TO TRUE
 
+                               COMPUTE WS-VALOR-VENDA =
+                                   PRECO-UNITARIO-S * QTD-VENDA-S
+                               ADD WS-VALOR-VENDA  TO TOTALIZA-VENDAS
+
+                               PERFORM GRAVA-ARQUIVO-S
+                           END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   IF  NOT VEIO-DE-BATCH
+                       PERFORM CORRIGE-VENDAS
+                   END-IF
+                   PERFORM GRAVA-RODAPE
+               END-IF
+           END-PERFORM
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           LE-ENTRADA-VENDA            SECTION.
+      *----------------------------------------------------------------*
+      *    Obtém um registro de venda do cartão de carga em lote
+      *    (CARGA-VENDAS), quando VEIO-DE-BATCH, ou do console, como
+      *    antes.
+      *----------------------------------------------------------------*
+           IF  VEIO-DE-BATCH
+               READ CARGA-VENDAS
+                   AT END
+                       MOVE 9999       TO CODIGO-ITEM-E
+                   NOT AT END
+                       MOVE CV-CODIGO-ITEM     TO CODIGO-ITEM-E
+                       MOVE CV-PRECO-UNITARIO  TO PRECO-UNITARIO-E
+                       MOVE CV-QTD-VENDA       TO QTD-VENDA-E
+                       MOVE CV-VENDEDOR        TO VENDEDOR-E
+               END-READ
+           ELSE
+               MOVE 'DIGITE o código do item 9999 para finalizar: '
+                                       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR          TO CODIGO-ITEM-E
+
+               IF  CODIGO-ITEM-E       NOT EQUAL 9999
                    DISPLAY "DIGITE o preço unitário: "
                                        UPON CONSOLE
                    ACCEPT PRECO-UNITARIO-E FROM CONSOLE
 
-                   DISPLAY "DIGITE a quantidade vendida: "
-                                       UPON CONSOLE
-                   ACCEPT QTD-VENDA-E      FROM CONSOLE
+                   MOVE "DIGITE a quantidade vendida: "
+                                       TO PRM-MENSAGEM
+                   PERFORM PRM-SOLICITA-VALOR
+                   MOVE PRM-VALOR      TO QTD-VENDA-E
+
+                   MOVE "DIGITE o nome do vendedor: "
+                                       TO PRM-MENSAGEM
+                   PERFORM PRM-SOLICITA-TEXTO
+                   MOVE PRM-RESPOSTA   TO VENDEDOR-E
+               END-IF
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           CORRIGE-VENDAS              SECTION.
+      *----------------------------------------------------------------*
+      *    Permite localizar uma venda já gravada nesta execução pelo
+      *    seu CODIGO-ITEM-S (acesso direto, por ser ARQUIVO-SAIDA
+      *    indexado) e corrigi-la ou anulá-la, em vez de depender de
+      *    edição manual do arquivo de saída.
+      *----------------------------------------------------------------*
+           MOVE 1                      TO WS-CODIGO-CORRIGIR
+
+           PERFORM UNTIL WS-CODIGO-CORRIGIR = 0
+               MOVE 'CORRIGIR/ANULAR VENDA - CODIGO (0 P/ SAIR): '
+                                       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR          TO WS-CODIGO-CORRIGIR
+
+               IF  WS-CODIGO-CORRIGIR  NOT = 0
+                   MOVE WS-CODIGO-CORRIGIR TO CODIGO-ITEM-S
+                   READ ARQUIVO-SAIDA
+                       INVALID KEY
+                           IF  FS-NAO-ENCONTRADO
+                               DISPLAY 'CODIGO NAO ENCONTRADO: '
+                                   WS-CODIGO-CORRIGIR UPON CONSOLE
+                           ELSE
+                               DISPLAY NOME-PROGRAMA
+                                   ' ERRO EM ARQUIVO-SAIDA, FS: '
+                                   FS-ARQUIVO-SAIDA UPON CONSOLE
+                           END-IF
+                       NOT INVALID KEY
+                           DISPLAY 'VENDEDOR: ' VENDEDOR-S UPON CONSOLE
+                           MOVE 'ANULAR (A) OU CORRIGIR (C)? '
+                                       TO PRM-MENSAGEM
+                           PERFORM PRM-SOLICITA-TEXTO
+                           MOVE PRM-RESPOSTA TO WS-OPCAO-CORRECAO
+
+                           COMPUTE WS-VALOR-VENDA =
+                               PRECO-UNITARIO-S * QTD-VENDA-S
+                           SUBTRACT WS-VALOR-VENDA FROM TOTALIZA-VENDAS
 
-                   DISPLAY "DIGITE o nome do vendedor: "
+                           IF  FUNCTION UPPER-CASE(WS-OPCAO-CORRECAO)
+                                                                 = 'A'
+                               SET TRANSACAO-ANULADA TO TRUE
+                               REWRITE REGISTRO-SAIDA-DETALHE
+
+                               IF  NOT FS-OK
+                                   DISPLAY NOME-PROGRAMA
+                                       ' ERRO AO ANULAR VENDA EM '
+                                       'ARQUIVO-SAIDA, FILE STATUS: '
+                                       FS-ARQUIVO-SAIDA UPON CONSOLE
+                               END-IF
+                           ELSE
+                               DISPLAY 'NOVO PRECO UNITARIO: '
                                        UPON CONSOLE
-                   ACCEPT VENDEDOR-E   FROM CONSOLE
+                               ACCEPT PRECO-UNITARIO-S FROM CONSOLE
 
-                   ADD 1               TO CONTA-REGISTROS
+                               MOVE 'NOVA QUANTIDADE: '
+                                                   TO PRM-MENSAGEM
+                               PERFORM PRM-SOLICITA-VALOR
+                               MOVE PRM-VALOR           TO QTD-VENDA-S
 
-                   MOVE CODIGO-ITEM-E  TO CODIGO-ITEM-S
-                   MOVE PRECO-UNITARIO-E
-                                       TO PRECO-UNITARIO-S
-                   MOVE QTD-VENDA-E    TO QTD-VENDA-S
-                   MOVE VENDEDOR-E     TO VENDEDOR-S
+                               REWRITE REGISTRO-SAIDA-DETALHE
 
-                   PERFORM GRAVA-ARQUIVO-S
-               ELSE
-                   PERFORM GRAVA-RODAPE
+                               IF  NOT FS-OK
+                                   DISPLAY NOME-PROGRAMA
+                                       ' ERRO AO CORRIGIR VENDA EM '
+                                       'ARQUIVO-SAIDA, FILE STATUS: '
+                                       FS-ARQUIVO-SAIDA UPON CONSOLE
+                               END-IF
+
+                               COMPUTE WS-VALOR-VENDA =
+                                   PRECO-UNITARIO-S * QTD-VENDA-S
+                               ADD WS-VALOR-VENDA TO TOTALIZA-VENDAS
+                           END-IF
+                   END-READ
                END-IF
            END-PERFORM
 
@@ -168,6 +688,65 @@
       *----------------------------------------------------------------*
 
            WRITE REGISTRO-SAIDA-DETALHE
+               INVALID KEY
+                   DISPLAY NOME-PROGRAMA
+                       ' ERRO AO GRAVAR ARQUIVO-SAIDA, CODIGO '
+                       CODIGO-ITEM-S ', FS: ' FS-ARQUIVO-SAIDA
+                                       UPON CONSOLE
+           END-WRITE
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           FORMATA-VALOR-CONTABIL      SECTION.
+      *----------------------------------------------------------------*
+      *    Converte WS-EXPORT-VALOR (duas casas decimais, vírgula
+      *    conforme DECIMAL-POINT IS COMMA) em WS-EXPORT-VALOR-TEXTO
+      *    com ponto decimal, formato aceito pela maioria dos pacotes
+      *    de contabilidade.
+      *----------------------------------------------------------------*
+           COMPUTE WS-EXPORT-CENTAVOS = WS-EXPORT-VALOR * 100
+           DIVIDE WS-EXPORT-CENTAVOS BY 100
+               GIVING WS-EXPORT-INTEIRO-ED
+               REMAINDER WS-EXPORT-DECIMAL
+           MOVE SPACES                 TO WS-EXPORT-VALOR-TEXTO
+           STRING FUNCTION TRIM(WS-EXPORT-INTEIRO-ED) DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WS-EXPORT-DECIMAL    DELIMITED BY SIZE
+                  INTO WS-EXPORT-VALOR-TEXTO
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GRAVA-EXPORT-CONTABIL       SECTION.
+      *----------------------------------------------------------------*
+      *    Grava, em EXPORT-CONTABIL, uma linha equivalente à venda de
+      *    ARQUIVO-SAIDA corrente (CODIGO-ITEM-S/PRECO-UNITARIO-S/
+      *    QTD-VENDA-S/VENDEDOR-S), com o preço unitário em formato de
+      *    ponto decimal. Chamada a partir de GERA-RELATORIO-VENDEDORES,
+      *    que já relê ARQUIVO-SAIDA ignorando as vendas anuladas, para
+      *    que EXPORT-CONTABIL reflita apenas vendas efetivamente
+      *    válidas ao final da execução.
+      *----------------------------------------------------------------*
+           MOVE PRECO-UNITARIO-S       TO WS-EXPORT-VALOR
+           PERFORM FORMATA-VALOR-CONTABIL
+
+           MOVE SPACES                 TO REG-EXPORT-CONTABIL
+           STRING
+               CODIGO-ITEM-S                   DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-EXPORT-VALOR-TEXTO)
+                                                DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               QTD-VENDA-S                      DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               VENDEDOR-S                       DELIMITED BY SIZE
+               INTO REG-EXPORT-CONTABIL
+
+           WRITE REG-EXPORT-CONTABIL
 
            .
 
@@ -181,7 +760,10 @@
            MOVE 9999                   TO CODIGO-ITEM-S
            MOVE 999                    TO PRECO-UNITARIO-S
            MOVE 99999                  TO QTD-VENDA-S
-           MOVE '---'                  TO VENDEDOR-S
+
+           MOVE TOTALIZA-VENDAS        TO WS-TOTALIZA-ED
+           STRING 'TOTAL VENDAS: ' WS-TOTALIZA-ED
+                                       DELIMITED BY SIZE INTO VENDEDOR-S
 
            PERFORM GRAVA-ARQUIVO-S
 
@@ -189,14 +771,325 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+           VALIDA-CODIGO-CATALOGO      SECTION.
+      *----------------------------------------------------------------*
+      *    Confere CODIGO-ITEM-E contra o catálogo de mercadorias
+      *    (GOODS-RECORD/GOODS-CODE) mantido por ARQUIVO, recusando a
+      *    venda quando o item não existe lá.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO IND-CODIGO-VALIDO
+
+           MOVE CODIGO-ITEM-E          TO CAT-GOODS-CODE
+
+           READ CATALOGO-GOODS
+               INVALID KEY
+                   MOVE 'N'            TO IND-CODIGO-VALIDO
+               NOT INVALID KEY
+                   MOVE 'S'            TO IND-CODIGO-VALIDO
+           END-READ
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           VERIFICA-CODIGO-DUPLICADO   SECTION.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO IND-CODIGO-DUPLICADO
+
+           SET TC-ITEM-IDX             TO 1
+
+           SEARCH TC-CODIGO-ITEM
+               AT END
+                   ADD 1               TO CONTA-CODIGOS-VISTOS
+                   SET TC-ITEM-IDX     TO CONTA-CODIGOS-VISTOS
+                   MOVE CODIGO-ITEM-E  TO TC-CODIGO-ITEM(TC-ITEM-IDX)
+               WHEN TC-CODIGO-ITEM(TC-ITEM-IDX) = CODIGO-ITEM-E
+                   MOVE 'S'            TO IND-CODIGO-DUPLICADO
+           END-SEARCH
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           VALIDA-VENDEDOR             SECTION.
+      *----------------------------------------------------------------*
+      *    Apara VENDEDOR-E via APARA01, recusando a venda quando o
+      *    nome do vendedor vier em branco ou só com espaços.
+      *----------------------------------------------------------------*
+           MOVE 'N'                    TO IND-VENDEDOR-VALIDO
+
+           CALL 'APARA01'              USING VENDEDOR-E
+                                        LENGTH OF VENDEDOR-E
+                                        WS-VENDEDOR-APARADO
+                                        WS-TAMANHO-VENDEDOR
+
+           IF  WS-TAMANHO-VENDEDOR     > 0
+               MOVE 'S'                TO IND-VENDEDOR-VALIDO
+           END-IF
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           ACUMULA-VENDEDOR            SECTION.
+      *----------------------------------------------------------------*
+      *    Acumula QTD-VENDA-S e o valor da venda por VENDEDOR-S, em
+      *    TAB-VENDEDORES, para o relatório de resumo por vendedor.
+      *----------------------------------------------------------------*
+           SET TV-IDX                  TO 1
+
+           SEARCH TV-VENDEDOR
+               AT END
+                   ADD 1               TO CONTA-VENDEDORES
+                   SET TV-IDX          TO CONTA-VENDEDORES
+                   MOVE VENDEDOR-S     TO TV-NOME(TV-IDX)
+                   MOVE ZEROS          TO TV-QTD(TV-IDX)
+                   MOVE ZEROS          TO TV-VALOR(TV-IDX)
+               WHEN TV-NOME(TV-IDX) = VENDEDOR-S
+                   CONTINUE
+           END-SEARCH
+
+           ADD QTD-VENDA-S             TO TV-QTD(TV-IDX)
+
+           COMPUTE WS-VALOR-VENDA =
+               PRECO-UNITARIO-S * QTD-VENDA-S
+           ADD WS-VALOR-VENDA          TO TV-VALOR(TV-IDX)
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           ACUMULA-ESTOQUE-ITEM        SECTION.
+      *----------------------------------------------------------------*
+      *    Acumula QTD-VENDA-S por CODIGO-ITEM-S, em TAB-ESTOQUE-ITENS,
+      *    para a reconciliação de estoque contra CATALOGO-GOODS.
+      *----------------------------------------------------------------*
+           SET TE-IDX                  TO 1
+
+           SEARCH TE-ITEM
+               AT END
+                   ADD 1               TO CONTA-ITENS-ESTOQUE
+                   SET TE-IDX          TO CONTA-ITENS-ESTOQUE
+                   MOVE CODIGO-ITEM-S  TO TE-CODIGO-ITEM(TE-IDX)
+                   MOVE ZEROS          TO TE-QTD-VENDIDA(TE-IDX)
+               WHEN TE-CODIGO-ITEM(TE-IDX) = CODIGO-ITEM-S
+                   CONTINUE
+           END-SEARCH
+
+           ADD QTD-VENDA-S             TO TE-QTD-VENDIDA(TE-IDX)
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GERA-RELATORIO-VENDEDORES   SECTION.
+      *----------------------------------------------------------------*
+      *    Relê ARQUIVO-SAIDA já gravado, soma QTD-VENDA-S e o valor
+      *    da venda por VENDEDOR-S e grava RELATORIO-VENDEDORES, um
+      *    resumo por vendedor para o cálculo de comissões. A mesma
+      *    releitura regrava EXPORT-CONTABIL do zero, para que vendas
+      *    anuladas por CORRIGE-VENDAS depois de gravadas não fiquem
+      *    computadas na exportação contábil.
+      *----------------------------------------------------------------*
+           DISPLAY NOME-PROGRAMA 'GERA-RELATORIO-VENDEDORES'
+
+           OPEN INPUT ARQUIVO-SAIDA
+
+           OPEN OUTPUT EXPORT-CONTABIL
+
+           IF  NOT FS-EXPORT-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR EXPORT-CONTABIL, FILE STATUS: '
+                   FS-EXPORT-CONTABIL  UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE 'CODIGO_ITEM,PRECO_UNITARIO,QUANTIDADE,VENDEDOR'
+                                       TO REG-EXPORT-CONTABIL
+           WRITE REG-EXPORT-CONTABIL
+
+           PERFORM UNTIL FIM-DA-SAIDA
+               READ ARQUIVO-SAIDA NEXT RECORD
+                   AT END
+                       MOVE 'S'        TO IND-FIM-SAIDA
+                   NOT AT END
+                       IF  CODIGO-ITEM-S NOT = 0000
+                       AND CODIGO-ITEM-S NOT = 9999
+                       AND TRANSACAO-VENDA
+                           PERFORM ACUMULA-VENDEDOR
+                           PERFORM ACUMULA-ESTOQUE-ITEM
+                           PERFORM GRAVA-EXPORT-CONTABIL
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQUIVO-SAIDA
+
+           CLOSE EXPORT-CONTABIL
+
+           OPEN OUTPUT RELATORIO-VENDEDORES
+
+           IF  NOT FS-REL-VEND-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR RELATORIO-VENDEDORES, FILE STATUS: '
+                   FS-RELATORIO-VENDEDORES UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE LINHA-CABEC-VENDEDORES TO REG-REL-VENDEDOR
+           WRITE REG-REL-VENDEDOR
+
+           MOVE LINHA-SUBCABEC-VENDEDORES
+                                       TO REG-REL-VENDEDOR
+           WRITE REG-REL-VENDEDOR
+
+           SET TV-IDX                  TO 1
+           PERFORM CONTA-VENDEDORES TIMES
+               MOVE TV-NOME(TV-IDX)    TO LDV-NOME
+               MOVE TV-QTD(TV-IDX)     TO LDV-QTD
+               MOVE TV-VALOR(TV-IDX)   TO LDV-VALOR
+               MOVE LINHA-DET-VENDEDOR TO REG-REL-VENDEDOR
+               WRITE REG-REL-VENDEDOR
+               SET TV-IDX              UP BY 1
+           END-PERFORM
+
+           CLOSE RELATORIO-VENDEDORES
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GRAVA-DETALHE-ESTOQUE       SECTION.
+      *----------------------------------------------------------------*
+      *    Busca o item de TAB-ESTOQUE-ITENS indicado por TE-IDX em
+      *    CATALOGO-GOODS, calcula o saldo (estoque menos vendido) e
+      *    grava a linha de detalhe em RELATORIO-ESTOQUE.
+      *----------------------------------------------------------------*
+           MOVE TE-CODIGO-ITEM(TE-IDX) TO CAT-GOODS-CODE
+
+           READ CATALOGO-GOODS
+               INVALID KEY
+                   MOVE 'ITEM NAO CADASTRADO'
+                                       TO LDE-SITUACAO
+                   MOVE SPACES         TO LDE-NOME
+                   MOVE ZEROS          TO LDE-ESTOQUE
+                   MOVE ZEROS          TO WS-SALDO-ESTOQUE
+               NOT INVALID KEY
+                   MOVE CAT-GOODS-NAME TO LDE-NOME
+                   MOVE CAT-GOODS-STOCK
+                                       TO LDE-ESTOQUE
+                   COMPUTE WS-SALDO-ESTOQUE =
+                       CAT-GOODS-STOCK - TE-QTD-VENDIDA(TE-IDX)
+                   IF  WS-SALDO-ESTOQUE < 0
+                       MOVE 'RUPTURA DE ESTOQUE'
+                                       TO LDE-SITUACAO
+                   ELSE
+                       MOVE SPACES     TO LDE-SITUACAO
+                   END-IF
+           END-READ
+
+           MOVE TE-CODIGO-ITEM(TE-IDX) TO LDE-CODIGO
+           MOVE TE-QTD-VENDIDA(TE-IDX) TO LDE-VENDIDO
+           MOVE WS-SALDO-ESTOQUE       TO LDE-SALDO
+
+           MOVE LINHA-DET-ESTOQUE      TO REG-REL-ESTOQUE
+           WRITE REG-REL-ESTOQUE
+
+           .
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+           GERA-RELATORIO-ESTOQUE      SECTION.
+      *----------------------------------------------------------------*
+      *    Confere, para cada item vendido nesta execução, o estoque
+      *    cadastrado em CATALOGO-GOODS (mantido por ARQUIVO) contra a
+      *    quantidade vendida acumulada em TAB-ESTOQUE-ITENS, gravando
+      *    RELATORIO-ESTOQUE com o saldo resultante e um alerta de
+      *    ruptura quando o saldo fica negativo.
+      *----------------------------------------------------------------*
+           DISPLAY NOME-PROGRAMA 'GERA-RELATORIO-ESTOQUE'
+
+           OPEN INPUT CATALOGO-GOODS
+
+           IF  NOT FS-CAT-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR CATALOGO-GOODS, FILE STATUS: '
+                   FS-CATALOGO-GOODS   UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT RELATORIO-ESTOQUE
+
+           IF  NOT FS-REL-EST-OK
+               DISPLAY NOME-PROGRAMA
+                   ' ERRO AO ABRIR RELATORIO-ESTOQUE, FILE STATUS: '
+                   FS-RELATORIO-ESTOQUE UPON CONSOLE
+               MOVE 16                 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           MOVE LINHA-CABEC-ESTOQUE    TO REG-REL-ESTOQUE
+           WRITE REG-REL-ESTOQUE
+
+           MOVE LINHA-SUBCABEC-ESTOQUE TO REG-REL-ESTOQUE
+           WRITE REG-REL-ESTOQUE
+
+           SET TE-IDX                  TO 1
+           PERFORM CONTA-ITENS-ESTOQUE TIMES
+               PERFORM GRAVA-DETALHE-ESTOQUE
+               SET TE-IDX              UP BY 1
+           END-PERFORM
+
+           CLOSE CATALOGO-GOODS
+
+           CLOSE RELATORIO-ESTOQUE
+
+           .
+
+           EXIT.
+
+       COPY DTHPROC.
+
+       COPY AUDPROC.
+
+       COPY PRMPROC.
+
       *----------------------------------------------------------------*
            FINALIZA                    SECTION.
       *----------------------------------------------------------------*
            DISPLAY NOME-PROGRAMA 'FINALIZA'
 
+           PERFORM OBTER-DATA-HORA
+           DISPLAY NOME-PROGRAMA ' ' DTH-LINHA-DATA-HORA UPON CONSOLE
+
            CLOSE ARQUIVO-SAIDA
 
-           STOP RUN
+           CLOSE CATALOGO-GOODS
+
+           IF  VEIO-DE-BATCH
+               CLOSE CARGA-VENDAS
+           END-IF
+
+           PERFORM GERA-RELATORIO-VENDEDORES
+
+           PERFORM GERA-RELATORIO-ESTOQUE
+
+           MOVE CONTA-TENTATIVAS-VENDA TO AUD-QTDE-LIDOS
+           MOVE CONTA-REGISTROS        TO AUD-QTDE-GRAVADOS
+           PERFORM AUD-GRAVA-AUDITORIA
+
+           GOBACK
 
            .
 
