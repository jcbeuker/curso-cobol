@@ -14,7 +14,19 @@
       *    - receber os dados inseridos na console
       *    - apresentar conte�do das vari�veis na console do computador
       *     em ordem ascendente
-
+      *
+      * Modification History:
+      *    08.08.2026 - troca o laco de troca via GO TO pela chamada ao
+      *     subprograma comum ORDENA01, que devolve OPE01/OPE02/OPE03
+      *     ja ordenados em TAB-ITENS-ORD
+      *    08.08.2026 - limita as novas tentativas de INICIO a
+      *     MAX-TENTATIVAS, em vez de voltar por GO TO indefinidamente
+      *    09.08.2026 - passa a solicitar OPE01/OPE02/OPE03 atraves da
+      *     rotina comum PRM-SOLICITA-VALOR (COPY PRMDADOS/PRMPROC)
+      *    09.08.2026 - INICIO passa a usar PERFORM UNTIL limitado por
+      *     MAX-TENTATIVAS para revalidar OPE01/OPE02/OPE03, em vez dos
+      *     GO TO VERIFICA-TENTATIVAS/INICIO que permaneciam apesar do
+      *     limite de tentativas
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -45,59 +57,77 @@
            03  OPE01                   PIC S9(05) COMP-5   VALUE ZEROS.
            03  OPE02                   PIC S9(05) COMP-5   VALUE ZEROS.
            03  OPE03                   PIC S9(05) COMP-5   VALUE ZEROS.
-           03  AUX01                   PIC S9(05) COMP-5   VALUE ZEROS.
-
-      *----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-       INICIO.
-           DISPLAY CTE-PROG 'INICIA'
 
-           DISPLAY "VALOR DE OPE01" UPON CONSOLE.
-           ACCEPT   OPE01           FROM CONSOLE.
+       77  CONTA-TENTATIVAS          PIC S9(05) COMP-5   VALUE ZEROS.
+       77  MAX-TENTATIVAS            PIC S9(05) COMP-5   VALUE 3.
 
-           DISPLAY "VALOR DE OPE02" UPON CONSOLE.
-           ACCEPT   OPE02           FROM CONSOLE.
+       77  IND-VALORES-VALIDOS       PIC X(01)           VALUE 'N'.
+           88  VALORES-VALIDOS                           VALUE 'S'.
 
-           DISPLAY "VALOR DE OPE03" UPON CONSOLE.
-           ACCEPT   OPE03           FROM CONSOLE.
+       77  QTD-ITENS-ORD             PIC S9(05) COMP-5   VALUE 3.
 
-           IF  OPE01 = 0
-               DISPLAY "OPE01 INV�LIDO, INSERIR VALORES NOVAMENTE"
-               UPON CONSOLE
-               GO TO INICIO
-           END-IF
+       01  TAB-ITENS-ORD.
+           03  ITEM-ORD                PIC S9(05) COMP-5 OCCURS 3 TIMES
+                                        VALUE ZEROS.
 
-           IF  OPE02 = 0
-               DISPLAY "OPE02 INV�LIDO, INSERIR VALORES NOVAMENTE"
-               UPON CONSOLE
-               GO TO INICIO
-           END-IF
+           COPY PRMDADOS.
 
-           IF  OPE03 = 0
-               DISPLAY "OPE03 INV�LIDO, INSERIR VALORES NOVAMENTE"
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+       INICIO.
+           PERFORM UNTIL VALORES-VALIDOS
+                      OR CONTA-TENTATIVAS >= MAX-TENTATIVAS
+               DISPLAY CTE-PROG 'INICIA'
+
+               ADD 1                       TO CONTA-TENTATIVAS
+
+               MOVE "VALOR DE OPE01"       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR              TO OPE01
+
+               MOVE "VALOR DE OPE02"       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR              TO OPE02
+
+               MOVE "VALOR DE OPE03"       TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR              TO OPE03
+
+               IF  OPE01 = 0
+                   DISPLAY "OPE01 INVALIDO, INSERIR VALORES NOVAMENTE"
+                   UPON CONSOLE
+               ELSE
+               IF  OPE02 = 0
+                   DISPLAY "OPE02 INVALIDO, INSERIR VALORES NOVAMENTE"
+                   UPON CONSOLE
+               ELSE
+               IF  OPE03 = 0
+                   DISPLAY "OPE03 INVALIDO, INSERIR VALORES NOVAMENTE"
+                   UPON CONSOLE
+               ELSE
+                   SET VALORES-VALIDOS     TO TRUE
+               END-IF
+               END-IF
+               END-IF
+           END-PERFORM
+
+           IF  NOT VALORES-VALIDOS
+               DISPLAY "NUMERO MAXIMO DE TENTATIVAS EXCEDIDO"
                UPON CONSOLE
-               GO TO INICIO
+               STOP RUN
            END-IF
            .
        CALCULA.
-           MOVE 0 TO AUX01
+           MOVE OPE01                  TO ITEM-ORD(1)
+           MOVE OPE02                  TO ITEM-ORD(2)
+           MOVE OPE03                  TO ITEM-ORD(3)
 
-           IF  OPE01 > OPE02
-               MOVE OPE01 TO AUX01
-               MOVE OPE02 TO OPE01
-               MOVE AUX01 TO OPE02
-           END-IF
-
-           IF  OPE02 > OPE03
-               MOVE OPE02 TO AUX01
-               MOVE OPE03 TO OPE02
-               MOVE AUX01 TO OPE03
-           END-IF
+           CALL 'ORDENA01' USING QTD-ITENS-ORD, TAB-ITENS-ORD
 
-           IF  AUX01 NOT EQUAL 0
-               GO TO CALCULA
-           END-IF
+           MOVE ITEM-ORD(1)            TO OPE01
+           MOVE ITEM-ORD(2)            TO OPE02
+           MOVE ITEM-ORD(3)            TO OPE03
            .
            DISPLAY "OPE01: " OPE01
            DISPLAY "OPE02: " OPE02
@@ -107,3 +137,5 @@
 
            STOP RUN
            .
+
+           COPY PRMPROC.
