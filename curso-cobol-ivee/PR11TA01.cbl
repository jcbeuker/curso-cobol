@@ -15,7 +15,13 @@
       *    - receber os dados inseridos na console
       *    - apresentar conteúdo das variáveis na console do computador
       *     em ordem ascendente
-
+      *
+      * Modification History:
+      *    08.08.2026 - troca a comparacao manual pela chamada ao
+      *     subprograma comum ORDENA01, que devolve OPE01/OPE02 ja
+      *     ordenados em TAB-ITENS-ORD
+      *    09.08.2026 - passa a solicitar OPE01/OPE02 atraves da
+      *     rotina comum PRM-SOLICITA-VALOR (COPY PRMDADOS/PRMPROC)
       *----------------------------------------------------------------*
        IDENTIFICATION                  DIVISION.
       *----------------------------------------------------------------*
@@ -48,6 +54,13 @@
            03  OPE0A                   PIC S9(05) COMP-5   VALUE ZEROS.
            03  OPE0B                   PIC S9(05) COMP-5   VALUE ZEROS.
 
+       77  QTD-ITENS-ORD             PIC S9(05) COMP-5   VALUE 2.
+
+       01  TAB-ITENS-ORD.
+           03  ITEM-ORD                PIC S9(05) COMP-5 OCCURS 2 TIMES
+                                        VALUE ZEROS.
+
+           COPY PRMDADOS.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -55,15 +68,19 @@
 
            DISPLAY CTE-PROG 'INICIA'
 
-           DISPLAY "VALOR DE OPE01" UPON CONSOLE
-           ACCEPT   OPE01           FROM CONSOLE
+           MOVE "VALOR DE OPE01"       TO PRM-MENSAGEM
+           PERFORM PRM-SOLICITA-VALOR
+           MOVE PRM-VALOR              TO OPE01
 
-           DISPLAY "VALOR DE OPE02" UPON CONSOLE
-           ACCEPT   OPE02           FROM CONSOLE
+           MOVE "VALOR DE OPE02"       TO PRM-MENSAGEM
+           PERFORM PRM-SOLICITA-VALOR
+           MOVE PRM-VALOR              TO OPE02
 
            IF  OPE01 = OPE02
                DISPLAY "OPE02 INVÁLIDO, INSERIR DE NOVO" UPON CONSOLE
-               ACCEPT OPE02            FROM CONSOLE
+               MOVE "VALOR DE OPE02"   TO PRM-MENSAGEM
+               PERFORM PRM-SOLICITA-VALOR
+               MOVE PRM-VALOR          TO OPE02
            END-IF
 
 
@@ -72,13 +89,13 @@
                STOP RUN
            END-IF
 
-           IF  OPE01 > OPE02
-               MOVE OPE01 TO OPE0A
-               MOVE OPE02 TO OPE0B
-           ELSE
-               MOVE OPE02 TO OPE0A
-               MOVE OPE01 TO OPE0B
-           END-IF
+           MOVE OPE01                  TO ITEM-ORD(1)
+           MOVE OPE02                  TO ITEM-ORD(2)
+
+           CALL 'ORDENA01' USING QTD-ITENS-ORD, TAB-ITENS-ORD
+
+           MOVE ITEM-ORD(2)            TO OPE0A
+           MOVE ITEM-ORD(1)            TO OPE0B
 
            DISPLAY "OPE0A = "     OPE0A   UPON CONSOLE
            DISPLAY "OPE0B = "     OPE0B   UPON CONSOLE
@@ -87,3 +104,5 @@
 
            STOP RUN
            .
+
+           COPY PRMPROC.
