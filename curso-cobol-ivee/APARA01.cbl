@@ -0,0 +1,72 @@
+      *----------------------------------------------------------------*
+      * Author: JOSE CAETANO BEUKER
+      * Date: 08.08.2026
+      * Purpose: TR03 FLUX - rotina comum de recorte de texto
+      * Description:
+      *    Sub-rotina chamada via CALL que recebe um campo alfanumerico
+      *    e devolve o seu comprimento util e o seu conteudo recortado
+      *    (sem os espacos finais), usando o mesmo truque de INSPECT
+      *    TALLYING FOR CHARACTERS BEFORE '  ' ja usado em Teste.cbl,
+      *    agora como rotina comum para qualquer programa que precise
+      *    medir ou recortar um campo de texto.
+      *----------------------------------------------------------------*
+       IDENTIFICATION                  DIVISION.
+      *----------------------------------------------------------------*
+       PROGRAM-ID.                     APARA01.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       ENVIRONMENT                     DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       DATA                            DIVISION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+       77  NOME-PROGRAMA             PIC X(18) VALUE '*** APARA01 ***'.
+       77  VERSAO-PROGRAMA           PIC X(06) VALUE          'VRS001'.
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+       01  LK-VALOR-ENTRADA            PIC X(100).
+       01  LK-TAMANHO-MAX              PIC S9(05) COMP-5.
+       01  LK-VALOR-APARADO            PIC X(100).
+       01  LK-TAMANHO                  PIC S9(05) COMP-5.
+
+      *----------------------------------------------------------------*
+       PROCEDURE                       DIVISION USING LK-VALOR-ENTRADA
+                                        LK-TAMANHO-MAX LK-VALOR-APARADO
+                                        LK-TAMANHO.
+      *----------------------------------------------------------------*
+      *    LK-TAMANHO-MAX deve vir com o tamanho (PIC X) do campo que
+      *    o chamador realmente declarou em LK-VALOR-ENTRADA, para
+      *    que o INSPECT e o recorte abaixo nunca leiam alem do
+      *    espaco que o chamador de fato reservou.
+      *----------------------------------------------------------------*
+
+           MOVE SPACES                 TO LK-VALOR-APARADO
+           MOVE ZERO                   TO LK-TAMANHO
+
+           INSPECT LK-VALOR-ENTRADA(1:LK-TAMANHO-MAX) TALLYING
+               LK-TAMANHO FOR CHARACTERS BEFORE '  '
+
+           IF  LK-TAMANHO              > LK-TAMANHO-MAX
+               MOVE LK-TAMANHO-MAX      TO LK-TAMANHO
+           END-IF
+
+           IF  LK-TAMANHO              > 0
+               MOVE LK-VALOR-ENTRADA(1:LK-TAMANHO) TO LK-VALOR-APARADO
+           END-IF
+
+           GOBACK.
+      *----------------------------------------------------------------*
